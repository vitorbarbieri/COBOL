@@ -0,0 +1,183 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. ImportaCep.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    ImportaCep
+      *>            --------------------------------------------------------
+      *>
+      *>   Rotina de carga em lote da base de CEPs, lendo um extrato de
+      *>   texto delimitado (cep;tpLogradouro;logradouro;bairro;municipio;uf)
+      *>   e gravando cada linha em CEP.DAT, usando a mesma técnica de
+      *>   UNSTRING delimited by demonstrada em Programa_5.cbl e já aplicada
+      *>   em ImportaCliente.cbl. É o carregador que alimenta a base
+      *>   consultada pelos ícones "Pesquisar CEP"/"Verificar CEP" da tela
+      *>   de Cliente (2400-pesquisar-cep/2450-verificar-cep).
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select importa-arq assign        to "IMPORT_CEPS.TXT"
+                  organization               is line sequential
+                  file status                is ws-status-importa.
+           select cep-arq assign            to "CEP.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cep-cep
+                  file status                is ws-status-cep.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  importa-arq.
+       01  reg-importa                              pic x(200).
+
+       fd  cep-arq.
+       copy "CEP.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       01  ws-controle-arquivos.
+           03 ws-status-importa                     pic x(02)       value "00".
+              88 ws-importa-ok                                      value "00".
+              88 ws-importa-fim-arquivo                             value "10".
+           03 ws-status-cep                         pic x(02)       value "00".
+              88 ws-cep-ok                                          value "00".
+              88 ws-cep-nao-encontrado                              value "23" "35".
+
+       01  ws-ind-fim-importacao                     pic x(01)       value "N".
+          88 ws-fim-importacao                                      value "S".
+
+      *>   Campos extraídos de cada linha do arquivo de importação, na
+      *>   mesma ordem em que aparecem no extrato (delimitado por ";").
+       01  ws-linha-importada.
+           03 ws-imp-cep                             pic x(08)       value spaces.
+           03 ws-imp-tp-logradouro                    pic x(01)       value spaces.
+           03 ws-imp-logradouro                       pic x(30)       value spaces.
+           03 ws-imp-bairro                          pic x(30)       value spaces.
+           03 ws-imp-municipio                       pic x(30)       value spaces.
+           03 ws-imp-uf                              pic x(02)       value spaces.
+
+       01  ws-totais-importacao.
+           03 ws-total-lidas                        pic 9(05)       value zeros.
+           03 ws-total-importadas                   pic 9(05)       value zeros.
+           03 ws-total-rejeitadas                   pic 9(05)       value zeros.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+           stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            open input importa-arq
+            open i-o cep-arq
+            if   ws-cep-nao-encontrado
+                 open output cep-arq
+                 close cep-arq
+                 open i-o cep-arq
+            end-if
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform until ws-fim-importacao
+                read importa-arq
+                    at end
+                         move "S"                    to ws-ind-fim-importacao
+                    not at end
+                         add 1                        to ws-total-lidas
+                         perform 2100-processar-linha
+                end-read
+            end-perform
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-processar-linha: faz o parse da linha delimitada por ";"
+      *>   com UNSTRING (mesma técnica de Programa_5.cbl) e grava o CEP
+      *>   resultante em CEP.DAT, sobrescrevendo um cep já existente (a
+      *>   base pode ser recarregada quando os Correios atualizam um
+      *>   logradouro).
+       2100-processar-linha section.
+       2100.
+            move spaces                              to ws-linha-importada
+            unstring reg-importa delimited by ";" into ws-imp-cep
+                                                       ws-imp-tp-logradouro
+                                                       ws-imp-logradouro
+                                                       ws-imp-bairro
+                                                       ws-imp-municipio
+                                                       ws-imp-uf
+            end-unstring
+
+            if   ws-imp-cep not numeric
+            or   ws-imp-cep = zeros
+                 add 1                                to ws-total-rejeitadas
+                 exit section
+            end-if
+
+            initialize                                reg-cep
+            move ws-imp-cep                           to cep-cep
+            move ws-imp-tp-logradouro                 to cep-tp-logradouro
+            move ws-imp-logradouro                    to cep-logradouro
+            move ws-imp-bairro                        to cep-bairro
+            move ws-imp-municipio                     to cep-municipio
+            move ws-imp-uf                             to cep-uf
+
+            read cep-arq
+                key is cep-cep
+                invalid key
+                     write reg-cep
+                         invalid key
+                              add 1                    to ws-total-rejeitadas
+                         not invalid key
+                              add 1                    to ws-total-importadas
+                     end-write
+                not invalid key
+                     rewrite reg-cep
+                         invalid key
+                              add 1                    to ws-total-rejeitadas
+                         not invalid key
+                              add 1                    to ws-total-importadas
+                     end-rewrite
+            end-read
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            display "Linhas lidas.......: " ws-total-lidas
+            display "CEPs importados....: " ws-total-importadas
+            display "Linhas rejeitadas..: " ws-total-rejeitadas
+            close importa-arq
+            close cep-arq
+            .
+
+       3000-exit.
+            exit.
