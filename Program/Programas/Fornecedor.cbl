@@ -0,0 +1,588 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. Fornecedor.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    Fornecedor
+      *>            --------------------------------------------------------
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select fornecedor-arq assign       to "FORNECEDOR.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is frn-cd-fornecedor
+                  file status                is ws-status-fornecedor.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  fornecedor-arq.
+       copy "FORN.CPY".
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-fornecedor                    pic x(02)       value "00".
+              88 ws-fornecedor-ok                                     value "00".
+              88 ws-fornecedor-nao-encontrado                         value "23" "35".
+           03 ws-status-sessao                      pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Operador logado, obtido via SESSAO.DAT a partir do parâmetro
+      *>   sessao=nn (gravado por Login.cbl); "SISTEMA" é o padrão quando
+      *>   a tela é aberta sem uma sessão (ex.: chamada direta em teste).
+       01  ws-operador-logado                        pic x(10)       value "SISTEMA".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn).
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-form-sessao                        pic 9(10)       value zeros.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-salvar                                    value "10".
+              88 ws-opcao-pesquisar                                 value "20".
+              88 ws-opcao-carregar                                  value "30".
+              88 ws-opcao-novo                                      value "50".
+
+      *>   Campos recebidos do formulário, mapeados a partir dos name= via
+      *>   getfield do htmlpp.
+       01  ws-form-fornecedor.
+           03 ws-form-cd-fornecedor                   pic 9(05)       value zeros.
+           03 ws-form-razao-social                    pic x(40)       value spaces.
+           03 ws-form-cnpj                           pic 9(14)       value zeros.
+           03 ws-form-ddd-contato                     pic 9(02)       value zeros.
+           03 ws-form-fone-contato                    pic x(10)       value spaces.
+           03 ws-form-situacao                      pic x(01)       value "A".
+           03 ws-form-texto-pesquisa                 pic x(40)       value spaces.
+
+      *>   Pesquisa de fornecedores por razão social, CNPJ ou código.
+       01  ws-pesquisa-fornecedor.
+           03 ws-pesq-termo                          pic x(40)       value spaces.
+           03 ws-pesq-campo-atual                     pic x(40)       value spaces.
+           03 ws-pesq-idx                            pic 9(03)       value zeros.
+           03 ws-pesq-lim                            pic 9(03)       value zeros.
+           03 ws-pesq-achou                          pic x(01)       value "N".
+              88 ws-pesq-encontrou                                   value "S".
+           03 ws-pesq-qtd-resultados                 pic 9(03)       value zeros.
+           03 ws-pesq-max-resultados                 pic 9(03)       value 50.
+           03 ws-pesq-fim-arquivo                    pic x(01)       value "N".
+              88 ws-pesq-eof                                         value "S".
+       01  ws-tab-pesquisa.
+           03 ws-pesq-linha                          occurs 50 times.
+              05 ws-pesq-r-cd                        pic 9(05).
+              05 ws-pesq-r-razao                      pic x(40).
+       01  ws-pesq-tab-idx                           pic 9(03)       value zeros.
+
+       01  ws-ind-cliente-existente                   pic x(01)       value "N".
+          88 ws-fornecedor-existente                                   value "S".
+
+      *>   Validação do dígito verificador do CNPJ via CALL ao subprograma
+      *>   ValidaDoc (mesmo validador usado por 1300-validar-cpf-cnpj em
+      *>   Cliente.cbl); ws-form-cnpj já chega pic 9(14) pelo getfield do
+      *>   htmlpp, então não há máscara para extrair aqui como em Cliente.
+       01  ws-parametros-validacao-doc.
+           03 ws-doc-tipo-pessoa                    pic 9(01)       value 1.
+           03 ws-doc-texto-limpo                    pic x(14)       value spaces.
+           03 ws-doc-qtd-digitos                    pic 9(02)       value 14.
+           03 ws-doc-valido                         pic x(01)       value "N".
+              88 ws-documento-valido                                value "S".
+           03 ws-doc-mensagem                       pic x(40)       value spaces.
+
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open i-o fornecedor-arq
+            if   ws-fornecedor-nao-encontrado
+                 open output fornecedor-arq
+                 close fornecedor-arq
+                 open i-o fornecedor-arq
+            end-if
+            open input sessao-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 1150-obter-opcao
+            perform 1160-obter-operador-logado
+            evaluate true
+                when ws-opcao-salvar
+                     perform 1200-obter-campos-formulario
+                     perform 2100-gravar-fornecedor
+                when ws-opcao-pesquisar
+                     perform 1200-obter-campos-formulario
+                     perform 2200-pesquisar-fornecedor
+                when ws-opcao-carregar
+                     perform 1200-obter-campos-formulario
+                     perform 2300-carregar-fornecedor
+                when ws-opcao-novo
+                     perform 2600-novo-fornecedor
+                when other
+                     continue
+            end-evaluate
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+                 unstring ws-query-string delimited by "sessao=" into ws-mensagem-retorno
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+       1160-obter-operador-logado section.
+       1160.
+            if   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     move ses-cd-operador             to ws-operador-logado
+            end-read
+            .
+
+       1160-exit.
+            exit.
+
+      *>===================================================================================
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-cd-fornecedor )
+                getfield( ws-form-razao-social )
+                getfield( ws-form-cnpj )
+                getfield( ws-form-ddd-contato )
+                getfield( ws-form-fone-contato )
+                getfield( ws-form-situacao )
+                getfield( ws-form-texto-pesquisa )
+            end-exec
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-gravar-fornecedor: inclui ou altera o fornecedor conforme o
+      *>   código já exista em FORNECEDOR.DAT (mesma técnica de
+      *>   2100-gravar-cliente/2105 em Cliente.cbl).
+       2100-gravar-fornecedor section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            if   ws-form-razao-social = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe a razão social do fornecedor." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-cnpj                        to ws-doc-texto-limpo
+            call "ValidaDoc" using ws-parametros-validacao-doc
+            if   not ws-documento-valido
+                 move "S"                            to ws-ind-erro
+                 move ws-doc-mensagem                 to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-cd-fornecedor                 to frn-cd-fornecedor
+            move "N"                                to ws-ind-cliente-existente
+            read fornecedor-arq
+                key is frn-cd-fornecedor
+                invalid key
+                     continue
+                not invalid key
+                     move "S"                        to ws-ind-cliente-existente
+            end-read
+
+            move ws-form-razao-social                to frn-razao-social
+            move ws-form-cnpj                        to frn-cnpj
+            move ws-form-ddd-contato                  to frn-ddd-contato
+            move ws-form-fone-contato                 to frn-fone-contato
+            move ws-form-situacao                    to frn-situacao
+
+            if   ws-fornecedor-existente
+                 rewrite reg-fornecedor
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao alterar fornecedor." to ws-mensagem-retorno
+                 end-rewrite
+            else
+                 move function current-date (1:8)      to frn-data-inclusao
+                 move ws-operador-logado               to frn-operador-inclusao
+                 write reg-fornecedor
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao incluir fornecedor." to ws-mensagem-retorno
+                 end-write
+            end-if
+            if   not ws-com-erro
+                 move "Fornecedor gravado."             to ws-mensagem-retorno
+            end-if
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2200-pesquisar-fornecedor: varredura sequencial por código ou nome
+      *>   (mesma técnica de 2200-pesquisar-cliente em Cliente.cbl).
+       2200-pesquisar-fornecedor section.
+       2200.
+            move function trim(ws-form-texto-pesquisa) to ws-pesq-termo
+            move zeros                               to ws-pesq-qtd-resultados
+            move "N"                                 to ws-pesq-fim-arquivo
+            if   ws-pesq-termo = spaces
+                 move "Informe um texto para pesquisa." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move low-values                         to frn-cd-fornecedor
+            start fornecedor-arq key is greater than or equal frn-cd-fornecedor
+                invalid key
+                     set ws-pesq-eof                 to true
+            end-start
+
+            perform until ws-pesq-eof
+                    or ws-pesq-qtd-resultados >= ws-pesq-max-resultados
+                read fornecedor-arq next record
+                    at end
+                         set ws-pesq-eof              to true
+                    not at end
+                         perform 2210-fornecedor-contem-texto
+                         if   ws-pesq-encontrou
+                              add 1                    to ws-pesq-qtd-resultados
+                              move frn-cd-fornecedor       to ws-pesq-r-cd(ws-pesq-qtd-resultados)
+                              move frn-razao-social     to ws-pesq-r-razao(ws-pesq-qtd-resultados)
+                         end-if
+                end-read
+            end-perform
+
+            if   ws-pesq-qtd-resultados = 0
+                 move "Nenhum fornecedor encontrado."  to ws-mensagem-retorno
+            end-if
+            .
+
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2210-fornecedor-contem-texto: verifica se o termo pesquisado
+      *>   aparece na razão social ou no código do fornecedor corrente
+      *>   (mesma técnica de 2210-cliente-contem-texto/2220-contem-texto em
+      *>   Cliente.cbl).
+       2210-fornecedor-contem-texto section.
+       2210.
+            move "N"                                 to ws-pesq-achou
+
+            move frn-razao-social                    to ws-pesq-campo-atual
+            perform 2220-contem-texto
+            if   not ws-pesq-encontrou
+            and  ws-pesq-termo is numeric
+            and  frn-cd-fornecedor = function numval(ws-pesq-termo)
+                 move "S"                             to ws-pesq-achou
+            end-if
+            .
+
+       2210-exit.
+            exit.
+
+      *>===================================================================================
+       2220-contem-texto section.
+       2220.
+            compute ws-pesq-lim = length of ws-pesq-campo-atual
+                                 - length of function trim(ws-pesq-termo) + 1
+            if   ws-pesq-lim < 1
+                 exit section
+            end-if
+            perform varying ws-pesq-idx from 1 by 1 until ws-pesq-idx > ws-pesq-lim
+                    or ws-pesq-encontrou
+                if   ws-pesq-campo-atual(ws-pesq-idx:length of function trim(ws-pesq-termo))
+                     = function trim(ws-pesq-termo)
+                     move "S"                        to ws-pesq-achou
+                end-if
+            end-perform
+            .
+
+       2220-exit.
+            exit.
+
+      *>===================================================================================
+       2300-carregar-fornecedor section.
+       2300.
+            move ws-form-cd-fornecedor                 to frn-cd-fornecedor
+            read fornecedor-arq
+                key is frn-cd-fornecedor
+                invalid key
+                     move "Fornecedor não encontrado."  to ws-mensagem-retorno
+                not invalid key
+                     move frn-cd-fornecedor              to ws-form-cd-fornecedor
+                     move frn-razao-social            to ws-form-razao-social
+                     move frn-cnpj                    to ws-form-cnpj
+                     move frn-ddd-contato              to ws-form-ddd-contato
+                     move frn-fone-contato             to ws-form-fone-contato
+                     move frn-situacao                to ws-form-situacao
+                     move "Fornecedor carregado."        to ws-mensagem-retorno
+            end-read
+            .
+
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2600-novo-fornecedor: limpa o formulário para inclusão de um novo
+      *>   fornecedor (mesma técnica prevista para 2600-novo-cliente).
+       2600-novo-fornecedor section.
+       2600.
+            move zeros                                to ws-form-cd-fornecedor
+            move spaces                              to ws-form-razao-social
+            move zeros                                to ws-form-cnpj
+            move zeros                                to ws-form-ddd-contato
+            move spaces                              to ws-form-fone-contato
+            move "A"                                 to ws-form-situacao
+            move spaces                              to ws-mensagem-retorno
+            .
+
+       2600-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close fornecedor-arq
+            close sessao-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-scripts-tela
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3 onload="InicializarTela();">
+                <form name=frmFornecedor id=frmFornecedor method=post action="Fornecedor.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <input type=hidden name=sessao id=sessao value=":ws-form-sessao">
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=6 class="titulocampo">:ws-mensagem-retorno</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Código&nbsp;</td>
+                        <td colspan=2>
+                            <input name=cdFornecedor size=5 maxlength=5 value=":ws-form-cd-fornecedor" class="campo" tabIndex=1>
+                            <input name=textoPesquisa size=15 maxlength=40 value="" class="campo" title="Nome ou codigo" tabIndex=2>
+                            <img title="Pesquisar Fornecedor" style="cursor:hand; width:16; height:16;" onClick="PesquisaFornecedor();" src="Icones/busca.gif" tabIndex=2>
+                            <img title="Carregar Fornecedor" style="cursor:hand; width:16; height:16;" onClick="CarregarFornecedor();" src="Icones/check.gif" tabIndex=3>
+                        </td>
+                        <td class=titulocampo>Situação&nbsp;</td>
+                        <td colspan=2>
+                            <select name=situacao class="combo" tabIndex=6>
+                                <option value="A">Ativo</option>
+                                <option value="I">Inativo</option>
+                            </select>
+                        </td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Razão Social&nbsp;</td>
+                        <td colspan=5><input name=razaoSocial style="width:270px;" maxlength=40 value="" class="campo" obrigatorio=1 tabIndex=4></td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>CNPJ&nbsp;</td>
+                        <td colspan=2><input name=cnpj size=14 maxlength=14 value="" class="campo" tabIndex=5></td>
+                        <td class=titulocampo>Contato&nbsp;</td>
+                        <td><input name=dddContato size=2 maxlength=2 value="" class="campo" tabIndex=6></td>
+                        <td><input name=foneContato size=10 maxlength=10 value="" class="campo" tabIndex=7></td>
+                    </tr>
+                    <tr>
+                        <td colspan=6>&nbsp;</td>
+                    </tr>
+            end-exec
+            if   ws-pesq-qtd-resultados > 0
+                 exec html
+                    <tr>
+                        <td colspan=6>
+                            <table width=100% :tabela-padrao>
+                                <tr>
+                                    <td class=titulocampo>Código</td>
+                                    <td class=titulocampo>Razão Social</td>
+                                    <td class=titulocampo>&nbsp;</td>
+                                </tr>
+                 end-exec
+                 perform 8000-linhas-pesquisa
+                 exec html
+                            </table>
+                        </td>
+                    </tr>
+                 end-exec
+            end-if
+            exec html
+                    <tr>
+                        <td colspan=6>
+                            <button class=botao name=BotNovo   onclick='Novo();'   style="width:70px;" tabindex=10><label>&nbsp;<U>N</U>ovo&nbsp;   </label></button>&nbsp;
+                            <button class=botao name=BotSalvar onclick='TelSalvar();' style="width:70px;" tabindex=11><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
+                        </td>
+                    </tr>
+                </table>
+                </form>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-pesquisa section.
+       8000.
+            perform varying ws-pesq-tab-idx from 1 by 1
+                    until ws-pesq-tab-idx > ws-pesq-qtd-resultados
+                exec html
+                    <tr>
+                        <td>:ws-pesq-r-cd(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-razao(ws-pesq-tab-idx)</td>
+                        <td><img title="Carregar" style="cursor:hand; width:16; height:16;"
+                                 onClick="CarregarFornecedorCodigo(:ws-pesq-r-cd(ws-pesq-tab-idx));" src="Icones/check.gif"></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .campo {
+                     border: 1px solid gray;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                  }
+                  .botao {
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-scripts-tela section.
+       8000.
+            exec html
+                <script>
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmFornecedor.action = "Fornecedor.exe?opcao=" + opcao + "&sessao=" + document.all.sessao.value;
+                        document.all.frmFornecedor.submit();
+                    }
+
+                    function Novo() {
+                        Submeter("50");
+                    }
+
+                    function TelSalvar() {
+                        Submeter("10");
+                    }
+
+                    function PesquisaFornecedor() {
+                        Submeter("20");
+                    }
+
+                    function CarregarFornecedor() {
+                        Submeter("30");
+                    }
+
+                    function CarregarFornecedorCodigo(cdFornecedor) {
+                        document.all.cdFornecedor.value = cdFornecedor;
+                        Submeter("30");
+                    }
+
+                    function InicializarTela() {
+                        document.all.razaoSocial.value        = ":ws-form-razao-social";
+                        document.all.cnpj.value               = ":ws-form-cnpj";
+                        document.all.dddContato.value         = ":ws-form-ddd-contato";
+                        document.all.foneContato.value        = ":ws-form-fone-contato";
+                        document.all.situacao.value            = ":ws-form-situacao";
+                    }
+                </script>
+            end-exec.
+            .
+
+       8000-exit.
+            exit.
