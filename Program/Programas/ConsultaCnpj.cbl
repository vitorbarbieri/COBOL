@@ -0,0 +1,76 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. ConsultaCnpj.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                  ConsultaCnpj
+      *>            --------------------------------------------------------
+      *>
+      *>   Subprograma de fronteira com o serviço externo de consulta de
+      *>   situação cadastral de CNPJ junto à Receita Federal, CALL-ado por
+      *>   1300-validar-cpf-cnpj em Cliente.cbl (mesmo padrão de ValidaDoc:
+      *>   a tela chamadora só conhece o contrato via LINKAGE, não o
+      *>   mecanismo de acesso). A consulta é apenas informativa/opcional -
+      *>   quando o serviço não está disponível, retorna ln-cnpj-situacao =
+      *>   "I" (indisponível) e 1300-validar-cpf-cnpj simplesmente não exibe
+      *>   o alerta de inatividade, sem impedir o cadastro/gravação. Um
+      *>   cliente HTTP/SOCKET (ou EXEC SQL contra uma base espelhada)
+      *>   substituiria 1000-consultar-servico por uma chamada real,
+      *>   mantendo o contrato de LINKAGE.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+      *>===================================================================================
+       data division.
+       working-storage section.
+       01  ws-servico-disponivel                     pic x(01)       value "N".
+          88 ws-servico-esta-disponivel                              value "S".
+
+      *>===================================================================================
+       linkage section.
+       01  ws-parametros-consulta-cnpj.
+           03 ln-cnpj-numero                        pic 9(14).
+           03 ln-cnpj-situacao                      pic x(01).
+              88 ln-cnpj-ativa                                       value "A".
+              88 ln-cnpj-suspensa                                    value "S".
+              88 ln-cnpj-indisponivel                                value "I".
+           03 ln-cnpj-mensagem                      pic x(60).
+
+      *>===================================================================================
+       procedure division using ws-parametros-consulta-cnpj.
+
+      *>===================================================================================
+       0000-controle section.
+       0000.
+            set  ln-cnpj-indisponivel                to true
+            move "CNPJ nao verificado (servico de consulta indisponivel)."
+                                                     to ln-cnpj-mensagem
+            perform 1000-consultar-servico
+            .
+       0000-saida.
+           goback.
+
+      *>===================================================================================
+      *>   1000-consultar-servico: ponto único de acesso ao serviço externo.
+      *>   Sem um cliente HTTP/SOCKET configurado nesta camada de
+      *>   integração, o resultado permanece "indisponível"; quando um
+      *>   cliente desse tipo for ligado, esta seção deve ser trocada pela
+      *>   chamada real, preenchendo ln-cnpj-situacao/ln-cnpj-mensagem com a
+      *>   resposta do serviço.
+       1000-consultar-servico section.
+       1000.
+            move "N"                                to ws-servico-disponivel
+            if   not ws-servico-esta-disponivel
+                 exit section
+            end-if
+            .
+       1000-exit.
+            exit.
