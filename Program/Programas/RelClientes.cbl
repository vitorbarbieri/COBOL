@@ -0,0 +1,314 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. RelClientes.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                    Relatório de Clientes (listagem / categoria)
+      *>            --------------------------------------------------------
+      *>
+      *>   Relatório de leitura, sem gravação: lista a base de clientes
+      *>   ativos, opcionalmente agrupada por categoria (parâmetro
+      *>   QUERY_STRING agrupar=1). Chamado pelo menu ("3 - Relatórios")
+      *>   como Listagem de Clientes (agrupar=0) e Clientes por Categoria
+      *>   (agrupar=1).
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select cliente-arq assign         to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-cliente                     pic x(02)       value "00".
+              88 ws-cliente-ok                                      value "00".
+              88 ws-cliente-nao-encontrado                          value "23" "35".
+
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-agrupar                            pic x(01)       value "0".
+              88 ws-agrupar-por-categoria                            value "1".
+
+       01  ws-ind-fim-cliente                       pic x(01)       value "N".
+          88 ws-cliente-eof                                         value "S".
+          88 ws-cliente-continua                                    value "N".
+
+      *>   Tabela em memória com os clientes ativos lidos (mesma técnica
+      *>   de ws-tab-pesquisa em Cliente.cbl), usada tanto para a listagem
+      *>   simples quanto, filtrada por categoria, para a listagem
+      *>   agrupada — evita duas leituras completas do arquivo.
+       01  ws-tab-relatorio.
+           03 ws-rel-linha                          occurs 500 times.
+              05 ws-rel-cd-cliente                   pic 9(05).
+              05 ws-rel-razao-social                  pic x(40).
+              05 ws-rel-categoria                     pic 9(01).
+              05 ws-rel-municipio                     pic x(30).
+              05 ws-rel-uf                           pic x(02).
+       01  ws-rel-qtd                               pic 9(03)       value zeros.
+       01  ws-rel-tab-idx                            pic 9(03)       value zeros.
+
+       01  ws-categoria-atual                        pic 9(01)       value zeros.
+       01  ws-ds-categoria-atual                      pic x(15)       value spaces.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            perform 1150-obter-parametros
+            perform 1200-carregar-clientes-ativos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open input cliente-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-parametros section.
+       1150.
+            move "0"                                to ws-agrupar
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "agrupar=" into ws-ds-categoria-atual
+                                                                     ws-agrupar
+            end-if
+            move spaces                             to ws-ds-categoria-atual
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-carregar-clientes-ativos: varre CLIENTE.DAT sequencialmente
+      *>   e guarda em ws-tab-relatorio somente os clientes em situação
+      *>   Ativo (mesma técnica de varredura sequencial de
+      *>   2200-pesquisar-cliente em Cliente.cbl).
+       1200-carregar-clientes-ativos section.
+       1200.
+            move zeros                                to ws-rel-qtd
+            if   ws-cliente-nao-encontrado
+                 exit section
+            end-if
+            move low-values                          to cli-cd-cliente
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     set ws-cliente-eof               to true
+                not invalid key
+                     set ws-cliente-continua           to true
+            end-start
+
+            perform until ws-cliente-eof
+                    or ws-rel-qtd >= 500
+                read cliente-arq next record
+                    at end
+                         set ws-cliente-eof            to true
+                    not at end
+                         if   cli-ativo
+                              add 1                     to ws-rel-qtd
+                              move cli-cd-cliente        to ws-rel-cd-cliente(ws-rel-qtd)
+                              move cli-razao-social       to ws-rel-razao-social(ws-rel-qtd)
+                              move cli-categoria         to ws-rel-categoria(ws-rel-qtd)
+                              move cli-municipio         to ws-rel-municipio(ws-rel-qtd)
+                              move cli-uf               to ws-rel-uf(ws-rel-qtd)
+                         end-if
+                end-read
+            end-perform
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       2100-descricao-categoria section.
+       2100.
+            evaluate ws-categoria-atual
+                when 1 move "Mercado"                   to ws-ds-categoria-atual
+                when 2 move "Padaria"                   to ws-ds-categoria-atual
+                when 3 move "Mercearia"                 to ws-ds-categoria-atual
+                when 4 move "Bar"                       to ws-ds-categoria-atual
+                when 5 move "Night Club"                to ws-ds-categoria-atual
+                when 6 move "Tabacaria"                 to ws-ds-categoria-atual
+                when other
+                       move "Sem categoria"             to ws-ds-categoria-atual
+            end-evaluate
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close cliente-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3>
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=4 class="titulo-relatorio">
+            end-exec
+            if   ws-agrupar-por-categoria
+                 exec html Clientes Ativos por Categoria end-exec
+            else
+                 exec html Listagem de Clientes Ativos end-exec
+            end-if
+            exec html
+                        </td>
+                    </tr>
+            end-exec
+            if   ws-agrupar-por-categoria
+                 perform 8000-listagem-por-categoria
+            else
+                 perform 8000-listagem-simples
+            end-if
+            exec html
+                </table>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-listagem-simples section.
+       8000.
+            exec html
+                    <tr>
+                        <td class=titulocampo>Código</td>
+                        <td class=titulocampo>Razão Social</td>
+                        <td class=titulocampo>Município/UF</td>
+                    </tr>
+            end-exec
+            perform varying ws-rel-tab-idx from 1 by 1
+                    until ws-rel-tab-idx > ws-rel-qtd
+                exec html
+                    <tr>
+                        <td>:ws-rel-cd-cliente(ws-rel-tab-idx)</td>
+                        <td>:ws-rel-razao-social(ws-rel-tab-idx)</td>
+                        <td>:ws-rel-municipio(ws-rel-tab-idx)/:ws-rel-uf(ws-rel-tab-idx)</td>
+                    </tr>
+                end-exec
+            end-perform
+            if   ws-rel-qtd = 0
+                 exec html
+                    <tr>
+                        <td colspan=3>Nenhum cliente ativo encontrado.</td>
+                    </tr>
+                 end-exec
+            end-if
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   8000-listagem-por-categoria: percorre as seis categorias
+      *>   fixas do combo de Cliente.cbl e, para cada uma, filtra
+      *>   ws-tab-relatorio (já carregada em memória) em vez de reler o
+      *>   arquivo — evita seis varreduras sequenciais de CLIENTE.DAT.
+       8000-listagem-por-categoria section.
+       8000.
+            perform varying ws-categoria-atual from 1 by 1 until ws-categoria-atual > 6
+                perform 2100-descricao-categoria
+                exec html
+                    <tr>
+                        <td colspan=3 class=titulocampo>:ws-ds-categoria-atual</td>
+                    </tr>
+                end-exec
+                move zeros                            to ws-rel-tab-idx
+                perform varying ws-rel-tab-idx from 1 by 1
+                        until ws-rel-tab-idx > ws-rel-qtd
+                    if   ws-rel-categoria(ws-rel-tab-idx) = ws-categoria-atual
+                         exec html
+                    <tr>
+                        <td>:ws-rel-cd-cliente(ws-rel-tab-idx)</td>
+                        <td>:ws-rel-razao-social(ws-rel-tab-idx)</td>
+                        <td>:ws-rel-municipio(ws-rel-tab-idx)/:ws-rel-uf(ws-rel-tab-idx)</td>
+                    </tr>
+                         end-exec
+                    end-if
+                end-perform
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .titulo-relatorio {
+                     font-size: 20px;
+                     font-weight: bold;
+                  }
+                  .titulocampo {
+                     text-align: left;
+                     background: #DDDDDD;
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
