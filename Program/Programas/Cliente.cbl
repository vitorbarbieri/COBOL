@@ -19,13 +19,366 @@
 
        input-output section.
        file-control.
+           select cliente-arq assign        to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+           select cep-arq assign            to "CEP.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cep-cep
+                  file status                is ws-status-cep.
+           select cli-situacao-arq assign   to "CLI-SITUACAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is sit-chave
+                  file status                is ws-status-cli-situacao.
+           select cli-auditoria-arq assign  to "CLI-AUDITORIA.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is aud-chave
+                  file status                is ws-status-cli-auditoria.
+           select cli-contato-arq assign    to "CLI-CONTATO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cont-chave
+                  file status                is ws-status-cli-contato.
+           select cli-tarefa-arq assign     to "CLI-TAREFA.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is tar-chave
+                  file status                is ws-status-cli-tarefa.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+           select vendedor-arq assign       to "VENDEDOR.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is vnd-cd-vendedor
+                  file status                is ws-status-vendedor.
 
       *>===================================================================================
        data division.
+       file section.
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+       fd  cep-arq.
+       copy "CEP.CPY".
+       fd  cli-situacao-arq.
+       copy "CLISIT.CPY".
+       fd  cli-auditoria-arq.
+       copy "CLIAUD.CPY".
+       fd  cli-contato-arq.
+       copy "CLICONT.CPY".
+       fd  cli-tarefa-arq.
+       copy "CLITAR.CPY".
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+       fd  vendedor-arq.
+       copy "VEND.CPY".
 
       *>===================================================================================
        working-storage section.
        78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+       78  ws-lock-timeout-minutos                   value 30.
+
+       01  ws-controle-arquivos.
+           03 ws-status-cliente                    pic x(02)       value "00".
+              88 ws-cliente-ok                                     value "00".
+              88 ws-cliente-nao-encontrado                         value "23" "35".
+              88 ws-cliente-duplicado                              value "22".
+           03 ws-arquivo-cliente-existe             pic x(01)       value "S".
+              88 ws-arquivo-cliente-novo                            value "N".
+           03 ws-status-cep                         pic x(02)       value "00".
+              88 ws-cep-ok                                          value "00".
+              88 ws-cep-nao-encontrado                              value "23" "35".
+           03 ws-status-cli-situacao                 pic x(02)       value "00".
+              88 ws-cli-situacao-ok                                 value "00".
+              88 ws-cli-situacao-nao-encontrado                     value "23" "35".
+           03 ws-status-cli-auditoria                 pic x(02)       value "00".
+              88 ws-cli-auditoria-ok                                value "00".
+              88 ws-cli-auditoria-nao-encontrado                     value "23" "35".
+           03 ws-status-cli-contato                  pic x(02)       value "00".
+              88 ws-cli-contato-ok                                  value "00".
+              88 ws-cli-contato-nao-encontrado                      value "23" "35".
+           03 ws-status-cli-tarefa                    pic x(02)       value "00".
+              88 ws-cli-tarefa-ok                                    value "00".
+              88 ws-cli-tarefa-nao-encontrado                        value "23" "35".
+           03 ws-status-sessao                       pic x(02)       value "00".
+              88 ws-sessao-ok                                        value "00".
+              88 ws-sessao-nao-encontrado                            value "23" "35".
+           03 ws-status-vendedor                      pic x(02)       value "00".
+              88 ws-vendedor-ok                                      value "00".
+              88 ws-vendedor-nao-encontrado                          value "23" "35".
+
+      *>   Operador logado, obtido via SESSAO.DAT a partir do parâmetro
+      *>   sessao=nn (gravado por Login.cbl); "SISTEMA" é o padrão quando
+      *>   a tela é aberta sem uma sessão (ex.: chamada direta em teste).
+       01  ws-operador-logado                        pic x(10)       value "SISTEMA".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn), define o
+      *>   que 2000-processamento deve executar antes de desenhar a tela.
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(1024)     value spaces.
+           03 ws-form-sessao                        pic 9(10)       value zeros.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-salvar                                    value "10".
+              88 ws-opcao-pesquisar                                 value "20".
+              88 ws-opcao-carregar                                  value "30".
+              88 ws-opcao-excluir                                   value "40".
+              88 ws-opcao-novo                                      value "50".
+              88 ws-opcao-validar-cpf-cnpj                          value "60".
+              88 ws-opcao-pesquisar-cep                             value "70".
+              88 ws-opcao-verificar-cep                             value "80".
+              88 ws-opcao-incluir-tarefa                            value "90".
+              88 ws-opcao-concluir-tarefa                           value "91".
+              88 ws-opcao-validar-insc-estadual                     value "61".
+              88 ws-opcao-verificar-vendedor                        value "65".
+
+      *>   Validação de CPF/CNPJ (dígitos verificadores) usada pelo ícone
+      *>   "Verificar CPF/CNPJ" (ValidaCpfCnpj) da tela. O cálculo em si
+      *>   mora no subprograma ValidaDoc (CALLed por 1300-validar-cpf-cnpj)
+      *>   — aqui só ficam a máscara e os campos passados via LINKAGE.
+       01  ws-parametros-validacao-doc.
+           03 ws-doc-tipo-pessoa                    pic 9(01)       value zeros.
+           03 ws-doc-texto-limpo                    pic x(14)       value spaces.
+           03 ws-doc-qtd-digitos                    pic 9(02)       value zeros.
+           03 ws-doc-valido                         pic x(01)       value "N".
+              88 ws-documento-valido                                value "S".
+           03 ws-doc-mensagem                       pic x(40)       value spaces.
+           03 ws-doc-cpf-cnpj-num                    pic 9(14)       value zeros.
+       01  ws-doc-char                              pic x(01)       value space.
+       01  ws-doc-pos                               pic 9(03)       value zeros.
+
+      *>   Consulta opcional da situação cadastral do CNPJ, feita por
+      *>   1300-validar-cpf-cnpj logo após o CNPJ passar na validação de
+      *>   dígito verificador. CALL para ConsultaCnpj, que encapsula o
+      *>   acesso ao serviço externo da Receita Federal.
+       01  ws-parametros-consulta-cnpj.
+           03 ws-cnpj-numero                        pic 9(14)       value zeros.
+           03 ws-cnpj-situacao                      pic x(01)       value "I".
+              88 ws-cnpj-esta-ativa                                 value "A".
+              88 ws-cnpj-esta-suspensa                               value "S".
+              88 ws-cnpj-esta-indisponivel                          value "I".
+           03 ws-cnpj-mensagem                      pic x(60)       value spaces.
+
+      *>   Validação de inscEstadual (2123-validar-insc-estadual): exigência
+      *>   de dígitos varia por UF, então checamos apenas a quantidade de
+      *>   dígitos esperada para o UF informado (sem recalcular dígito
+      *>   verificador, que também varia por estado e foge do escopo aqui).
+       01  ws-ie-texto-limpo                         pic x(18)       value spaces.
+       01  ws-ie-qtd-digitos                         pic 9(02)       value zeros.
+       01  ws-ie-tamanho-esperado                     pic 9(02)       value zeros.
+       01  ws-ie-pos                                 pic 9(02)       value zeros.
+       01  ws-ie-char                                pic x(01)       value space.
+
+      *>   Campos recebidos do formulário (telaA/telaB/telaC), mapeados a
+      *>   partir dos atributos name= da tela via getfield do htmlpp.
+       01  ws-form-cliente.
+           03 ws-form-cd-cliente                    pic 9(05)       value zeros.
+           03 ws-form-tipo-pessoa                    pic 9(01)       value zeros.
+           03 ws-form-cpf-cnpj                       pic x(18)       value spaces.
+           03 ws-form-razao-social                   pic x(40)       value spaces.
+           03 ws-form-nome-fantasia                  pic x(30)       value spaces.
+           03 ws-form-categoria                     pic 9(01)       value zeros.
+           03 ws-form-cd-vendedor                    pic 9(05)       value zeros.
+           03 ws-form-nm-vendedor                    pic x(40)       value spaces.
+           03 ws-form-insc-estadual                  pic x(18)       value spaces.
+           03 ws-form-insc-estadual-isento             pic x(01)       value spaces.
+           03 ws-form-nm-contato                     pic x(40)       value spaces.
+           03 ws-form-nr-telefone-ddd                 pic x(02)       value spaces.
+           03 ws-form-nr-telefone-numero              pic x(10)       value spaces.
+           03 ws-form-ds-email-cli                    pic x(60)       value spaces.
+           03 ws-form-cep                           pic x(10)       value spaces.
+           03 ws-form-numero                        pic x(06)       value spaces.
+           03 ws-form-tp-logradouro                  pic 9(01)       value zeros.
+           03 ws-form-logradouro                    pic x(30)       value spaces.
+           03 ws-form-tp-complemento                 pic 9(01)       value zeros.
+           03 ws-form-complemento                    pic x(30)       value spaces.
+           03 ws-form-dsc-bairro                     pic x(30)       value spaces.
+           03 ws-form-dsc-municipio                  pic x(30)       value spaces.
+           03 ws-form-uf                             pic x(02)       value spaces.
+           03 ws-form-situacao                      pic x(01)       value "A".
+           03 ws-form-data-situacao                  pic x(10)       value spaces.
+           03 ws-form-motivo                        pic 9(01)       value zeros.
+           03 ws-form-ds-motivo                      pic x(60)       value spaces.
+           03 ws-form-data-inclusao                  pic x(10)       value spaces.
+           03 ws-form-texto-pesquisa                 pic x(40)       value spaces.
+
+      *>   TelaB - Contato (telefones fixos 1-3 e lista de e-mails).
+           03 ws-form-id-prioridade-1                 pic 9(01)       value zeros.
+           03 ws-form-nr-telefone-1-ddd                pic x(02)       value spaces.
+           03 ws-form-nr-telefone-1-numero             pic x(10)       value spaces.
+           03 ws-form-id-telefone-celular-1            pic x(01)       value spaces.
+           03 ws-form-id-prioridade-2                 pic 9(01)       value zeros.
+           03 ws-form-nr-telefone-2-ddd                pic x(02)       value spaces.
+           03 ws-form-nr-telefone-2-numero             pic x(10)       value spaces.
+           03 ws-form-id-telefone-celular-2            pic x(01)       value spaces.
+           03 ws-form-id-prioridade-3                 pic 9(01)       value zeros.
+           03 ws-form-nr-telefone-3-ddd                pic x(02)       value spaces.
+           03 ws-form-nr-telefone-3-numero             pic x(10)       value spaces.
+           03 ws-form-id-telefone-celular-3            pic x(01)       value spaces.
+           03 ws-form-hr-contato-inicial               pic x(05)       value spaces.
+           03 ws-form-hr-contato-final                 pic x(05)       value spaces.
+      *>   Lista de e-mails montada no navegador (AdicionaItem/RemoveItem em
+      *>   dsEmailLista) e enviada num único campo separado por ";".
+           03 ws-form-ds-email-lista-csv                  pic x(240)      value spaces.
+
+      *>   TelaC - Tarefas (nova tarefa e sequência da tarefa a concluir).
+           03 ws-form-tar-descricao                   pic x(60)       value spaces.
+           03 ws-form-tar-data-prevista                pic x(10)       value spaces.
+           03 ws-form-tar-sequencia                   pic 9(05)       value zeros.
+
+      *>   Pesquisa de clientes (busca.gif) por razaoSocial, nomeFantasia
+      *>   ou cpfCnpj, e carregamento por cdCliente (check.gif).
+       01  ws-pesquisa-cliente.
+           03 ws-pesq-termo                          pic x(40)       value spaces.
+           03 ws-pesq-idx                            pic 9(03)       value zeros.
+           03 ws-pesq-lim                            pic 9(03)       value zeros.
+           03 ws-pesq-achou                          pic x(01)       value "N".
+              88 ws-pesq-encontrou                                   value "S".
+           03 ws-pesq-qtd-resultados                 pic 9(03)       value zeros.
+           03 ws-pesq-max-resultados                 pic 9(03)       value 50.
+           03 ws-pesq-fim-arquivo                    pic x(01)       value "N".
+              88 ws-pesq-eof                                         value "S".
+           03 ws-pesq-campo-atual                    pic x(40)       value spaces.
+      *>   Resultados da pesquisa, guardados aqui e só desenhados quando
+      *>   8000-tela chega no ponto da grade de resultados (a ordem de
+      *>   execução é a ordem de saída do EXEC HTML no fluxo da página).
+       01  ws-tab-pesquisa.
+           03 ws-pesq-linha                          occurs 50 times.
+              05 ws-pesq-r-cd                        pic 9(05).
+              05 ws-pesq-r-razao                      pic x(40).
+              05 ws-pesq-r-fantasia                   pic x(30).
+              05 ws-pesq-r-doc                        pic 9(14).
+       01  ws-pesq-tab-idx                           pic 9(03)       value zeros.
+
+      *>   E-mails do cliente carregado (telaB), redesenhados como <option>
+      *>   de dsEmailLista quando 8000-tela chega nesse ponto da página.
+       01  ws-tab-emails.
+           03 ws-email-linha                         occurs 20 times pic x(60).
+       01  ws-email-qtd                              pic 9(03)       value zeros.
+       01  ws-email-tab-idx                          pic 9(03)       value zeros.
+
+      *>   Tarefas do cliente carregado (telaC), redesenhadas quando
+      *>   8000-tela chega no ponto da grade de tarefas.
+       01  ws-tab-tarefas.
+           03 ws-tar-linha                           occurs 30 times.
+              05 ws-tar-r-sequencia                   pic 9(05).
+              05 ws-tar-r-descricao                   pic x(60).
+              05 ws-tar-r-data-prevista                pic x(10).
+              05 ws-tar-r-situacao                    pic x(01).
+       01  ws-tar-qtd                                pic 9(03)       value zeros.
+       01  ws-tar-tab-idx                             pic 9(03)       value zeros.
+       01  ws-proxima-sequencia-tarefa                pic 9(05)       value zero.
+
+      *>   Cadência padrão da primeira tarefa de acompanhamento, conforme
+      *>   a categoria do cliente (2124-agendar-tarefa-inicial).
+       01  ws-tar-inicial-prazo-dias                  pic 9(03)       value zero.
+       01  ws-tar-inicial-data-hoje                    pic 9(08)       value zeros.
+       01  ws-tar-inicial-data-futura                  pic 9(08)       value zeros.
+       01  ws-tar-inicial-data-formatada               pic x(10)       value spaces.
+
+
+      *>   Pesquisa/verificação de CEP (Pesquisar CEP / Verificar CEP).
+       01  ws-validacao-cep.
+           03 ws-cep-texto-limpo                     pic x(10)       value spaces.
+           03 ws-cep-qtd-digitos                     pic 9(02)       value zeros.
+           03 ws-cep-char                            pic x(01)       value space.
+           03 ws-cep-pos                             pic 9(03)       value zeros.
+           03 ws-cep-numerico                        pic 9(08)       value zeros.
+           03 ws-cep-valido                          pic x(01)       value "N".
+              88 ws-cep-formato-valido                                value "S".
+
+      *>   Mensagens de retorno exibidas na tela (validações, erros de I/O).
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+
+      *>   Situação/motivo do cliente antes da gravação, capturados antes de
+      *>   2110-montar-registro-cliente sobrescrever o buffer do FD, para que
+      *>   2140-gravar-historico-situacao saiba se houve mudança de situação.
+       01  ws-situacao-anterior                      pic x(01)       value spaces.
+       01  ws-motivo-anterior                        pic 9(01)       value zero.
+       01  ws-ds-motivo-anterior                      pic x(60)       value spaces.
+       01  ws-ind-reativando                          pic x(01)       value "N".
+          88 ws-esta-reativando                                       value "S".
+       01  ws-ind-cliente-existente                   pic x(01)       value "N".
+          88 ws-cliente-existente                                    value "S".
+       01  ws-proxima-sequencia-situacao               pic 9(05)       value zero.
+
+      *>   Valores de campos sujeitos a auditoria (razaoSocial,
+      *>   nomeFantasia, categoria, endereço) capturados em
+      *>   2105-obter-situacao-anterior antes de 2110-montar-registro-cliente
+      *>   sobrescrever o buffer do FD, para comparação em 2141-gravar-auditoria.
+       01  ws-aud-razao-social-anterior                pic x(40)       value spaces.
+       01  ws-aud-nome-fantasia-anterior                pic x(40)       value spaces.
+       01  ws-aud-categoria-anterior                    pic 9(01)       value zero.
+       01  ws-aud-endereco-anterior                     pic x(40)       value spaces.
+       01  ws-aud-endereco-atual                       pic x(40)       value spaces.
+       01  ws-proxima-sequencia-auditoria               pic 9(05)       value zero.
+       01  ws-ind-fim-doc-duplicado                    pic x(01)       value "N".
+          88 ws-doc-duplicado-eof                                     value "S".
+       01  ws-ind-fim-busca-codigo                     pic x(01)       value "N".
+          88 ws-busca-codigo-eof                                      value "S".
+       01  ws-proximo-codigo-cliente                    pic 9(05)       value zeros.
+
+      *>   Campos de trabalho para 2118-validar-telefones/2119-validar-um-
+      *>   -telefone: cada um dos quatro telefones do formulário (Contato
+      *>   de telaA + os três da telaB) é copiado aqui antes de chamar o
+      *>   validador comum, mesma técnica de reuso de 2156-gravar-linha-
+      *>   -telefone para as três linhas de telaB.
+       01  ws-tel-verif-ddd                            pic x(02)       value spaces.
+       01  ws-tel-verif-numero                          pic x(10)       value spaces.
+       01  ws-tel-verif-celular                         pic x(01)       value spaces.
+       01  ws-tel-verif-rotulo                          pic x(20)       value spaces.
+       01  ws-tel-qtd-digitos                           pic 9(02)       value zeros.
+       01  ws-tel-pos                                   pic 9(02)       value zeros.
+       01  ws-tel-char                                 pic x(01)       value spaces.
+
+      *>   Bloqueio de edição (cli-lock-operador/cli-lock-data-hora em
+      *>   CLIENTE.CPY): 2300-carregar-cliente reserva o registro para o
+      *>   operador que abriu a tela, e 2100-gravar-cliente libera o
+      *>   bloqueio ao final de uma gravação bem-sucedida. Um bloqueio mais
+      *>   velho que ws-lock-timeout-minutos é tratado como abandonado
+      *>   (ex.: operador fechou a janela sem salvar).
+       01  ws-lock-data-hora-atual                     pic 9(14)       value zeros.
+       01  ws-lock-minutos-decorridos                   pic s9(07)      value zero.
+       01  ws-lock-dias-decorridos                     pic s9(05)      value zero.
+       01  ws-lock-data-atual-8                         pic 9(08)       value zeros.
+       01  ws-lock-data-anterior-8                      pic 9(08)       value zeros.
+
+      *>   Gravação dos contatos (telaB) em CLI-CONTATO.DAT: 2150 apaga os
+      *>   contatos anteriores do cliente e regrava a partir dos campos
+      *>   atuais do formulário (telefones fixos + lista de e-mails).
+       01  ws-contato-sequencia                        pic 9(05)       value zero.
+       01  ws-email-lista-restante                      pic x(240)      value spaces.
+       01  ws-email-lista-resto-novo                    pic x(240)      value spaces.
+       01  ws-email-atual                              pic x(60)       value spaces.
+       01  ws-ind-fim-contato                          pic x(01)       value "N".
+          88 ws-pesq-eof-contato                                       value "S".
+          88 ws-pesq-continua-contato                                  value "N".
+       01  ws-ind-fim-tarefa                           pic x(01)       value "N".
+          88 ws-tar-eof                                                value "S".
+          88 ws-tar-continua                                           value "N".
+
+      *>   Campos de trabalho para 2121-validar-emails/2122-validar-um-
+      *>   -email: cada endereço a validar (dsEmailCli de telaA, ou um
+      *>   item de dsEmailListaCsv de telaB) é copiado aqui antes de
+      *>   chamar o validador comum.
+       01  ws-eml-verif-endereco                        pic x(60)       value spaces.
+       01  ws-eml-verif-rotulo                          pic x(20)       value spaces.
+       01  ws-eml-tam                                   pic 9(02)       value zero.
+       01  ws-eml-pos                                   pic 9(02)       value zero.
+       01  ws-eml-espaco-qtd                            pic 9(02)       value zero.
+       01  ws-eml-arroba-qtd                            pic 9(02)       value zero.
+       01  ws-eml-ponto-qtd                             pic 9(02)       value zero.
+       01  ws-eml-usuario                               pic x(60)       value spaces.
+       01  ws-eml-dominio                               pic x(60)       value spaces.
 
       *>===================================================================================
        procedure division.
@@ -50,6 +403,56 @@
       *>===================================================================================
        1100-abrir-arquivos section.
        1100.
+            open i-o cliente-arq
+            if   ws-cliente-nao-encontrado
+                 open output cliente-arq
+                 close cliente-arq
+                 open i-o cliente-arq
+            end-if
+
+            open input cep-arq
+            if   ws-cep-nao-encontrado
+                 open output cep-arq
+                 close cep-arq
+                 open input cep-arq
+            end-if
+
+            open i-o cli-situacao-arq
+            if   ws-cli-situacao-nao-encontrado
+                 open output cli-situacao-arq
+                 close cli-situacao-arq
+                 open i-o cli-situacao-arq
+            end-if
+
+            open i-o cli-auditoria-arq
+            if   ws-cli-auditoria-nao-encontrado
+                 open output cli-auditoria-arq
+                 close cli-auditoria-arq
+                 open i-o cli-auditoria-arq
+            end-if
+
+            open i-o cli-contato-arq
+            if   ws-cli-contato-nao-encontrado
+                 open output cli-contato-arq
+                 close cli-contato-arq
+                 open i-o cli-contato-arq
+            end-if
+
+            open i-o cli-tarefa-arq
+            if   ws-cli-tarefa-nao-encontrado
+                 open output cli-tarefa-arq
+                 close cli-tarefa-arq
+                 open i-o cli-tarefa-arq
+            end-if
+
+            open input sessao-arq
+
+            open input vendedor-arq
+            if   ws-vendedor-nao-encontrado
+                 open output vendedor-arq
+                 close vendedor-arq
+                 open input vendedor-arq
+            end-if
             .
        1100-exit.
             exit.
@@ -57,14 +460,1772 @@
       *>===================================================================================
        2000-processamento section.
        2000.
+            perform 1150-obter-opcao
+            perform 1160-obter-operador-logado
+            evaluate true
+                when ws-opcao-salvar
+                     perform 2100-gravar-cliente
+                when ws-opcao-validar-cpf-cnpj
+                     perform 1200-obter-campos-formulario
+                     perform 1300-validar-cpf-cnpj
+                when ws-opcao-validar-insc-estadual
+                     perform 1200-obter-campos-formulario
+                     perform 2123-validar-insc-estadual
+                when ws-opcao-verificar-vendedor
+                     perform 1200-obter-campos-formulario
+                     perform 1400-verificar-vendedor
+                when ws-opcao-pesquisar
+                     perform 1200-obter-campos-formulario
+                     perform 2200-pesquisar-cliente
+                when ws-opcao-carregar
+                     perform 1200-obter-campos-formulario
+                     perform 2300-carregar-cliente
+                when ws-opcao-pesquisar-cep
+                     perform 1200-obter-campos-formulario
+                     perform 2400-pesquisar-cep
+                when ws-opcao-verificar-cep
+                     perform 1200-obter-campos-formulario
+                     perform 2450-verificar-cep
+                when ws-opcao-incluir-tarefa
+                     perform 1200-obter-campos-formulario
+                     perform 2500-incluir-tarefa
+                     perform 2530-carregar-tarefas
+                when ws-opcao-concluir-tarefa
+                     perform 1200-obter-campos-formulario
+                     perform 2510-concluir-tarefa
+                     perform 2530-carregar-tarefas
+                when ws-opcao-excluir
+                     perform 1200-obter-campos-formulario
+                     perform 2600-excluir-cliente
+                when ws-opcao-novo
+                     perform 2620-novo-cliente
+                when other
+                     continue
+            end-evaluate
             perform 8000-tela
             .
        2000-exit.
             exit.
 
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+                 unstring ws-query-string delimited by "sessao=" into ws-mensagem-retorno
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1160-obter-operador-logado: resolve o operador logado a partir
+      *>   da sessão recebida na URL (gravada por Login.cbl em
+      *>   SESSAO.DAT). Sem sessão válida mantém o padrão "SISTEMA".
+       1160-obter-operador-logado section.
+       1160.
+            if   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     move ses-cd-operador             to ws-operador-logado
+            end-read
+            .
+       1160-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-gravar-cliente: persiste o registro corrente em CLIENTE.DAT.
+      *>   As validações de negócio (campos obrigatórios, CPF/CNPJ duplicado,
+      *>   etc.) ficam cada uma em sua própria seção, chamadas em sequência
+      *>   abaixo.
+       2100-gravar-cliente section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            perform 1200-obter-campos-formulario
+            perform 2117-validar-cpf-cnpj-duplicado
+            if   not ws-com-erro
+                 perform 2118-validar-telefones
+            end-if
+            if   not ws-com-erro
+                 perform 2121-validar-emails
+            end-if
+            if   not ws-com-erro
+                 perform 2123-validar-insc-estadual
+            end-if
+            if   not ws-com-erro
+                 perform 2105-obter-situacao-anterior
+                 perform 2106-verificar-bloqueio-edicao
+                 perform 2110-montar-registro-cliente
+                 perform 2116-processar-reativacao
+                 perform 2115-validar-campos-obrigatorios
+                 if   not ws-com-erro
+                      move spaces                     to cli-lock-operador
+                      move zeros                      to cli-lock-data-hora
+                 end-if
+            end-if
+            if   not ws-com-erro
+                 if   ws-cliente-existente
+                      perform 2130-alterar-cliente
+                 else
+                      perform 2120-incluir-cliente
+                 end-if
+                 if   not ws-com-erro
+                      perform 2140-gravar-historico-situacao
+                      perform 2141-gravar-auditoria
+                      perform 2150-gravar-contatos
+                 end-if
+            end-if
+            .
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2117-validar-cpf-cnpj-duplicado: varre CLIENTE.DAT à procura de
+      *>   outro cliente (cd-cliente diferente) não inativo com o mesmo
+      *>   cpfCnpj, para não deixar cadastrar a mesma empresa/pessoa duas
+      *>   vezes sob códigos diferentes. Roda antes de 2105/2110 para que a
+      *>   varredura sequencial não atrapalhe a leitura por chave do
+      *>   registro que está sendo gravado.
+       2117-validar-cpf-cnpj-duplicado section.
+       2117.
+            perform 1290-extrair-digitos
+            if   ws-doc-qtd-digitos = 0
+                 exit section
+            end-if
+            move ws-doc-texto-limpo(1:ws-doc-qtd-digitos) to ws-doc-cpf-cnpj-num
+            move low-values                         to cli-cd-cliente
+            move "N"                                to ws-ind-fim-doc-duplicado
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     set ws-doc-duplicado-eof         to true
+            end-start
+
+            perform until ws-doc-duplicado-eof
+                read cliente-arq next record
+                    at end
+                         set ws-doc-duplicado-eof      to true
+                    not at end
+                         if   cli-cpf-cnpj = ws-doc-cpf-cnpj-num
+                         and  cli-cd-cliente not = ws-form-cd-cliente
+                         and  not cli-inativo
+                              move "S"                 to ws-ind-erro
+                              move "Ja existe um cliente ativo com este CPF/CNPJ."
+                                                       to ws-mensagem-retorno
+                              set ws-doc-duplicado-eof  to true
+                         end-if
+                end-read
+            end-perform
+            .
+       2117-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2118-validar-telefones: confere formato/tamanho dos quatro
+      *>   telefones do formulário (Contato de telaA + os três fixos de
+      *>   telaB), delegando a cada par ddd/número para 2119-validar-um-
+      *>   -telefone.
+       2118-validar-telefones section.
+       2118.
+            move ws-form-nr-telefone-ddd                to ws-tel-verif-ddd
+            move ws-form-nr-telefone-numero             to ws-tel-verif-numero
+            move "X"                                    to ws-tel-verif-celular
+            move "Contato"                              to ws-tel-verif-rotulo
+            perform 2119-validar-um-telefone
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            move ws-form-nr-telefone-1-ddd              to ws-tel-verif-ddd
+            move ws-form-nr-telefone-1-numero           to ws-tel-verif-numero
+            move ws-form-id-telefone-celular-1          to ws-tel-verif-celular
+            move "Telefone 1"                          to ws-tel-verif-rotulo
+            perform 2119-validar-um-telefone
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            move ws-form-nr-telefone-2-ddd              to ws-tel-verif-ddd
+            move ws-form-nr-telefone-2-numero           to ws-tel-verif-numero
+            move ws-form-id-telefone-celular-2          to ws-tel-verif-celular
+            move "Telefone 2"                          to ws-tel-verif-rotulo
+            perform 2119-validar-um-telefone
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            move ws-form-nr-telefone-3-ddd              to ws-tel-verif-ddd
+            move ws-form-nr-telefone-3-numero           to ws-tel-verif-numero
+            move ws-form-id-telefone-celular-3          to ws-tel-verif-celular
+            move "Telefone 3"                          to ws-tel-verif-rotulo
+            perform 2119-validar-um-telefone
+            .
+       2118-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2119-validar-um-telefone: valida o par ddd/número copiado para
+      *>   ws-tel-verif-ddd/ws-tel-verif-numero por 2118-validar-telefones.
+      *>   Par vazio é aceito (telefone opcional na maioria dos casos);
+      *>   quando preenchido, DDD deve ter 2 dígitos numéricos (nunca "00")
+      *>   e o número deve ter 8 dígitos (fixo) ou 9 (celular,
+      *>   ws-tel-verif-celular = "S"); ws-tel-verif-celular = "X" (Contato
+      *>   de telaA, que não tem checkbox de celular) aceita as duas
+      *>   contagens.
+       2119-validar-um-telefone section.
+       2119.
+            if   ws-tel-verif-ddd = spaces
+            and  ws-tel-verif-numero = spaces
+                 exit section
+            end-if
+
+            if   ws-tel-verif-ddd not numeric
+            or   ws-tel-verif-ddd = "00"
+                 move "S"                                  to ws-ind-erro
+                 string "DDD invalido em " function trim(ws-tel-verif-rotulo) "."
+                        delimited by size into ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move zeros                                    to ws-tel-qtd-digitos
+            perform varying ws-tel-pos from 1 by 1
+                    until ws-tel-pos > length of ws-tel-verif-numero
+                move ws-tel-verif-numero(ws-tel-pos:1)     to ws-tel-char
+                if   ws-tel-char is numeric
+                     add 1                                  to ws-tel-qtd-digitos
+                end-if
+            end-perform
+
+            evaluate true
+                when ws-tel-verif-celular = "S"
+                     if   ws-tel-qtd-digitos not = 9
+                          move "S"                          to ws-ind-erro
+                          string "Numero de celular deve ter 9 digitos ("
+                                 function trim(ws-tel-verif-rotulo) ")."
+                                 delimited by size into ws-mensagem-retorno
+                     end-if
+                when ws-tel-verif-celular = "X"
+                     if   ws-tel-qtd-digitos not = 8
+                     and  ws-tel-qtd-digitos not = 9
+                          move "S"                          to ws-ind-erro
+                          string "Telefone invalido ("
+                                 function trim(ws-tel-verif-rotulo) ")."
+                                 delimited by size into ws-mensagem-retorno
+                     end-if
+                when other
+                     if   ws-tel-qtd-digitos not = 8
+                          move "S"                          to ws-ind-erro
+                          string "Numero de telefone fixo deve ter 8 digitos ("
+                                 function trim(ws-tel-verif-rotulo) ")."
+                                 delimited by size into ws-mensagem-retorno
+                     end-if
+            end-evaluate
+            .
+       2119-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2121-validar-emails: confere o formato básico de dsEmailCli
+      *>   (telaA) e de cada endereço já adicionado à lista de e-mails de
+      *>   telaB (ws-form-ds-email-lista-csv, montada pelo navegador em
+      *>   AdicionaItem()), delegando a checagem comum para 2122-validar-
+      *>   -um-email. Reaproveita ws-email-lista-restante/ws-email-atual,
+      *>   os mesmos campos de trabalho de 2160-gravar-emails-lista, já
+      *>   que ainda não há concorrência entre validar e gravar.
+       2121-validar-emails section.
+       2121.
+            move ws-form-ds-email-cli                 to ws-eml-verif-endereco
+            move "E-mail de Contato"                  to ws-eml-verif-rotulo
+            perform 2122-validar-um-email
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            move function trim(ws-form-ds-email-lista-csv) to ws-email-lista-restante
+            perform until ws-email-lista-restante = spaces
+                    or ws-com-erro
+                unstring ws-email-lista-restante delimited by ";"
+                    into ws-email-atual ws-email-lista-resto-novo
+                end-unstring
+                move function trim(ws-email-lista-resto-novo) to ws-email-lista-restante
+                move function trim(ws-email-atual)      to ws-eml-verif-endereco
+                move "E-mail da lista"                  to ws-eml-verif-rotulo
+                perform 2122-validar-um-email
+            end-perform
+            .
+       2121-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2122-validar-um-email: valida o formato básico do endereço
+      *>   copiado para ws-eml-verif-endereco por 2121-validar-emails.
+      *>   Vazio é aceito (e-mail opcional); quando preenchido, exige
+      *>   exatamente um "@", partes não vazias antes/depois dele, um "."
+      *>   no domínio e nenhum espaço embutido - validação básica de
+      *>   formato, não uma checagem completa de RFC 5322.
+       2122-validar-um-email section.
+       2122.
+            if   ws-eml-verif-endereco = spaces
+                 exit section
+            end-if
+
+            move function length(function trim(ws-eml-verif-endereco)) to ws-eml-tam
+
+            move zero                                to ws-eml-espaco-qtd
+            perform varying ws-eml-pos from 1 by 1
+                    until ws-eml-pos > ws-eml-tam
+                if   ws-eml-verif-endereco(ws-eml-pos:1) = space
+                     add 1                            to ws-eml-espaco-qtd
+                end-if
+            end-perform
+
+            move zero                                to ws-eml-arroba-qtd
+            inspect ws-eml-verif-endereco tallying ws-eml-arroba-qtd for all "@"
+
+            move spaces                              to ws-eml-usuario
+            move spaces                              to ws-eml-dominio
+            unstring ws-eml-verif-endereco delimited by "@"
+                into ws-eml-usuario ws-eml-dominio
+            end-unstring
+            move function trim(ws-eml-usuario)       to ws-eml-usuario
+            move function trim(ws-eml-dominio)       to ws-eml-dominio
+
+            move zero                                to ws-eml-ponto-qtd
+            inspect ws-eml-dominio tallying ws-eml-ponto-qtd for all "."
+
+            if   ws-eml-espaco-qtd not = 0
+            or   ws-eml-arroba-qtd not = 1
+            or   ws-eml-usuario = spaces
+            or   ws-eml-dominio = spaces
+            or   ws-eml-ponto-qtd = 0
+                 move "S"                              to ws-ind-erro
+                 string "E-mail invalido ("
+                        function trim(ws-eml-verif-rotulo) ")."
+                        delimited by size into ws-mensagem-retorno
+            end-if
+            .
+       2122-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2123-validar-insc-estadual: quando idInscEstadualIsento não está
+      *>   marcado, confere se a quantidade de dígitos de inscEstadual bate
+      *>   com o esperado para o UF selecionado (tabela abaixo). Isento ou
+      *>   campo vazio são aceitos sem checagem; UF em branco ou não
+      *>   mapeado exige apenas que haja algum dígito informado. Não
+      *>   recalcula dígito verificador - cada estado tem seu próprio
+      *>   algoritmo e isso foge do escopo de uma checagem básica de
+      *>   formato.
+       2123-validar-insc-estadual section.
+       2123.
+            if   ws-form-insc-estadual-isento = "S"
+                 exit section
+            end-if
+            if   ws-form-insc-estadual = spaces
+                 exit section
+            end-if
+
+            move spaces                              to ws-ie-texto-limpo
+            move zeros                                to ws-ie-qtd-digitos
+            perform varying ws-ie-pos from 1 by 1
+                    until ws-ie-pos > length of ws-form-insc-estadual
+                move ws-form-insc-estadual(ws-ie-pos:1) to ws-ie-char
+                if   ws-ie-char is numeric
+                     add 1                              to ws-ie-qtd-digitos
+                     move ws-ie-char
+                          to ws-ie-texto-limpo(ws-ie-qtd-digitos:1)
+                end-if
+            end-perform
+
+            move zero                                to ws-ie-tamanho-esperado
+            evaluate ws-form-uf
+                when "AC"                           move 13 to ws-ie-tamanho-esperado
+                when "AL"                           move 9  to ws-ie-tamanho-esperado
+                when "AP"                           move 9  to ws-ie-tamanho-esperado
+                when "AM"                           move 9  to ws-ie-tamanho-esperado
+                when "BA"                           move 9  to ws-ie-tamanho-esperado
+                when "CE"                           move 9  to ws-ie-tamanho-esperado
+                when "DF"                           move 13 to ws-ie-tamanho-esperado
+                when "ES"                           move 9  to ws-ie-tamanho-esperado
+                when "GO"                           move 9  to ws-ie-tamanho-esperado
+                when "MA"                           move 9  to ws-ie-tamanho-esperado
+                when "MT"                           move 11 to ws-ie-tamanho-esperado
+                when "MS"                           move 9  to ws-ie-tamanho-esperado
+                when "MG"                           move 13 to ws-ie-tamanho-esperado
+                when "PA"                           move 9  to ws-ie-tamanho-esperado
+                when "PB"                           move 9  to ws-ie-tamanho-esperado
+                when "PR"                           move 10 to ws-ie-tamanho-esperado
+                when "PE"                           move 9  to ws-ie-tamanho-esperado
+                when "PI"                           move 9  to ws-ie-tamanho-esperado
+                when "RJ"                           move 8  to ws-ie-tamanho-esperado
+                when "RN"                           move 9  to ws-ie-tamanho-esperado
+                when "RS"                           move 10 to ws-ie-tamanho-esperado
+                when "RO"                           move 14 to ws-ie-tamanho-esperado
+                when "RR"                           move 9  to ws-ie-tamanho-esperado
+                when "SC"                           move 9  to ws-ie-tamanho-esperado
+                when "SP"                           move 12 to ws-ie-tamanho-esperado
+                when "SE"                           move 9  to ws-ie-tamanho-esperado
+                when "TO"                           move 9  to ws-ie-tamanho-esperado
+                when other                          continue
+            end-evaluate
+
+            if   ws-ie-tamanho-esperado = zero
+                 if   ws-ie-qtd-digitos = zero
+                      move "S"                          to ws-ind-erro
+                      move "Inscricao estadual invalida."
+                                                        to ws-mensagem-retorno
+                 end-if
+            else
+                 if   ws-ie-qtd-digitos not = ws-ie-tamanho-esperado
+                      move "S"                          to ws-ind-erro
+                      string "Inscricao estadual deve ter "
+                             ws-ie-tamanho-esperado
+                             " digitos para o UF informado."
+                             delimited by size into ws-mensagem-retorno
+                 end-if
+            end-if
+            .
+       2123-exit.
+            exit.
+
+      *>===================================================================================
+      *>   Lê o registro atual (se existir) antes de 2110 sobrescrever o
+      *>   buffer, guardando a situação/motivo anteriores para o histórico.
+       2105-obter-situacao-anterior section.
+       2105.
+            move ws-form-cd-cliente                 to cli-cd-cliente
+            move "N"                                to ws-ind-cliente-existente
+            move spaces                              to ws-situacao-anterior
+            move zero                                to ws-motivo-anterior
+            move spaces                              to ws-ds-motivo-anterior
+            move spaces                              to ws-aud-razao-social-anterior
+            move spaces                              to ws-aud-nome-fantasia-anterior
+            move zero                                to ws-aud-categoria-anterior
+            move spaces                              to ws-aud-endereco-anterior
+            read cliente-arq
+                 key is cli-cd-cliente
+                 invalid key
+                      continue
+                 not invalid key
+                      move "S"                       to ws-ind-cliente-existente
+                      move cli-situacao               to ws-situacao-anterior
+                      move cli-motivo                 to ws-motivo-anterior
+                      move cli-ds-motivo               to ws-ds-motivo-anterior
+                      move cli-razao-social            to ws-aud-razao-social-anterior
+                      move cli-nome-fantasia           to ws-aud-nome-fantasia-anterior
+                      move cli-categoria              to ws-aud-categoria-anterior
+                      perform 2107-montar-endereco-auditoria
+                      move ws-aud-endereco-atual       to ws-aud-endereco-anterior
+            end-read
+            .
+       2105-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2107-montar-endereco-auditoria: monta uma representação textual
+      *>   curta do endereço (logradouro, número, bairro, município) a
+      *>   partir do reg-cliente corrente, usada tanto para o valor
+      *>   anterior (2105) quanto para o valor novo (2141) na auditoria.
+       2107-montar-endereco-auditoria section.
+       2107.
+            move spaces                              to ws-aud-endereco-atual
+            string function trim(cli-logradouro) ", "
+                   function trim(cli-numero) " - "
+                   function trim(cli-bairro) " - "
+                   function trim(cli-municipio)
+                   delimited by size into ws-aud-endereco-atual
+            .
+       2107-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2106-verificar-bloqueio-edicao: bloqueia o Salvar se o registro
+      *>   (já lido em reg-cliente por 2105) estiver reservado por outro
+      *>   operador há menos de ws-lock-timeout-minutos — passado esse
+      *>   prazo, o bloqueio é tratado como abandonado e a gravação segue
+      *>   normalmente.
+       2106-verificar-bloqueio-edicao section.
+       2106.
+            if   not ws-cliente-existente
+            or   cli-lock-operador = spaces
+            or   cli-lock-operador = ws-operador-logado
+                 exit section
+            end-if
+
+            move function current-date (1:14)         to ws-lock-data-hora-atual
+            move ws-lock-data-hora-atual (1:8)         to ws-lock-data-atual-8
+            move cli-lock-data-hora (1:8)              to ws-lock-data-anterior-8
+            compute ws-lock-dias-decorridos =
+                    function integer-of-date(ws-lock-data-atual-8)
+                  - function integer-of-date(ws-lock-data-anterior-8)
+            compute ws-lock-minutos-decorridos =
+                    (ws-lock-dias-decorridos * 1440)
+                  + (function numval(ws-lock-data-hora-atual (9:2)) * 60
+                     + function numval(ws-lock-data-hora-atual (11:2)))
+                  - (function numval(cli-lock-data-hora (9:2)) * 60
+                     + function numval(cli-lock-data-hora (11:2)))
+            if   ws-lock-minutos-decorridos >= 0
+            and  ws-lock-minutos-decorridos < ws-lock-timeout-minutos
+                 move "S"                              to ws-ind-erro
+                 string "Registro em edicao pelo operador "
+                        function trim(cli-lock-operador)
+                        " ha poucos minutos. Tente novamente mais tarde."
+                        delimited by size into ws-mensagem-retorno
+            end-if
+            .
+       2106-exit.
+            exit.
+
+      *>===================================================================================
+       2110-montar-registro-cliente section.
+       2110.
+            move ws-form-cd-cliente                 to cli-cd-cliente
+            move ws-form-tipo-pessoa                to cli-tipo-pessoa
+            perform 1290-extrair-digitos
+            if   ws-doc-qtd-digitos > 0
+                 move ws-doc-texto-limpo(1:ws-doc-qtd-digitos) to cli-cpf-cnpj
+            else
+                 move zeros                          to cli-cpf-cnpj
+            end-if
+            move ws-form-razao-social                to cli-razao-social
+            move ws-form-nome-fantasia               to cli-nome-fantasia
+            move ws-form-categoria                  to cli-categoria
+            move ws-form-cd-vendedor                 to cli-cd-vendedor
+            move ws-form-insc-estadual               to cli-insc-estadual
+            move ws-form-insc-estadual-isento         to cli-insc-estadual-isento
+            if   cli-isento-icms
+                 move spaces                          to cli-insc-estadual
+            end-if
+            move ws-form-nm-contato                  to cli-nm-contato
+            move ws-form-nr-telefone-ddd              to cli-ddd-contato
+            move ws-form-nr-telefone-numero           to cli-fone-contato
+            move ws-form-ds-email-cli                 to cli-email-contato
+            perform 2430-extrair-digitos-cep
+            if   ws-cep-qtd-digitos > 0
+                 move ws-cep-texto-limpo(1:ws-cep-qtd-digitos) to cli-cep
+            else
+                 move zeros                          to cli-cep
+            end-if
+            move ws-form-numero                     to cli-numero
+            move ws-form-tp-logradouro               to cli-tp-logradouro
+            move ws-form-logradouro                 to cli-logradouro
+            move ws-form-tp-complemento              to cli-tp-complemento
+            move ws-form-complemento                to cli-complemento
+            move ws-form-dsc-bairro                  to cli-bairro
+            move ws-form-dsc-municipio               to cli-municipio
+            move ws-form-uf                         to cli-uf
+            move ws-form-situacao                   to cli-situacao
+            move ws-form-motivo                     to cli-motivo
+            move ws-form-ds-motivo                   to cli-ds-motivo
+            .
+       2110-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2116-processar-reativacao: quando a situação volta para Ativo a
+      *>   partir de Bloqueado/Inativo, exige que motivo/dsMotivo antigos
+      *>   não sobrevivam à reativação — zera os dois no registro (ainda
+      *>   que a tela tenha submetido algum valor) e sinaliza
+      *>   ws-ind-reativando para 2140-gravar-historico-situacao gravar uma
+      *>   entrada dedicada de "Reativação" no histórico, em vez de repetir
+      *>   o motivo/dsMotivo que já não fazem mais sentido.
+       2116-processar-reativacao section.
+       2116.
+            move "N"                                to ws-ind-reativando
+            if    ws-cliente-existente
+              and (ws-situacao-anterior = "B" or ws-situacao-anterior = "I")
+              and cli-situacao = "A"
+                  move "S"                            to ws-ind-reativando
+                  move zero                            to cli-motivo
+                  move spaces                          to cli-ds-motivo
+            end-if
+            .
+       2116-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2115-validar-campos-obrigatorios: reforça no servidor os campos
+      *>   marcados obrigatorio=1 na tela (razaoSocial, logradouro), já que
+      *>   uma requisição CGI pode chegar sem passar pela validação de tela.
+       2115-validar-campos-obrigatorios section.
+       2115.
+            if   cli-razao-social = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe a razao social."       to ws-mensagem-retorno
+                 exit section
+            end-if
+            if   cli-logradouro = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe o logradouro."         to ws-mensagem-retorno
+                 exit section
+            end-if
+            .
+       2115-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2120-incluir-cliente: grava a inclusão. dataInclusao/operador
+      *>   de inclusão são carimbados aqui (nunca vêm do formulário) e não
+      *>   são mais tocados depois — 2130-alterar-cliente não os reescreve.
+       2120-incluir-cliente section.
+       2120.
+            move function current-date (1:8)          to cli-data-inclusao
+            move ws-operador-logado                   to cli-operador-inclusao
+            write reg-cliente
+                invalid key
+                     move "S"                       to ws-ind-erro
+                     move "Erro ao incluir cliente."  to ws-mensagem-retorno
+                not invalid key
+                     move cli-data-inclusao           to ws-form-data-inclusao
+                     perform 2124-agendar-tarefa-inicial
+            end-write
+            .
+       2120-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2124-agendar-tarefa-inicial: cria automaticamente a primeira
+      *>   tarefa de acompanhamento na inclusão do cliente, com cadência
+      *>   definida pela categoria: semanal para Bar (4) e Night Club (5),
+      *>   mensal para Mercado (1) e Mercearia (3). As demais categorias
+      *>   (Padaria, Tabacaria) não têm cadência padrão definida e por
+      *>   isso não geram tarefa automática.
+       2124-agendar-tarefa-inicial section.
+       2124.
+            evaluate cli-categoria
+                when 4
+                when 5
+                     move 7                            to ws-tar-inicial-prazo-dias
+                when 1
+                when 3
+                     move 30                           to ws-tar-inicial-prazo-dias
+                when other
+                     move zero                          to ws-tar-inicial-prazo-dias
+            end-evaluate
+            if   ws-tar-inicial-prazo-dias = zero
+                 exit section
+            end-if
+
+            move function current-date (1:8)          to ws-tar-inicial-data-hoje
+            compute ws-tar-inicial-data-futura =
+                    function date-of-integer(
+                       function integer-of-date(ws-tar-inicial-data-hoje)
+                       + ws-tar-inicial-prazo-dias)
+
+            move ws-tar-inicial-data-futura (7:2)      to ws-tar-inicial-data-formatada (1:2)
+            move "/"                                   to ws-tar-inicial-data-formatada (3:1)
+            move ws-tar-inicial-data-futura (5:2)      to ws-tar-inicial-data-formatada (4:2)
+            move "/"                                   to ws-tar-inicial-data-formatada (6:1)
+            move ws-tar-inicial-data-futura (1:4)      to ws-tar-inicial-data-formatada (7:4)
+
+            perform 2505-obter-proxima-sequencia-tarefa
+            move ws-form-cd-cliente                  to tar-cd-cliente
+            move ws-proxima-sequencia-tarefa           to tar-sequencia
+            move "Primeiro contato de acompanhamento" to tar-descricao
+            move ws-tar-inicial-data-formatada         to tar-data-prevista
+            move spaces                                to tar-data-conclusao
+            set  tar-pendente                          to true
+            move ws-operador-logado                    to tar-operador
+            move function current-date (1:8)           to tar-data-inclusao
+            write reg-cli-tarefa
+                invalid key
+                     continue
+            end-write
+            .
+       2124-exit.
+            exit.
+
+      *>===================================================================================
+       2130-alterar-cliente section.
+       2130.
+            rewrite reg-cliente
+                invalid key
+                     move "S"                       to ws-ind-erro
+                     move "Erro ao alterar cliente."  to ws-mensagem-retorno
+            end-rewrite
+            .
+       2130-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2140-gravar-historico-situacao: grava uma linha em CLI-SITUACAO.DAT
+      *>   sempre que a situação do cliente muda (inclusive na inclusão, onde
+      *>   a situação "anterior" é espaços). Fica de fora do histórico apenas
+      *>   a gravação que não altera a situação (ex.: apenas corrigiu endereço).
+       2140-gravar-historico-situacao section.
+       2140.
+            if    ws-cliente-existente
+              and cli-situacao = ws-situacao-anterior
+                  exit section
+            end-if
+            perform 2145-obter-proxima-sequencia
+            move cli-cd-cliente                     to sit-cd-cliente
+            move ws-proxima-sequencia-situacao        to sit-sequencia
+            move function current-date (1:14)         to sit-data-hora
+            move ws-situacao-anterior                 to sit-situacao-anterior
+            move cli-situacao                        to sit-situacao-nova
+            if   ws-esta-reativando
+                 move zero                            to sit-motivo
+                 move "Reativacao"                    to sit-ds-motivo
+            else
+                 move cli-motivo                      to sit-motivo
+                 move cli-ds-motivo                   to sit-ds-motivo
+            end-if
+            move ws-operador-logado                   to sit-operador
+            write reg-cli-situacao
+                invalid key
+                     continue
+            end-write
+            .
+       2140-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2145-obter-proxima-sequencia: localiza a maior sit-sequencia já
+      *>   gravada para o cliente (chave composta cd-cliente+sequencia) e
+      *>   devolve a próxima, começando em 1 quando não há histórico anterior.
+       2145-obter-proxima-sequencia section.
+       2145.
+            move zero                                to ws-proxima-sequencia-situacao
+            move cli-cd-cliente                     to sit-cd-cliente
+            move 99999                                to sit-sequencia
+            start cli-situacao-arq key is less than or equal sit-chave
+                invalid key
+                     continue
+                not invalid key
+                     read cli-situacao-arq previous record
+                         at end
+                              continue
+                         not at end
+                              if   sit-cd-cliente = cli-cd-cliente
+                                   move sit-sequencia    to ws-proxima-sequencia-situacao
+                              end-if
+                     end-read
+            end-start
+            add 1                                    to ws-proxima-sequencia-situacao
+            .
+       2145-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2141-gravar-auditoria: grava uma linha em CLI-AUDITORIA.DAT para
+      *>   cada campo sujeito a auditoria (razaoSocial, nomeFantasia,
+      *>   categoria, endereço) que mudou de valor nesta gravação. Só se
+      *>   aplica a alterações de cliente já existente - na inclusão não há
+      *>   valor anterior para comparar.
+       2141-gravar-auditoria section.
+       2141.
+            if   not ws-cliente-existente
+                 exit section
+            end-if
+            if   cli-razao-social not = ws-aud-razao-social-anterior
+                 move "razaoSocial"                    to aud-campo
+                 move ws-aud-razao-social-anterior      to aud-valor-anterior
+                 move cli-razao-social                 to aud-valor-novo
+                 perform 2143-escrever-linha-auditoria
+            end-if
+            if   cli-nome-fantasia not = ws-aud-nome-fantasia-anterior
+                 move "nomeFantasia"                   to aud-campo
+                 move ws-aud-nome-fantasia-anterior     to aud-valor-anterior
+                 move cli-nome-fantasia                to aud-valor-novo
+                 perform 2143-escrever-linha-auditoria
+            end-if
+            if   cli-categoria not = ws-aud-categoria-anterior
+                 move "categoria"                      to aud-campo
+                 move ws-aud-categoria-anterior         to aud-valor-anterior
+                 move cli-categoria                    to aud-valor-novo
+                 perform 2143-escrever-linha-auditoria
+            end-if
+            perform 2107-montar-endereco-auditoria
+            if   ws-aud-endereco-atual not = ws-aud-endereco-anterior
+                 move "endereco"                       to aud-campo
+                 move ws-aud-endereco-anterior          to aud-valor-anterior
+                 move ws-aud-endereco-atual             to aud-valor-novo
+                 perform 2143-escrever-linha-auditoria
+            end-if
+            .
+       2141-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2143-escrever-linha-auditoria: monta e grava uma linha de
+      *>   CLI-AUDITORIA.DAT com o aud-campo/aud-valor-anterior/aud-valor-novo
+      *>   já preenchidos pelo chamador (2141), completando chave,
+      *>   data/hora e operador.
+       2143-escrever-linha-auditoria section.
+       2143.
+            perform 2146-obter-proxima-sequencia-auditoria
+            move cli-cd-cliente                     to aud-cd-cliente
+            move ws-proxima-sequencia-auditoria       to aud-sequencia
+            move function current-date (1:14)         to aud-data-hora
+            move ws-operador-logado                   to aud-operador
+            write reg-cli-auditoria
+                invalid key
+                     continue
+            end-write
+            .
+       2143-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2146-obter-proxima-sequencia-auditoria: localiza a maior
+      *>   aud-sequencia já gravada para o cliente (chave composta
+      *>   cd-cliente+sequencia, mesma técnica de 2145-obter-proxima-sequencia)
+      *>   e devolve a próxima, começando em 1 quando não há auditoria anterior.
+       2146-obter-proxima-sequencia-auditoria section.
+       2146.
+            move zero                                to ws-proxima-sequencia-auditoria
+            move cli-cd-cliente                     to aud-cd-cliente
+            move 99999                                to aud-sequencia
+            start cli-auditoria-arq key is less than or equal aud-chave
+                invalid key
+                     continue
+                not invalid key
+                     read cli-auditoria-arq previous record
+                         at end
+                              continue
+                         not at end
+                              if   aud-cd-cliente = cli-cd-cliente
+                                   move aud-sequencia    to ws-proxima-sequencia-auditoria
+                              end-if
+                     end-read
+            end-start
+            add 1                                    to ws-proxima-sequencia-auditoria
+            .
+       2146-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2150-gravar-contatos: substitui os contatos gravados do cliente
+      *>   (telaB) pelos informados na tela atual - apaga os anteriores e
+      *>   regrava os telefones fixos (sequencias 1-3) e os e-mails da
+      *>   lista (sequencias 4 em diante).
+       2150-gravar-contatos section.
+       2150.
+            perform 2155-excluir-contatos-anteriores
+            move zero                                to ws-contato-sequencia
+
+            if   ws-form-nr-telefone-1-ddd not = spaces
+              or ws-form-nr-telefone-1-numero not = spaces
+                 add 1                                to ws-contato-sequencia
+                 move ws-form-id-prioridade-1          to cont-prioridade
+                 move ws-form-nr-telefone-1-ddd         to cont-ddd
+                 move ws-form-nr-telefone-1-numero      to cont-numero
+                 move ws-form-id-telefone-celular-1     to cont-celular
+                 perform 2156-gravar-linha-telefone
+            end-if
+            if   ws-form-nr-telefone-2-ddd not = spaces
+              or ws-form-nr-telefone-2-numero not = spaces
+                 add 1                                to ws-contato-sequencia
+                 move ws-form-id-prioridade-2          to cont-prioridade
+                 move ws-form-nr-telefone-2-ddd         to cont-ddd
+                 move ws-form-nr-telefone-2-numero      to cont-numero
+                 move ws-form-id-telefone-celular-2     to cont-celular
+                 perform 2156-gravar-linha-telefone
+            end-if
+            if   ws-form-nr-telefone-3-ddd not = spaces
+              or ws-form-nr-telefone-3-numero not = spaces
+                 add 1                                to ws-contato-sequencia
+                 move ws-form-id-prioridade-3          to cont-prioridade
+                 move ws-form-nr-telefone-3-ddd         to cont-ddd
+                 move ws-form-nr-telefone-3-numero      to cont-numero
+                 move ws-form-id-telefone-celular-3     to cont-celular
+                 perform 2156-gravar-linha-telefone
+            end-if
+
+            perform 2160-gravar-emails-lista
+            .
+       2150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2155-excluir-contatos-anteriores: percorre CLI-CONTATO.DAT a
+      *>   partir do cd-cliente atual e apaga todas as linhas existentes,
+      *>   para que 2150 regrave o conjunto informado na tela do zero.
+       2155-excluir-contatos-anteriores section.
+       2155.
+            move cli-cd-cliente                     to cont-cd-cliente
+            move zero                                to cont-sequencia
+            set  ws-pesq-continua-contato            to true
+            start cli-contato-arq key is greater than or equal cont-chave
+                invalid key
+                     set ws-pesq-eof-contato          to true
+            end-start
+
+            perform until ws-pesq-eof-contato
+                read cli-contato-arq next record
+                    at end
+                         set ws-pesq-eof-contato       to true
+                    not at end
+                         if   cont-cd-cliente = cli-cd-cliente
+                              delete cli-contato-arq record
+                         else
+                              set ws-pesq-eof-contato   to true
+                         end-if
+                end-read
+            end-perform
+            .
+       2155-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2156-gravar-linha-telefone: grava a linha de telefone corrente
+      *>   (cont-prioridade/ddd/numero/celular já preenchidos pelo chamador)
+      *>   com o horário de contato comum aos três telefones.
+       2156-gravar-linha-telefone section.
+       2156.
+            move cli-cd-cliente                     to cont-cd-cliente
+            move ws-contato-sequencia                to cont-sequencia
+            set  cont-tipo-telefone                  to true
+            move ws-form-hr-contato-inicial           to cont-hr-inicial
+            move ws-form-hr-contato-final             to cont-hr-final
+            move spaces                              to cont-email
+            write reg-cli-contato
+                invalid key
+                     continue
+            end-write
+            .
+       2156-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2160-gravar-emails-lista: separa ws-form-ds-email-lista-csv (e-mails
+      *>   escolhidos em dsEmailLista, concatenados pelo navegador com ";")
+      *>   e grava uma linha por e-mail, prosseguindo a sequência dos
+      *>   telefones fixos.
+       2160-gravar-emails-lista section.
+       2160.
+            move function trim(ws-form-ds-email-lista-csv) to ws-email-lista-restante
+            perform until ws-email-lista-restante = spaces
+                unstring ws-email-lista-restante delimited by ";"
+                    into ws-email-atual ws-email-lista-resto-novo
+                end-unstring
+                move function trim(ws-email-lista-resto-novo) to ws-email-lista-restante
+                move function trim(ws-email-atual)      to ws-email-atual
+                if   ws-email-atual not = spaces
+                     add 1                              to ws-contato-sequencia
+                     move cli-cd-cliente                to cont-cd-cliente
+                     move ws-contato-sequencia            to cont-sequencia
+                     set  cont-tipo-email                to true
+                     move zero                          to cont-prioridade
+                     move zero                          to cont-ddd
+                     move spaces                        to cont-numero
+                     move spaces                        to cont-celular
+                     move spaces                        to cont-hr-inicial
+                     move spaces                        to cont-hr-final
+                     move ws-email-atual                 to cont-email
+                     write reg-cli-contato
+                         invalid key
+                              continue
+                     end-write
+                end-if
+            end-perform
+            .
+       2160-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2500-incluir-tarefa: grava uma nova tarefa de acompanhamento para
+      *>   o cliente atualmente carregado (telaC, botão "+").
+       2500-incluir-tarefa section.
+       2500.
+            move spaces                             to ws-mensagem-retorno
+            if   ws-form-cd-cliente = zeros
+                 move "Carregue um cliente antes de incluir tarefa." to ws-mensagem-retorno
+                 exit section
+            end-if
+            if   ws-form-tar-descricao = spaces
+                 move "Informe a descrição da tarefa." to ws-mensagem-retorno
+                 exit section
+            end-if
+            perform 2505-obter-proxima-sequencia-tarefa
+            move ws-form-cd-cliente                 to tar-cd-cliente
+            move ws-proxima-sequencia-tarefa          to tar-sequencia
+            move ws-form-tar-descricao               to tar-descricao
+            move ws-form-tar-data-prevista            to tar-data-prevista
+            move spaces                              to tar-data-conclusao
+            set  tar-pendente                        to true
+            move ws-operador-logado                   to tar-operador
+            move function current-date (1:8)          to tar-data-inclusao
+            write reg-cli-tarefa
+                invalid key
+                     move "Erro ao incluir tarefa."   to ws-mensagem-retorno
+            end-write
+            move spaces                              to ws-form-tar-descricao
+            move spaces                              to ws-form-tar-data-prevista
+            .
+       2500-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2505-obter-proxima-sequencia-tarefa: mesma técnica de
+      *>   2145-obter-proxima-sequencia, aplicada a CLI-TAREFA.DAT.
+       2505-obter-proxima-sequencia-tarefa section.
+       2505.
+            move zero                                to ws-proxima-sequencia-tarefa
+            move ws-form-cd-cliente                  to tar-cd-cliente
+            move 99999                                to tar-sequencia
+            start cli-tarefa-arq key is less than or equal tar-chave
+                invalid key
+                     continue
+                not invalid key
+                     read cli-tarefa-arq previous record
+                         at end
+                              continue
+                         not at end
+                              if   tar-cd-cliente = ws-form-cd-cliente
+                                   move tar-sequencia    to ws-proxima-sequencia-tarefa
+                              end-if
+                     end-read
+            end-start
+            add 1                                    to ws-proxima-sequencia-tarefa
+            .
+       2505-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2510-concluir-tarefa: marca a tarefa (ws-form-tar-sequencia) do
+      *>   cliente atual como concluída (telaC, ícone "Concluir").
+       2510-concluir-tarefa section.
+       2510.
+            move spaces                              to ws-mensagem-retorno
+            move ws-form-cd-cliente                  to tar-cd-cliente
+            move ws-form-tar-sequencia                to tar-sequencia
+            read cli-tarefa-arq
+                key is tar-chave
+                invalid key
+                     move "Tarefa não encontrada."    to ws-mensagem-retorno
+                not invalid key
+                     set  tar-concluida               to true
+                     move function current-date (1:8)  to tar-data-conclusao
+                     rewrite reg-cli-tarefa
+                         invalid key
+                              move "Erro ao concluir tarefa." to ws-mensagem-retorno
+                     end-rewrite
+            end-read
+            .
+       2510-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2530-carregar-tarefas: lê as tarefas do cliente atual em
+      *>   CLI-TAREFA.DAT para a tabela redesenhada por 8000-tela.
+       2530-carregar-tarefas section.
+       2530.
+            move zero                                to ws-tar-qtd
+            if   ws-form-cd-cliente = zeros
+                 exit section
+            end-if
+            move ws-form-cd-cliente                 to tar-cd-cliente
+            move zero                                to tar-sequencia
+            set  ws-tar-continua                     to true
+            start cli-tarefa-arq key is greater than or equal tar-chave
+                invalid key
+                     set ws-tar-eof                   to true
+            end-start
+
+            perform until ws-tar-eof
+                    or ws-tar-qtd >= 30
+                read cli-tarefa-arq next record
+                    at end
+                         set ws-tar-eof                to true
+                    not at end
+                         if   tar-cd-cliente not = ws-form-cd-cliente
+                              set ws-tar-eof            to true
+                         else
+                              add 1                    to ws-tar-qtd
+                              move tar-sequencia         to ws-tar-r-sequencia(ws-tar-qtd)
+                              move tar-descricao         to ws-tar-r-descricao(ws-tar-qtd)
+                              move tar-data-prevista      to ws-tar-r-data-prevista(ws-tar-qtd)
+                              move tar-situacao          to ws-tar-r-situacao(ws-tar-qtd)
+                         end-if
+                end-read
+            end-perform
+            .
+       2530-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2600-excluir-cliente: Excluir não apaga o registro — inativa o
+      *>   cliente (situação=Inativo) com motivo obrigatório e uma entrada
+      *>   no histórico de situação, bloqueando a operação se houver
+      *>   Tarefas pendentes em aberto.
+       2600-excluir-cliente section.
+       2600.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            perform 2105-obter-situacao-anterior
+            if   not ws-cliente-existente
+                 move "S"                            to ws-ind-erro
+                 move "Cliente nao encontrado."       to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            perform 2106-verificar-bloqueio-edicao
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            perform 2610-verificar-tarefas-abertas
+            if   ws-com-erro
+                 exit section
+            end-if
+
+            if   ws-form-motivo = zeros
+                 move "S"                            to ws-ind-erro
+                 move "Informe o motivo da exclusao."  to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move "I"                                to cli-situacao
+            move ws-form-motivo                     to cli-motivo
+            move ws-form-ds-motivo                   to cli-ds-motivo
+            move function current-date (1:8)         to cli-data-situacao
+            move spaces                              to cli-lock-operador
+            move zeros                               to cli-lock-data-hora
+            rewrite reg-cliente
+                invalid key
+                     move "S"                        to ws-ind-erro
+                     move "Erro ao inativar cliente."  to ws-mensagem-retorno
+            end-rewrite
+
+            if   not ws-com-erro
+                 perform 2140-gravar-historico-situacao
+                 move cli-situacao                   to ws-form-situacao
+                 move cli-motivo                     to ws-form-motivo
+                 move cli-ds-motivo                  to ws-form-ds-motivo
+                 move "Cliente inativado."            to ws-mensagem-retorno
+            end-if
+            .
+       2600-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2610-verificar-tarefas-abertas: varre CLI-TAREFA.DAT à procura de
+      *>   alguma tarefa ainda pendente (tar-situacao = "P") do cliente
+      *>   corrente, bloqueando a exclusão enquanto houver alguma.
+       2610-verificar-tarefas-abertas section.
+       2610.
+            move cli-cd-cliente                     to tar-cd-cliente
+            move zero                                to tar-sequencia
+            set  ws-tar-continua                     to true
+            start cli-tarefa-arq key is greater than or equal tar-chave
+                invalid key
+                     set ws-tar-eof                  to true
+            end-start
+
+            perform until ws-tar-eof
+                read cli-tarefa-arq next record
+                    at end
+                         set ws-tar-eof               to true
+                    not at end
+                         if   tar-cd-cliente not = cli-cd-cliente
+                              set ws-tar-eof           to true
+                         else
+                              if   tar-pendente
+                                   move "S"            to ws-ind-erro
+                                   move "Cliente possui tarefas pendentes em aberto."
+                                                       to ws-mensagem-retorno
+                                   set ws-tar-eof       to true
+                              end-if
+                         end-if
+                end-read
+            end-perform
+            .
+       2610-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2620-novo-cliente: limpa telaA/telaB/telaC de volta aos valores
+      *>   padrão e já sugere o próximo cdCliente livre, para que o operador
+      *>   não precise adivinhar um código não usado nem sobrescrever um
+      *>   cliente existente.
+       2620-novo-cliente section.
+       2620.
+            initialize                                ws-form-cliente
+            move "A"                                  to ws-form-situacao
+            perform 2630-obter-proximo-codigo-cliente
+            move ws-proximo-codigo-cliente             to ws-form-cd-cliente
+            move zeros                                to ws-pesq-qtd-resultados
+            move zeros                                to ws-email-qtd
+            move zeros                                to ws-tar-qtd
+            move spaces                               to ws-mensagem-retorno
+            .
+       2620-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2630-obter-proximo-codigo-cliente: varre CLIENTE.DAT do início ao
+      *>   fim à procura do maior cd-cliente já gravado (mesma técnica usada
+      *>   em 1100-obter-proximo-codigo de ImportaCliente.cbl).
+       2630-obter-proximo-codigo-cliente section.
+       2630.
+            move zeros                                to ws-proximo-codigo-cliente
+            move "N"                                  to ws-ind-fim-busca-codigo
+            move low-values                           to cli-cd-cliente
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     set ws-busca-codigo-eof            to true
+            end-start
+            perform until ws-busca-codigo-eof
+                read cliente-arq next record
+                    at end
+                         set ws-busca-codigo-eof         to true
+                    not at end
+                         if   cli-cd-cliente > ws-proximo-codigo-cliente
+                              move cli-cd-cliente         to ws-proximo-codigo-cliente
+                         end-if
+                end-read
+            end-perform
+            add 1                                     to ws-proximo-codigo-cliente
+            .
+       2630-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-obter-campos-formulario: recupera os campos digitados na
+      *>   tela (name= de cada input) através do getfield do htmlpp. Um novo
+      *>   campo na tela deve ter a respectiva linha acrescentada aqui.
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-cd-cliente )
+                getfield( ws-form-tipo-pessoa )
+                getfield( ws-form-cpf-cnpj )
+                getfield( ws-form-razao-social )
+                getfield( ws-form-nome-fantasia )
+                getfield( ws-form-categoria )
+                getfield( ws-form-cd-vendedor )
+                getfield( ws-form-insc-estadual )
+                getfield( ws-form-insc-estadual-isento )
+                getfield( ws-form-nm-contato )
+                getfield( ws-form-nr-telefone-ddd )
+                getfield( ws-form-nr-telefone-numero )
+                getfield( ws-form-ds-email-cli )
+                getfield( ws-form-cep )
+                getfield( ws-form-numero )
+                getfield( ws-form-tp-logradouro )
+                getfield( ws-form-logradouro )
+                getfield( ws-form-tp-complemento )
+                getfield( ws-form-complemento )
+                getfield( ws-form-dsc-bairro )
+                getfield( ws-form-dsc-municipio )
+                getfield( ws-form-uf )
+                getfield( ws-form-situacao )
+                getfield( ws-form-motivo )
+                getfield( ws-form-ds-motivo )
+                getfield( ws-form-texto-pesquisa )
+                getfield( ws-form-id-prioridade-1 )
+                getfield( ws-form-nr-telefone-1-ddd )
+                getfield( ws-form-nr-telefone-1-numero )
+                getfield( ws-form-id-telefone-celular-1 )
+                getfield( ws-form-id-prioridade-2 )
+                getfield( ws-form-nr-telefone-2-ddd )
+                getfield( ws-form-nr-telefone-2-numero )
+                getfield( ws-form-id-telefone-celular-2 )
+                getfield( ws-form-id-prioridade-3 )
+                getfield( ws-form-nr-telefone-3-ddd )
+                getfield( ws-form-nr-telefone-3-numero )
+                getfield( ws-form-id-telefone-celular-3 )
+                getfield( ws-form-hr-contato-inicial )
+                getfield( ws-form-hr-contato-final )
+                getfield( ws-form-ds-email-lista-csv )
+                getfield( ws-form-tar-descricao )
+                getfield( ws-form-tar-data-prevista )
+                getfield( ws-form-tar-sequencia )
+            end-exec
+            .
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1300-validar-cpf-cnpj: extrai os dígitos do documento informado
+      *>   e chama o subprograma ValidaDoc, que recalcula os dígitos
+      *>   verificadores e confere com o que foi digitado, conforme o
+      *>   tipoPessoa (1=CNPJ, 2=CPF) selecionado na tela.
+       1300-validar-cpf-cnpj section.
+       1300.
+            move "N"                                to ws-doc-valido
+            move spaces                             to ws-mensagem-retorno
+            perform 1290-extrair-digitos
+            move ws-form-tipo-pessoa                to ws-doc-tipo-pessoa
+            call "ValidaDoc" using ws-parametros-validacao-doc
+            move ws-doc-mensagem                    to ws-mensagem-retorno
+            if   ws-documento-valido
+            and  ws-doc-tipo-pessoa = 1
+                 perform 1305-consultar-situacao-cnpj
+            end-if
+            .
+       1300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1305-consultar-situacao-cnpj: complementa 1300-validar-cpf-cnpj
+      *>   com uma consulta best-effort e não bloqueante da situação
+      *>   cadastral do CNPJ junto à Receita Federal. Puramente informativa
+      *>   - se o serviço não responder (ln-cnpj-situacao = "I"), a
+      *>   mensagem do dígito verificador de 1300 permanece como está, sem
+      *>   bloquear o cadastro; se responder "suspensa/inativa", só
+      *>   acrescenta um alerta à mensagem já exibida ao operador.
+       1305-consultar-situacao-cnpj section.
+       1305.
+            move ws-doc-texto-limpo(1:14)            to ws-cnpj-numero
+            move "I"                                to ws-cnpj-situacao
+            move spaces                              to ws-cnpj-mensagem
+            call "ConsultaCnpj" using ws-parametros-consulta-cnpj
+            if   ws-cnpj-esta-suspensa
+                 string function trim(ws-mensagem-retorno)
+                        " ATENCAO: "
+                        function trim(ws-cnpj-mensagem)
+                        delimited by size into ws-mensagem-retorno
+            end-if
+            .
+       1305-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1400-verificar-vendedor: consulta VENDEDOR.DAT pelo cdVendedor
+      *>   digitado (ícone "Verificar Vendedor") e informa se foi
+      *>   encontrado, preenchendo nmVendedor com o nome para conferência
+      *>   do operador - mesmo papel do "Verificar CEP" para o endereço.
+       1400-verificar-vendedor section.
+       1400.
+            move spaces                              to ws-mensagem-retorno
+            perform 1405-carregar-nome-vendedor
+            if   ws-form-cd-vendedor = zeros
+                 move "Informe o codigo do vendedor." to ws-mensagem-retorno
+            else
+                 if   ws-form-nm-vendedor = spaces
+                      move "Vendedor nao encontrado."  to ws-mensagem-retorno
+                 else
+                      move "Vendedor encontrado."      to ws-mensagem-retorno
+                 end-if
+            end-if
+            .
+       1400-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1405-carregar-nome-vendedor: preenche ws-form-nm-vendedor a
+      *>   partir de ws-form-cd-vendedor, sem alterar ws-mensagem-retorno -
+      *>   usado tanto por 1400 (clique do operador) quanto por
+      *>   2300-carregar-cliente (redesenho silencioso da tela).
+       1405-carregar-nome-vendedor section.
+       1405.
+            move spaces                              to ws-form-nm-vendedor
+            if   ws-form-cd-vendedor = zeros
+                 exit section
+            end-if
+            move ws-form-cd-vendedor                 to vnd-cd-vendedor
+            read vendedor-arq
+                key is vnd-cd-vendedor
+                invalid key
+                     continue
+                not invalid key
+                     move vnd-nome                     to ws-form-nm-vendedor
+            end-read
+            .
+       1405-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1290-extrair-digitos: remove máscara (pontos, barra e traço) do
+      *>   documento digitado, mantendo somente os dígitos.
+       1290-extrair-digitos section.
+       1290.
+            move spaces                             to ws-doc-texto-limpo
+            move zeros                               to ws-doc-qtd-digitos
+            perform varying ws-doc-pos from 1 by 1
+                    until ws-doc-pos > length of ws-form-cpf-cnpj
+                move ws-form-cpf-cnpj(ws-doc-pos:1)  to ws-doc-char
+                if   ws-doc-char is numeric
+                     add 1                            to ws-doc-qtd-digitos
+                     move ws-doc-char
+                          to ws-doc-texto-limpo(ws-doc-qtd-digitos:1)
+                end-if
+            end-perform
+            .
+       1290-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2200-pesquisar-cliente: varre CLIENTE.DAT sequencialmente e lista
+      *>   (via 2310-linha-resultado-pesquisa) os clientes cujo cdCliente,
+      *>   razaoSocial, nomeFantasia ou cpfCnpj contenham o texto digitado
+      *>   no campo textoPesquisa (ícone "Pesquisar Cliente").
+       2200-pesquisar-cliente section.
+       2200.
+            move function trim(ws-form-texto-pesquisa) to ws-pesq-termo
+            move zeros                               to ws-pesq-qtd-resultados
+            move "N"                                 to ws-pesq-fim-arquivo
+            if   ws-pesq-termo = spaces
+                 move "Informe um texto para pesquisa." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move low-values                         to cli-cd-cliente
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     set ws-pesq-eof                 to true
+            end-start
+
+            perform until ws-pesq-eof
+                    or ws-pesq-qtd-resultados >= ws-pesq-max-resultados
+                read cliente-arq next record
+                    at end
+                         set ws-pesq-eof              to true
+                    not at end
+                         perform 2210-cliente-contem-texto
+                         if   ws-pesq-encontrou
+                              add 1                    to ws-pesq-qtd-resultados
+                              perform 2310-linha-resultado-pesquisa
+                         end-if
+                end-read
+            end-perform
+
+            if   ws-pesq-qtd-resultados = 0
+                 move "Nenhum cliente encontrado."   to ws-mensagem-retorno
+            end-if
+            .
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2210-cliente-contem-texto: verifica se o termo pesquisado aparece
+      *>   em cd-cliente, razao-social, nome-fantasia ou cpf-cnpj do
+      *>   registro corrente do arquivo (comparação sem distinguir maiúsc.).
+       2210-cliente-contem-texto section.
+       2210.
+            move "N"                                 to ws-pesq-achou
+
+            move cli-razao-social                    to ws-pesq-campo-atual
+            perform 2220-contem-texto
+            if   not ws-pesq-encontrou
+                 move cli-nome-fantasia               to ws-pesq-campo-atual
+                 perform 2220-contem-texto
+            end-if
+            if   not ws-pesq-encontrou
+                 move cli-insc-estadual                to ws-pesq-campo-atual
+                 perform 2220-contem-texto
+            end-if
+            if   not ws-pesq-encontrou
+                 move cli-cpf-cnpj                     to ws-pesq-campo-atual
+                 perform 2220-contem-texto
+            end-if
+            if   not ws-pesq-encontrou
+            and  ws-pesq-termo is numeric
+            and  cli-cd-cliente = function numval(ws-pesq-termo)
+                 move "S"                             to ws-pesq-achou
+            end-if
+            .
+       2210-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2220-contem-texto: busca ws-pesq-termo dentro de ws-pesq-campo-
+      *>   atual, posição a posição (mesma técnica de varredura de
+      *>   caracteres usada em Programa_3.cbl para a conversão da placa).
+       2220-contem-texto section.
+       2220.
+            compute ws-pesq-lim = length of ws-pesq-campo-atual
+                                 - length of function trim(ws-pesq-termo) + 1
+            if   ws-pesq-lim < 1
+                 exit section
+            end-if
+            perform varying ws-pesq-idx from 1 by 1 until ws-pesq-idx > ws-pesq-lim
+                    or ws-pesq-encontrou
+                if   ws-pesq-campo-atual(ws-pesq-idx:length of function trim(ws-pesq-termo))
+                     = function trim(ws-pesq-termo)
+                     move "S"                        to ws-pesq-achou
+                end-if
+            end-perform
+            .
+       2220-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2310-linha-resultado-pesquisa: guarda o registro corrente lido de
+      *>   cliente-arq na tabela de resultados. A grade só é desenhada mais
+      *>   tarde por 8000-linhas-pesquisa, no ponto certo do HTML.
+       2310-linha-resultado-pesquisa section.
+       2310.
+            move cli-cd-cliente     to ws-pesq-r-cd(ws-pesq-qtd-resultados)
+            move cli-razao-social    to ws-pesq-r-razao(ws-pesq-qtd-resultados)
+            move cli-nome-fantasia   to ws-pesq-r-fantasia(ws-pesq-qtd-resultados)
+            move cli-cpf-cnpj       to ws-pesq-r-doc(ws-pesq-qtd-resultados)
+            .
+       2310-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2300-carregar-cliente: lê CLIENTE.DAT pelo cdCliente informado e
+      *>   traz os dados de volta para os campos de formulário, que são
+      *>   reapresentados pela tela (ícone "Carregar Cliente").
+       2300-carregar-cliente section.
+       2300.
+            move "N"                                to ws-ind-erro
+            move ws-form-cd-cliente                 to cli-cd-cliente
+            move "N"                                to ws-ind-cliente-existente
+            read cliente-arq
+                key is cli-cd-cliente
+                invalid key
+                     move "Cliente nao encontrado."  to ws-mensagem-retorno
+                not invalid key
+                     move "S"                        to ws-ind-cliente-existente
+                     perform 2106-verificar-bloqueio-edicao
+                     if   not ws-com-erro
+                          perform 2325-bloquear-registro-edicao
+                          perform 2320-copiar-registro-para-formulario
+                          perform 2330-carregar-contatos
+                          perform 2530-carregar-tarefas
+                          move "Cliente carregado."   to ws-mensagem-retorno
+                     end-if
+            end-read
+            .
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2325-bloquear-registro-edicao: reserva o registro corrente para o
+      *>   operador logado, gravando cli-lock-operador/cli-lock-data-hora
+      *>   antes de trazer os dados para a tela.
+       2325-bloquear-registro-edicao section.
+       2325.
+            move ws-operador-logado                  to cli-lock-operador
+            move function current-date (1:14)         to cli-lock-data-hora
+            rewrite reg-cliente
+                invalid key
+                     continue
+            end-rewrite
+            .
+       2325-exit.
+            exit.
+
+      *>===================================================================================
+       2320-copiar-registro-para-formulario section.
+       2320.
+            move cli-cd-cliente                     to ws-form-cd-cliente
+            move cli-tipo-pessoa                     to ws-form-tipo-pessoa
+            move cli-cpf-cnpj                       to ws-form-cpf-cnpj
+            move cli-razao-social                    to ws-form-razao-social
+            move cli-nome-fantasia                   to ws-form-nome-fantasia
+            move cli-categoria                      to ws-form-categoria
+            move cli-cd-vendedor                     to ws-form-cd-vendedor
+            perform 1405-carregar-nome-vendedor
+            move cli-insc-estadual                   to ws-form-insc-estadual
+            move cli-insc-estadual-isento             to ws-form-insc-estadual-isento
+            move cli-nm-contato                      to ws-form-nm-contato
+            move cli-ddd-contato                     to ws-form-nr-telefone-ddd
+            move cli-fone-contato                    to ws-form-nr-telefone-numero
+            move cli-email-contato                   to ws-form-ds-email-cli
+            move cli-cep                            to ws-form-cep
+            move cli-numero                         to ws-form-numero
+            move cli-tp-logradouro                   to ws-form-tp-logradouro
+            move cli-logradouro                     to ws-form-logradouro
+            move cli-tp-complemento                  to ws-form-tp-complemento
+            move cli-complemento                    to ws-form-complemento
+            move cli-bairro                         to ws-form-dsc-bairro
+            move cli-municipio                      to ws-form-dsc-municipio
+            move cli-uf                             to ws-form-uf
+            move cli-situacao                       to ws-form-situacao
+            move cli-motivo                         to ws-form-motivo
+            move cli-ds-motivo                       to ws-form-ds-motivo
+            move cli-data-inclusao                   to ws-form-data-inclusao
+            .
+       2320-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2330-carregar-contatos: lê os contatos gravados do cliente em
+      *>   CLI-CONTATO.DAT e preenche os telefones fixos e a tabela de
+      *>   e-mails (redesenhada em dsEmailLista por 8000-tela).
+       2330-carregar-contatos section.
+       2330.
+            move zero                                to ws-contato-sequencia
+            move zero                                to ws-email-qtd
+            move zero                                to ws-form-id-prioridade-1
+                                                         ws-form-id-prioridade-2
+                                                         ws-form-id-prioridade-3
+            move spaces                              to ws-form-nr-telefone-1-ddd
+                                                         ws-form-nr-telefone-1-numero
+                                                         ws-form-id-telefone-celular-1
+                                                         ws-form-nr-telefone-2-ddd
+                                                         ws-form-nr-telefone-2-numero
+                                                         ws-form-id-telefone-celular-2
+                                                         ws-form-nr-telefone-3-ddd
+                                                         ws-form-nr-telefone-3-numero
+                                                         ws-form-id-telefone-celular-3
+                                                         ws-form-hr-contato-inicial
+                                                         ws-form-hr-contato-final
+                                                         ws-form-ds-email-lista-csv
+
+            move cli-cd-cliente                     to cont-cd-cliente
+            move zero                                to cont-sequencia
+            set  ws-pesq-continua-contato            to true
+            start cli-contato-arq key is greater than or equal cont-chave
+                invalid key
+                     set ws-pesq-eof-contato          to true
+            end-start
+
+            perform until ws-pesq-eof-contato
+                read cli-contato-arq next record
+                    at end
+                         set ws-pesq-eof-contato       to true
+                    not at end
+                         if   cont-cd-cliente not = cli-cd-cliente
+                              set ws-pesq-eof-contato   to true
+                         else
+                              perform 2335-copiar-linha-contato
+                         end-if
+                end-read
+            end-perform
+            .
+       2330-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2335-copiar-linha-contato: copia uma linha de CLI-CONTATO.DAT já
+      *>   lida (registro corrente) para os campos de formulário/tabela.
+       2335-copiar-linha-contato section.
+       2335.
+            evaluate true
+                when cont-tipo-telefone
+                     add 1                            to ws-contato-sequencia
+                     evaluate ws-contato-sequencia
+                         when 1
+                              move cont-prioridade      to ws-form-id-prioridade-1
+                              move cont-ddd             to ws-form-nr-telefone-1-ddd
+                              move cont-numero          to ws-form-nr-telefone-1-numero
+                              move cont-celular         to ws-form-id-telefone-celular-1
+                         when 2
+                              move cont-prioridade      to ws-form-id-prioridade-2
+                              move cont-ddd             to ws-form-nr-telefone-2-ddd
+                              move cont-numero          to ws-form-nr-telefone-2-numero
+                              move cont-celular         to ws-form-id-telefone-celular-2
+                         when 3
+                              move cont-prioridade      to ws-form-id-prioridade-3
+                              move cont-ddd             to ws-form-nr-telefone-3-ddd
+                              move cont-numero          to ws-form-nr-telefone-3-numero
+                              move cont-celular         to ws-form-id-telefone-celular-3
+                     end-evaluate
+                     move cont-hr-inicial              to ws-form-hr-contato-inicial
+                     move cont-hr-final                to ws-form-hr-contato-final
+                when cont-tipo-email
+                     if   ws-email-qtd < 20
+                          add 1                        to ws-email-qtd
+                          move cont-email               to ws-email-linha(ws-email-qtd)
+                          if   ws-form-ds-email-lista-csv = spaces
+                               move function trim(cont-email) to ws-form-ds-email-lista-csv
+                          else
+                               string function trim(ws-form-ds-email-lista-csv) delimited by size
+                                      ";"                                    delimited by size
+                                      function trim(cont-email)               delimited by size
+                                      into ws-form-ds-email-lista-csv
+                               end-string
+                          end-if
+                     end-if
+            end-evaluate
+            .
+       2335-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2430-extrair-digitos-cep: remove máscara (traço) do CEP digitado.
+       2430-extrair-digitos-cep section.
+       2430.
+            move spaces                               to ws-cep-texto-limpo
+            move zeros                                 to ws-cep-qtd-digitos
+            perform varying ws-cep-pos from 1 by 1
+                    until ws-cep-pos > length of ws-form-cep
+                move ws-form-cep(ws-cep-pos:1)         to ws-cep-char
+                if   ws-cep-char is numeric
+                     add 1                              to ws-cep-qtd-digitos
+                     move ws-cep-char
+                          to ws-cep-texto-limpo(ws-cep-qtd-digitos:1)
+                end-if
+            end-perform
+            .
+       2430-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2450-verificar-cep: confere se o CEP tem o formato correto (8
+      *>   dígitos) e existe no arquivo mestre de CEPs.
+       2450-verificar-cep section.
+       2450.
+            move "N"                                   to ws-cep-valido
+            move spaces                                 to ws-mensagem-retorno
+            perform 2430-extrair-digitos-cep
+            if   ws-cep-qtd-digitos not = 8
+                 move "CEP deve conter 8 digitos."      to ws-mensagem-retorno
+                 exit section
+            end-if
+            move ws-cep-texto-limpo(1:8)               to ws-cep-numerico
+            move ws-cep-numerico                       to cep-cep
+            read cep-arq
+                key is cep-cep
+                invalid key
+                     move "CEP nao cadastrado na base de CEPs."
+                                                        to ws-mensagem-retorno
+                not invalid key
+                     move "S"                            to ws-cep-valido
+                     move "CEP valido."                  to ws-mensagem-retorno
+            end-read
+            .
+       2450-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2400-pesquisar-cep: localiza o CEP informado na base de CEPs e
+      *>   preenche automaticamente logradouro, bairro e município.
+       2400-pesquisar-cep section.
+       2400.
+            move spaces                                 to ws-mensagem-retorno
+            perform 2430-extrair-digitos-cep
+            if   ws-cep-qtd-digitos not = 8
+                 move "CEP deve conter 8 digitos."      to ws-mensagem-retorno
+                 exit section
+            end-if
+            move ws-cep-texto-limpo(1:8)               to ws-cep-numerico
+            move ws-cep-numerico                       to cep-cep
+            read cep-arq
+                key is cep-cep
+                invalid key
+                     move "CEP nao encontrado."          to ws-mensagem-retorno
+                not invalid key
+                     move cep-tp-logradouro              to ws-form-tp-logradouro
+                     move cep-logradouro                 to ws-form-logradouro
+                     move cep-bairro                     to ws-form-dsc-bairro
+                     move cep-municipio                  to ws-form-dsc-municipio
+                     move "CEP encontrado."               to ws-mensagem-retorno
+            end-read
+            .
+       2400-exit.
+            exit.
+
       *>===================================================================================
        3000-finalizacao section.
        3000.
+            close cliente-arq
+            close cep-arq
+            close cli-situacao-arq
+            close cli-auditoria-arq
+            close cli-contato-arq
+            close cli-tarefa-arq
+            close sessao-arq
+            close vendedor-arq
             .
        3000-exit.
             exit.
@@ -233,8 +2394,14 @@
             perform 8000-scripts-tela
             perform 8000-style
             exec html
-                <body bgcolor=#D3D3D3>
+                <body bgcolor=#D3D3D3 onload="InicializarTela();">
+                <form name=frmCliente id=frmCliente method=post action="Cliente.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <input type=hidden name=sessao id=sessao value=":ws-form-sessao">
                 <table width=100%>
+            end-exec
+            perform 8000-mensagem
+            exec html
                     <tr>
                         <td>
                             <table rules=none width=100% :tabela-padrao id=telaItens>
@@ -263,7 +2430,8 @@
                                                 <tr>
                                                     <td class=titulocampo>Código&nbsp;</td>
                                                     <td colspan = 2>
-                                                        <input name=cdCliente size=5 maxlength=5 value="" class="campo" tabIndex=1>
+                                                        <input name=cdCliente size=5 maxlength=5 value=":ws-form-cd-cliente" class="campo" tabIndex=1>
+                                                        <input name=textoPesquisa size=12 maxlength=40 value="" class="campo" title="Razao social, fantasia, insc. estadual ou codigo" tabIndex=2>
                                                         <img title="Pesquisar Cliente" style="cursor:hand; width:16; height:16;" onClick="PesquisaCliente();" src="Icones/busca.gif" tabIndex=2>
                                                         <img title="Carregar Cliente" style="cursor:hand; width:16; height:16;" onClick="CarregarCliente();" src="Icones/check.gif" tabIndex=3>
                                                     </td>
@@ -273,14 +2441,16 @@
                                                     </td>
                                                     <td colspan=2>
                                                         <input name=cpfCnpj size=15 maxlength=18 value="" class="campo" tabIndex=6>
-                                                        <img title="Verificar CPF/CNPJ" style="cursor:hand; width:16; height:16;" onclick="ValidaCpfCnpj(1);" src="Icones/receita.gif" tabIndex=7>
+                                                        <img title="Verificar CPF/CNPJ" style="cursor:hand; width:16; height:16;" onclick="ValidaCpfCnpj();" src="Icones/receita.gif" tabIndex=7>
                                                     </td>
                                                 </tr>
                                                 <tr>
                                                     <td class=titulocampo>Razão Social&nbsp;</td>
                                                     <td colspan=2><input name=razaoSocial style="width:270px;" maxlength=40 value="" class="campo" obrigatorio=1 tabIndex=7>
                                                     <td class=titulocampo>Insc. Estadual&nbsp;</td>
-                                                    <td colspan=2><input name=inscEstadual size=15 maxlength=18 value="" onChange="ValidaInscEstadual();" class="campo" tabIndex=8></td>
+                                                    <td colspan=2><input name=inscEstadual size=15 maxlength=18 value="" onChange="ValidaInscEstadual();" class="campo" tabIndex=8>
+                                                        <input name=inscEstadualIsento type="checkbox" value="S" tabIndex=8 onclick="ToggleInscEstadualIsento();">Isento
+                                                    </td>
                                                 </tr>
                                                 <tr>
                                                     <td class=titulocampo>Nome Fantasia&nbsp;</td>
@@ -297,6 +2467,14 @@
                                                                   </select>
                                                     </td>
                                                 </tr>
+                                                <tr>
+                                                    <td class=titulocampo>Vendedor Responsável&nbsp;</td>
+                                                    <td colspan=5>
+                                                        <input name=cdVendedor size=5 maxlength=5 value="" class="campo" tabIndex=11>
+                                                        <img title="Verificar Vendedor" style="cursor:hand; width:16; height:16;" onClick="VerificaVendedor();" src="Icones/check.gif" tabIndex=11>
+                                                        <input name=nmVendedor size=30 value="" class="clsDisabled" disabled>
+                                                    </td>
+                                                </tr>
                                                 <tr>
                                                     <td colspan=6>
                                                         <fieldset style="margin: 15;">
@@ -332,9 +2510,9 @@
                                                                 <tr>
                                                                     <td class="titulocampo" style="width:90px">CEP&nbsp</td>
                                                                     <td style="width:335px">
-                                                                        <input name=cep size=12 maxlength=10 value="" class="campo" tabIndex=17>
+                                                                        <input name=cep size=12 maxlength=10 value=":ws-form-cep" class="campo" tabIndex=17>
                                                                         <img title="Pesquisar CEP" style="cursor:hand; width:16; height:16;" onClick="PesquisaCEP();" src="Icones/busca.gif" tabIndex=18>
-                                                                        <img title="Verificar CEP" style="cursor:hand; width:16; height:16;" onClick="VerificaCEP( 1 );" src="Icones/check.gif" tabIndex=19>
+                                                                        <img title="Verificar CEP" style="cursor:hand; width:16; height:16;" onClick="VerificaCEP();" src="Icones/check.gif" tabIndex=19>
                                                                     </td>
                                                                     <td class=titulocampo width=70px>Número&nbsp;</td>
                                                                     <td><input name=numero size=12 maxlength=6 value="" class="campo" tabIndex=20></td>
@@ -350,7 +2528,38 @@
                                                                         <input name=logradouro style="width:220px" maxlength=30 value="" class="campo" obrigatorio=1 tabIndex=22>
                                                                     </td>
                                                                     <td class=titulocampo style="width:70px">Município&nbsp;</td>
-                                                                    <td><input name=dscMunicipio style="width:208px" value="" class="campo" tabIndex=23></td>
+                                                                    <td><input name=dscMunicipio style="width:160px" value="" class="campo" tabIndex=23>
+                                                                        <select name=uf style="width:44px" class="combo" tabIndex=23>
+                                                                            <option value="  ">--</option>
+                                                                            <option value="AC">AC</option>
+                                                                            <option value="AL">AL</option>
+                                                                            <option value="AP">AP</option>
+                                                                            <option value="AM">AM</option>
+                                                                            <option value="BA">BA</option>
+                                                                            <option value="CE">CE</option>
+                                                                            <option value="DF">DF</option>
+                                                                            <option value="ES">ES</option>
+                                                                            <option value="GO">GO</option>
+                                                                            <option value="MA">MA</option>
+                                                                            <option value="MT">MT</option>
+                                                                            <option value="MS">MS</option>
+                                                                            <option value="MG">MG</option>
+                                                                            <option value="PA">PA</option>
+                                                                            <option value="PB">PB</option>
+                                                                            <option value="PR">PR</option>
+                                                                            <option value="PE">PE</option>
+                                                                            <option value="PI">PI</option>
+                                                                            <option value="RJ">RJ</option>
+                                                                            <option value="RN">RN</option>
+                                                                            <option value="RS">RS</option>
+                                                                            <option value="RO">RO</option>
+                                                                            <option value="RR">RR</option>
+                                                                            <option value="SC">SC</option>
+                                                                            <option value="SP">SP</option>
+                                                                            <option value="SE">SE</option>
+                                                                            <option value="TO">TO</option>
+                                                                        </select>
+                                                                    </td>
                                                                 </tr>
                                                                 <tr>
                                                                     <td class=titulocampo style="width:90px">Complemento&nbsp;</td>
@@ -380,7 +2589,7 @@
                                                         <input name=dataSituacao size=10 value="" class="clsDisabled" disabled>
                                                     </td>
                                                     <td class=titulocampo colspan=2>Inclusão&nbsp;</td>
-                                                    <td><input name=dataInclusao size=10 value="" class="clsDisabled" disabled></td>
+                                                    <td><input name=dataInclusao size=10 value=":ws-form-data-inclusao" class="clsDisabled" disabled></td>
                                                 </tr>
                                                 <tr>
                                                     <td id="idMotivo" class=titulocampo></td>
@@ -400,6 +2609,7 @@
 
         <!-- TelaB - Contato -->
                                         <div id=telaB style="display: none;">
+                                            <input type=hidden name=dsEmailListaCsv id=dsEmailListaCsv value="">
                                             <table border=0 cellPadding=0 cellSpacing=0 width="100%">
                                                 <tr>
                                                     <td width=05%>
@@ -420,9 +2630,12 @@
                                                     <td class=titulocampo>E-mail&nbsp;</td>
                                                     <td>
                                                         <input name=dsEmail size=49 maxlength=40 value="" class="campo" tabindex=17>&nbsp;
-                                                        <button valign=top name=BotAdic style="width:20; height:20;" tabIndex=20 onClick="AdicionaItem();" title="Adiciona E-mail">
+                                                        <button valign=top name=BotAdic style="width:20; height:20;" tabIndex=20 onClick="AdicionaItem(); return false;" title="Adiciona E-mail">
                                                             <label>&nbsp;>&nbsp;</label>
                                                         </button>
+                                                        <button valign=top name=BotRemove style="width:20; height:20;" tabIndex=21 onClick="RemoveItem(); return false;" title="Remove E-mail">
+                                                            <label>&nbsp;&lt;&nbsp;</label>
+                                                        </button>
                                                     </td>
                                                 </tr>
                                                 <tr>
@@ -440,7 +2653,11 @@
                                                     <td align=center><input name=idTelefoneCelular1 type="checkbox" value="S" tabindex=5></td>
                                                     <td>&nbsp;</td>
                                                     <td rowspan=4 valign=top>
-                                                        <select name=dsEmailLista class=combo tabIndex=19 multiple size=4 style="width:298; height=70px"></select>
+                                                        <select name=dsEmailLista class=combo tabIndex=19 multiple size=4 style="width:298; height=70px">
+            end-exec
+            perform 8000-opcoes-email-lista
+            exec html
+                                                        </select>
                                                     </td>
                                                 </tr>
                                                 <tr>
@@ -489,8 +2706,43 @@
 
         <!-- TelaC - Tarefas -->
                                         <div id=telaC style="display: none;">
+                                            <input type=hidden name=tarSequencia id=tarSequencia value="0">
                                             <table border=0 cellPadding=0 cellSpacing=0 width="100%">
-
+                                                <tr>
+                                                    <td width=40%>
+                                                    <td width=15%>
+                                                    <td width=15%>
+                                                    <td width=15%>
+                                                    <td width=15%>
+                                                </tr>
+                                                <tr>
+                                                    <td class=titulocampo>Descrição&nbsp;</td>
+                                                    <td class=titulocampo colspan=2><div align=center>Data Prevista</div></td>
+                                                    <td class=titulocampo><div align=center>Situação</div></td>
+                                                    <td>&nbsp;</td>
+                                                </tr>
+                                                <tr>
+                                                    <td><input name=tarDescricao style="width:270px;" maxlength=60 value="" class="campo" tabindex=30></td>
+                                                    <td colspan=2><input name=tarDataPrevista size=10 maxlength=10 value="" class="campo" tabindex=31></td>
+                                                    <td>&nbsp;</td>
+                                                    <td>
+                                                        <button valign=top name=BotIncluiTarefa style="width:20; height:20;" tabIndex=32 onClick="IncluirTarefa(); return false;" title="Incluir Tarefa">
+                                                            <label>&nbsp;+&nbsp;</label>
+                                                        </button>
+                                                    </td>
+                                                </tr>
+                                                <tr>
+                                                    <td colspan=5>&nbsp;</td>
+                                                </tr>
+                                                <tr>
+                                                    <td class=titulocampo>Descrição</td>
+                                                    <td class=titulocampo colspan=2><div align=center>Data Prevista</div></td>
+                                                    <td class=titulocampo><div align=center>Situação</div></td>
+                                                    <td>&nbsp;</td>
+                                                </tr>
+            end-exec
+            perform 8000-linhas-tarefas
+            exec html
                                             </table>
                                         </div>
                                     </td>
@@ -503,10 +2755,12 @@
                     <tr>
                         <td align=right>
                             <button class=botao AccessKEY="N" name=BotNovo    onclick='Novo();'               style="width:70px;" tabindex=100><label>&nbsp;<U>N</U>ovo&nbsp;   </label></button>&nbsp;
-                            <button class=botao AccessKEY="X" name=BotExcluir onclick='Excluir();'   disabled style="width:70px;" tabindex=101><label>&nbsp;E<U>x</U>cluir&nbsp;</label></button>&nbsp;
-                            <button class=botao AccessKEY="S" name=BotSalvar  onclick='TelSalvar();'          style="width:70px;" tabindex=102><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
+                            <button class=botao AccessKEY="X" name=BotExcluir onclick='Excluir();'   style="width:70px;" tabindex=101><label>&nbsp;E<U>x</U>cluir&nbsp;</label></button>&nbsp;
+                            <button class=botao AccessKEY="F" name=BotImprimirFicha onclick='ImprimirFicha();' style="width:100px;" tabindex=102><label>Imprimir <U>F</U>icha</label></button>&nbsp;
+                            <button class=botao AccessKEY="S" name=BotSalvar  onclick='TelSalvar();'          style="width:70px;" tabindex=103><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
                     </tr>
                 </table>
+                </form>
             end-exec
             .
        8000-exit.
@@ -527,6 +2781,8 @@
                             document.all.idMotivo.innerHTML = " ";
                             document.all.motivo.style.display = "none";
                             document.all.dsMotivo.style.display = "none";
+                            document.all.motivo.value = "0";
+                            document.all.dsMotivo.value = "";
                         }
                     }
                     function MotivoInativacao() {
@@ -540,8 +2796,179 @@
                         }
                     }
 
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmCliente.action = "Cliente.exe?opcao=" + opcao + "&sessao=" + document.all.sessao.value;
+                        document.all.frmCliente.submit();
+                    }
+
+                    function ValidaCpfCnpj() {
+                        Submeter("60");
+                    }
+
+                    function ValidaInscEstadual() {
+                        if( document.all.inscEstadualIsento.checked ) {
+                            return;
+                        }
+                        Submeter("61");
+                    }
+
+                    function ToggleInscEstadualIsento() {
+                        if( document.all.inscEstadualIsento.checked ) {
+                            document.all.inscEstadual.value = "";
+                            document.all.inscEstadual.disabled = true;
+                            document.all.inscEstadual.className = "clsDisabled";
+                        }
+                        else {
+                            document.all.inscEstadual.disabled = false;
+                            document.all.inscEstadual.className = "campo";
+                        }
+                    }
+
+                    function TelSalvar() {
+                        Submeter("10");
+                    }
+
+                    function Novo() {
+                        Submeter("50");
+                    }
+
+                    function Excluir() {
+                        if (document.all.motivo.value == "0") {
+                            alert("Informe o motivo antes de excluir.");
+                            return;
+                        }
+                        if (confirm("Confirma a inativacao deste cliente?")) {
+                            Submeter("40");
+                        }
+                    }
+
+                    function ImprimirFicha() {
+                        var cdCliente = document.all.cdCliente.value;
+                        if (cdCliente == "" || Number(cdCliente) == 0) {
+                            alert("Salve ou carregue um cliente antes de imprimir a ficha.");
+                            return;
+                        }
+                        window.open("FichaCadastral.exe?cdCliente=" + cdCliente, "", "top=0, left=0, width=800, height=600");
+                    }
+
+                    function PesquisaCliente() {
+                        Submeter("20");
+                    }
+
+                    function CarregarCliente() {
+                        Submeter("30");
+                    }
+
+                    function CarregarClienteCodigo(cdCliente) {
+                        document.all.cdCliente.value = cdCliente;
+                        Submeter("30");
+                    }
+
+                    function PesquisaCEP() {
+                        Submeter("70");
+                    }
+
+                    function VerificaCEP() {
+                        Submeter("80");
+                    }
+
+                    function VerificaVendedor() {
+                        Submeter("65");
+                    }
+
+                    function AtualizaEmailListaCsv() {
+                        var lista = document.all.dsEmailLista;
+                        var emails = new Array();
+                        for( var i = 0; i < lista.options.length; i++ ) {
+                            emails.push( lista.options[i].value );
+                        }
+                        document.all.dsEmailListaCsv.value = emails.join(";");
+                    }
+
+                    function AdicionaItem() {
+                        var email = document.all.dsEmail.value;
+                        if( email == "" ) {
+                            return;
+                        }
+                        if( !/^[^@ ]+@[^@ ]+\.[^@ ]+$/.test(email) ) {
+                            alert("E-mail invalido.");
+                            return;
+                        }
+                        var lista = document.all.dsEmailLista;
+                        var opcao = document.createElement("option");
+                        opcao.value = email;
+                        opcao.text = email;
+                        lista.add(opcao);
+                        document.all.dsEmail.value = "";
+                        AtualizaEmailListaCsv();
+                    }
+
+                    function IncluirTarefa() {
+                        Submeter("90");
+                    }
+
+                    function ConcluirTarefa(tarSequencia) {
+                        document.all.tarSequencia.value = tarSequencia;
+                        Submeter("91");
+                    }
+
+                    function RemoveItem() {
+                        var lista = document.all.dsEmailLista;
+                        for( var i = lista.options.length - 1; i >= 0; i-- ) {
+                            if( lista.options[i].selected ) {
+                                lista.remove(i);
+                            }
+                        }
+                        AtualizaEmailListaCsv();
+                    }
 
+                    function InicializarTela() {
+                        var tipoPessoa = document.getElementsByName("tipoPessoa");
+                        for( var i = 0; i < tipoPessoa.length; i++ ) {
+                            tipoPessoa[i].checked = ( tipoPessoa[i].value == ":ws-form-tipo-pessoa" );
+                        }
+                        document.all.cpfCnpj.value        = ":ws-form-cpf-cnpj";
+                        document.all.razaoSocial.value     = ":ws-form-razao-social";
+                        document.all.nomeFantasia.value    = ":ws-form-nome-fantasia";
+                        document.all.categoria.value       = ":ws-form-categoria";
+                        document.all.cdVendedor.value      = ":ws-form-cd-vendedor";
+                        document.all.nmVendedor.value      = ":ws-form-nm-vendedor";
+                        document.all.inscEstadual.value    = ":ws-form-insc-estadual";
+                        document.all.inscEstadualIsento.checked = ( ":ws-form-insc-estadual-isento" == "S" );
+                        ToggleInscEstadualIsento();
+                        document.all.nmContato.value       = ":ws-form-nm-contato";
+                        document.all.dsEmailCli.value      = ":ws-form-ds-email-cli";
+                        document.all.numero.value          = ":ws-form-numero";
+                        document.all.tpLogradouro.value    = ":ws-form-tp-logradouro";
+                        document.all.logradouro.value      = ":ws-form-logradouro";
+                        document.all.tpComplemento.value   = ":ws-form-tp-complemento";
+                        document.all.complemento.value     = ":ws-form-complemento";
+                        document.all.dscMunicipio.value    = ":ws-form-dsc-municipio";
+                        document.all.uf.value              = ":ws-form-uf";
+                        document.all.dscBairro.value       = ":ws-form-dsc-bairro";
+                        document.all.situacao.value        = ":ws-form-situacao";
+                        document.all.motivo.value          = ":ws-form-motivo";
+                        document.all.dsMotivo.value        = ":ws-form-ds-motivo";
+                        StatusSituacao();
+                        MotivoInativacao();
 
+                        document.all.idPrioridade1.value        = ":ws-form-id-prioridade-1";
+                        document.all.nrTelefone1Ddd.value       = ":ws-form-nr-telefone-1-ddd";
+                        document.all.nrTelefone1Numero.value    = ":ws-form-nr-telefone-1-numero";
+                        document.all.idTelefoneCelular1.checked = ( ":ws-form-id-telefone-celular-1" == "S" );
+                        document.all.idPrioridade2.value        = ":ws-form-id-prioridade-2";
+                        document.all.nrTelefone2Ddd.value       = ":ws-form-nr-telefone-2-ddd";
+                        document.all.nrTelefone2Numero.value    = ":ws-form-nr-telefone-2-numero";
+                        document.all.idTelefoneCelular2.checked = ( ":ws-form-id-telefone-celular-2" == "S" );
+                        document.all.idPrioridade3.value        = ":ws-form-id-prioridade-3";
+                        document.all.nrTelefone3Ddd.value       = ":ws-form-nr-telefone-3-ddd";
+                        document.all.nrTelefone3Numero.value    = ":ws-form-nr-telefone-3-numero";
+                        document.all.idTelefoneCelular3.checked = ( ":ws-form-id-telefone-celular-3" == "S" );
+                        document.all.hrContatoInicial.value     = ":ws-form-hr-contato-inicial";
+                        document.all.hrContatoFinal.value       = ":ws-form-hr-contato-final";
+                        AtualizaEmailListaCsv();
+                    }
 
                 </script>
             end-exec.
@@ -550,8 +2977,103 @@
             exit.
 
       *>===================================================================================
+      *>   8000-mensagem: linha de feedback (validações, erros de gravação,
+      *>   resultado de pesquisa) e, quando houver, a grade de resultados
+      *>   da pesquisa de clientes.
        8000-mensagem section.
        8000.
+            exec html
+                <tr>
+                    <td id=idMensagem style="color:navy; font-weight:bold;">:ws-mensagem-retorno</td>
+                </tr>
+            end-exec
+            if   ws-pesq-qtd-resultados > 0
+                 exec html
+                     <tr>
+                         <td>
+                             <div id=telaPesquisa>
+                                 <table border=1 width=100% :tabela-padrao>
+                                     <tr>
+                                         <td class=titulocampo>Código</td>
+                                         <td class=titulocampo>Razão Social</td>
+                                         <td class=titulocampo>Nome Fantasia</td>
+                                         <td class=titulocampo>CPF/CNPJ</td>
+                                         <td class=titulocampo>&nbsp;</td>
+                                     </tr>
+                 end-exec
+                 perform 8000-linhas-pesquisa
+                 exec html
+                                 </table>
+                             </div>
+                         </td>
+                     </tr>
+                 end-exec
+            end-if
+            .
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-pesquisa section.
+       8000.
+            perform varying ws-pesq-tab-idx from 1 by 1
+                    until ws-pesq-tab-idx > ws-pesq-qtd-resultados
+                exec html
+                    <tr>
+                        <td>:ws-pesq-r-cd(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-razao(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-fantasia(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-doc(ws-pesq-tab-idx)</td>
+                        <td><img title="Carregar" style="cursor:hand; width:16; height:16;"
+                                 onClick="CarregarClienteCodigo(:ws-pesq-r-cd(ws-pesq-tab-idx));" src="Icones/check.gif"></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   8000-opcoes-email-lista: desenha os <option> de dsEmailLista com
+      *>   os e-mails do cliente carregado (ws-tab-emails, alimentada por
+      *>   2335-copiar-linha-contato).
+       8000-opcoes-email-lista section.
+       8000.
+            perform varying ws-email-tab-idx from 1 by 1
+                    until ws-email-tab-idx > ws-email-qtd
+                exec html
+                                                            <option value=":ws-email-linha(ws-email-tab-idx)" selected>:ws-email-linha(ws-email-tab-idx)</option>
+                end-exec
+            end-perform
+            .
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   8000-linhas-tarefas: desenha a grade de tarefas do cliente
+      *>   carregado (ws-tab-tarefas, alimentada por 2530-carregar-tarefas).
+       8000-linhas-tarefas section.
+       8000.
+            perform varying ws-tar-tab-idx from 1 by 1
+                    until ws-tar-tab-idx > ws-tar-qtd
+                exec html
+                                                <tr>
+                                                    <td>:ws-tar-r-descricao(ws-tar-tab-idx)</td>
+                                                    <td colspan=2><div align=center>:ws-tar-r-data-prevista(ws-tar-tab-idx)</div></td>
+                                                    <td><div align=center>:ws-tar-r-situacao(ws-tar-tab-idx)</div></td>
+                                                    <td>
+                end-exec
+                if   ws-tar-r-situacao(ws-tar-tab-idx) = "P"
+                     exec html
+                                                        <img title="Concluir" style="cursor:hand; width:16; height:16;"
+                                                             onClick="ConcluirTarefa(:ws-tar-r-sequencia(ws-tar-tab-idx));" src="Icones/check.gif">
+                     end-exec
+                end-if
+                exec html
+                                                    </td>
+                                                </tr>
+                end-exec
+            end-perform
             .
        8000-exit.
             exit.
