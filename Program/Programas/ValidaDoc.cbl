@@ -0,0 +1,175 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. ValidaDoc.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    ValidaDoc
+      *>            --------------------------------------------------------
+      *>
+      *>   Subprograma de validação de dígito verificador de CPF/CNPJ,
+      *>   extraído do algoritmo de Programa_1.cbl (CPF) e da extensão para
+      *>   CNPJ feita em Cliente.cbl, para que qualquer tela (Cliente,
+      *>   Fornecedor, Vendedor) possa CALL-ar o mesmo validador em vez de
+      *>   duplicar as tabelas de peso. Recebe o documento já sem máscara
+      *>   (somente dígitos) — a extração da máscara digitada permanece na
+      *>   tela chamadora, que é quem conhece o formato do campo.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+      *>===================================================================================
+       data division.
+       working-storage section.
+       01  ws-validacao-documento.
+           03 ws-cpf-peso                           pic x(20)       value "11100908070605040302".
+           03 ws-cfp-peso-r redefines ws-cpf-peso.
+              05 ws-cpf-peso-cd                     pic 9(02)       occurs 10.
+           03 ws-cnpj-peso-1                        pic x(24)       value
+                  "050403020908070605040302".
+           03 ws-cnpj-peso-1-r redefines ws-cnpj-peso-1.
+              05 ws-cnpj-peso-1-cd                  pic 9(02)       occurs 12.
+           03 ws-cnpj-peso-2                        pic x(26)       value
+                  "06050403020908070605040302".
+           03 ws-cnpj-peso-2-r redefines ws-cnpj-peso-2.
+              05 ws-cnpj-peso-2-cd                  pic 9(02)       occurs 13.
+           03 ws-doc-index                          pic 9(05)       value zeros.
+           03 ws-doc-resultado                      pic 9(09)       value zeros.
+           03 ws-doc-soma-1                         pic 9(05)       value zeros.
+           03 ws-doc-soma-2                         pic 9(05)       value zeros.
+           03 ws-doc-dv-1                           pic 9(03)       value zeros.
+           03 ws-doc-dv-2                           pic 9(03)       value zeros.
+           03 ws-cpf                                pic 9(11)       value zeros.
+           03 ws-cpf-r redefines ws-cpf.
+              05 ws-cpf-cd                          pic 9(01)       occurs 11.
+           03 ws-cnpj                               pic 9(14)       value zeros.
+           03 ws-cnpj-r redefines ws-cnpj.
+              05 ws-cnpj-cd                         pic 9(01)       occurs 14.
+
+      *>===================================================================================
+       linkage section.
+       01  ws-parametros-validacao-doc.
+           03 ln-doc-tipo-pessoa                    pic 9(01).
+           03 ln-doc-texto-limpo                    pic x(14).
+           03 ln-doc-qtd-digitos                    pic 9(02).
+           03 ln-doc-valido                         pic x(01).
+           03 ln-doc-mensagem                       pic x(40).
+
+      *>===================================================================================
+       procedure division using ws-parametros-validacao-doc.
+
+      *>===================================================================================
+       0000-controle section.
+       0000.
+            move "N"                                to ln-doc-valido
+            move spaces                              to ln-doc-mensagem
+            evaluate ln-doc-tipo-pessoa
+                when 2
+                     perform 1310-validar-cpf
+                when 1
+                     perform 1320-validar-cnpj
+                when other
+                     move "Selecione o tipo de pessoa (CPF/CNPJ)."
+                                                     to ln-doc-mensagem
+            end-evaluate
+            .
+       0000-saida.
+           goback.
+
+      *>===================================================================================
+       1310-validar-cpf section.
+       1310.
+            if   ln-doc-qtd-digitos not = 11
+                 move "CPF deve conter 11 digitos." to ln-doc-mensagem
+                 exit section
+            end-if
+            move ln-doc-texto-limpo(1:11)           to ws-cpf
+
+            move zeros                               to ws-doc-soma-1 ws-doc-soma-2
+            perform varying ws-doc-index from 1 by 1 until ws-doc-index > 9
+                compute ws-doc-resultado = ws-cpf-cd(ws-doc-index)
+                                          * ws-cpf-peso-cd(ws-doc-index + 1)
+                add ws-doc-resultado                to ws-doc-soma-1
+            end-perform
+            divide ws-doc-soma-1 by 11 giving ws-doc-resultado
+                                        remainder ws-doc-dv-1
+            compute ws-doc-dv-1 = 11 - ws-doc-dv-1
+            if   ws-doc-dv-1 > 9
+                 move zeros                          to ws-doc-dv-1
+            end-if
+
+            perform varying ws-doc-index from 1 by 1 until ws-doc-index > 10
+                compute ws-doc-resultado = ws-cpf-cd(ws-doc-index)
+                                          * ws-cpf-peso-cd(ws-doc-index)
+                add ws-doc-resultado                to ws-doc-soma-2
+            end-perform
+            divide ws-doc-soma-2 by 11 giving ws-doc-resultado
+                                        remainder ws-doc-dv-2
+            compute ws-doc-dv-2 = 11 - ws-doc-dv-2
+            if   ws-doc-dv-2 > 9
+                 move zeros                          to ws-doc-dv-2
+            end-if
+
+            if   ws-doc-dv-1(3:1) = ws-cpf-cd(10)
+            and  ws-doc-dv-2(3:1) = ws-cpf-cd(11)
+                 move "S"                            to ln-doc-valido
+                 move "CPF valido."                  to ln-doc-mensagem
+            else
+                 move "CPF invalido."                to ln-doc-mensagem
+            end-if
+            .
+       1310-exit.
+            exit.
+
+      *>===================================================================================
+       1320-validar-cnpj section.
+       1320.
+            if   ln-doc-qtd-digitos not = 14
+                 move "CNPJ deve conter 14 digitos." to ln-doc-mensagem
+                 exit section
+            end-if
+            move ln-doc-texto-limpo(1:14)           to ws-cnpj
+
+            move zeros                               to ws-doc-soma-1 ws-doc-soma-2
+            perform varying ws-doc-index from 1 by 1 until ws-doc-index > 12
+                compute ws-doc-resultado = ws-cnpj-cd(ws-doc-index)
+                                          * ws-cnpj-peso-1-cd(ws-doc-index)
+                add ws-doc-resultado                to ws-doc-soma-1
+            end-perform
+            divide ws-doc-soma-1 by 11 giving ws-doc-resultado
+                                        remainder ws-doc-dv-1
+            if   ws-doc-dv-1 < 2
+                 move zeros                          to ws-doc-dv-1
+            else
+                 compute ws-doc-dv-1 = 11 - ws-doc-dv-1
+            end-if
+
+            perform varying ws-doc-index from 1 by 1 until ws-doc-index > 13
+                compute ws-doc-resultado = ws-cnpj-cd(ws-doc-index)
+                                          * ws-cnpj-peso-2-cd(ws-doc-index)
+                add ws-doc-resultado                to ws-doc-soma-2
+            end-perform
+            divide ws-doc-soma-2 by 11 giving ws-doc-resultado
+                                        remainder ws-doc-dv-2
+            if   ws-doc-dv-2 < 2
+                 move zeros                          to ws-doc-dv-2
+            else
+                 compute ws-doc-dv-2 = 11 - ws-doc-dv-2
+            end-if
+
+            if   ws-doc-dv-1(3:1) = ws-cnpj-cd(13)
+            and  ws-doc-dv-2(3:1) = ws-cnpj-cd(14)
+                 move "S"                            to ln-doc-valido
+                 move "CNPJ valido."                 to ln-doc-mensagem
+            else
+                 move "CNPJ invalido."               to ln-doc-mensagem
+            end-if
+            .
+       1320-exit.
+            exit.
