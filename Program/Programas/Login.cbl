@@ -0,0 +1,370 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. Login.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    Login
+      *>            --------------------------------------------------------
+      *>
+      *>   Tela de autenticação exibida antes do Menú Principal. Confere
+      *>   usuário/senha em OPERADOR.DAT e, se ok, cria um registro em
+      *>   SESSAO.DAT e encaminha o navegador para Menu_Inicial.exe
+      *>   passando o número da sessão via QUERY_STRING (sessao=nn), já
+      *>   que o sistema não usa cookies nem sessão de servidor web.
+      *>
+      *>   Se OPERADOR.DAT ainda não existir, é criado com um operador
+      *>   padrão (ADMIN/ADMIN) para permitir o primeiro acesso.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select operador-arq assign       to "OPERADOR.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is opr-cd-operador
+                  file status                is ws-status-operador.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  operador-arq.
+       copy "OPERADOR.CPY".
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-operador                    pic x(02)       value "00".
+              88 ws-operador-ok                                     value "00".
+              88 ws-operador-nao-encontrado                         value "23" "35".
+           03 ws-status-sessao                      pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn).
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-entrar                                    value "10".
+
+      *>   Campos recebidos do formulário, mapeados a partir dos name= via
+      *>   getfield do htmlpp.
+       01  ws-form-login.
+           03 ws-form-usuario                       pic x(10)       value spaces.
+           03 ws-form-senha                         pic x(15)       value spaces.
+
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+
+       01  ws-ind-sessao-criada                      pic x(01)       value "N".
+          88 ws-sessao-criada                                       value "S".
+       01  ws-form-sessao-gerada                     pic 9(10)       value zeros.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1100-abrir-arquivos: cria OPERADOR.DAT/SESSAO.DAT se ainda não
+      *>   existirem (mesma técnica de 1100-abrir-arquivos em Vendedor.cbl).
+      *>   Quando OPERADOR.DAT é criado agora pela primeira vez, semeia um
+      *>   operador padrão para permitir o primeiro login.
+       1100-abrir-arquivos section.
+       1100.
+            open i-o operador-arq
+            if   ws-operador-nao-encontrado
+                 open output operador-arq
+                 close operador-arq
+                 open i-o operador-arq
+                 perform 1120-criar-operador-padrao
+            end-if
+
+            open i-o sessao-arq
+            if   ws-sessao-nao-encontrado
+                 open output sessao-arq
+                 close sessao-arq
+                 open i-o sessao-arq
+            end-if
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       1120-criar-operador-padrao section.
+       1120.
+            move "ADMIN"                             to opr-cd-operador
+            move "ADMIN"                             to opr-senha
+            move "Administrador"                     to opr-nome
+            move "A"                                 to opr-situacao
+            write reg-operador
+                invalid key continue
+            end-write
+            .
+
+       1120-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 1150-obter-opcao
+            evaluate true
+                when ws-opcao-entrar
+                     perform 1200-obter-campos-formulario
+                     perform 2100-autenticar
+                when other
+                     continue
+            end-evaluate
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-usuario )
+                getfield( ws-form-senha )
+            end-exec
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-autenticar: confere usuário/senha em OPERADOR.DAT e, se ok,
+      *>   abre uma sessão nova em SESSAO.DAT.
+       2100-autenticar section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move "N"                                to ws-ind-sessao-criada
+            move spaces                             to ws-mensagem-retorno
+
+            if   ws-form-usuario = spaces or ws-form-senha = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe usuário e senha."     to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-usuario                    to opr-cd-operador
+            read operador-arq
+                key is opr-cd-operador
+                invalid key
+                     move "S"                        to ws-ind-erro
+                not invalid key
+                     if   opr-senha not = ws-form-senha
+                     or   opr-inativo
+                          move "S"                    to ws-ind-erro
+                     end-if
+            end-read
+            if   ws-com-erro
+                 move "Usuário ou senha inválidos."  to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            perform 2110-obter-proxima-sessao
+            move opr-cd-operador                    to ses-cd-operador
+            move opr-nome                           to ses-nome-operador
+            move function current-date(1:14)         to ses-data-hora-login
+            write reg-sessao
+                invalid key
+                     move "S"                        to ws-ind-erro
+                     move "Erro ao iniciar sessão."  to ws-mensagem-retorno
+            end-write
+            if   not ws-com-erro
+                 set  ws-sessao-criada               to true
+                 move ses-id                         to ws-form-sessao-gerada
+            end-if
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2110-obter-proxima-sessao: próximo número de sessão a partir da
+      *>   maior chave já gravada (mesma técnica de 2105-obter-proximo-
+      *>   codigo em Pedido.cbl).
+       2110-obter-proxima-sessao section.
+       2110.
+            move high-values                        to ses-id
+            start sessao-arq key is less than ses-id
+                invalid key
+                     move zeros                       to ses-id
+                not invalid key
+                     read sessao-arq previous record
+                         at end move zeros to ses-id
+                     end-read
+            end-start
+            add 1                                    to ses-id
+            .
+
+       2110-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close operador-arq
+            close sessao-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-style
+            if   ws-sessao-criada
+                 perform 8000-redirecionar
+            else
+                 perform 8000-formulario
+            end-if
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   8000-redirecionar: sessão criada com sucesso, encaminha o
+      *>   navegador para o Menú Principal já com a sessão na URL.
+       8000-redirecionar section.
+       8000.
+            exec html
+                <body bgcolor=#D3D3D3 onload="document.location.href='Menu_Inicial.exe?sessao=:ws-form-sessao-gerada';">
+                Login efetuado, abrindo o sistema...
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-formulario section.
+       8000.
+            exec html
+                <body bgcolor=#D3D3D3>
+                <form name=frmLogin id=frmLogin method=post action="Login.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=2 class="titulo-principal">Ideal Venda</td>
+                    </tr>
+                    <tr>
+                        <td colspan=2 class="titulocampo-erro">:ws-mensagem-retorno</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Usuário&nbsp;</td>
+                        <td><input name=usuario size=10 maxlength=10 value="" class="campo" obrigatorio=1 tabIndex=1></td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Senha&nbsp;</td>
+                        <td><input type=password name=senha size=15 maxlength=15 value="" class="campo" obrigatorio=1 tabIndex=2></td>
+                    </tr>
+                    <tr>
+                        <td colspan=2>
+                            <button class=botao name=BotEntrar onclick='Entrar();' style="width:70px;" tabindex=3><label>&nbsp;<U>E</U>ntrar&nbsp;</label></button>&nbsp;
+                        </td>
+                    </tr>
+                </table>
+                </form>
+                </body>
+                <script>
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmLogin.action = "Login.exe?opcao=" + opcao;
+                        document.all.frmLogin.submit();
+                    }
+
+                    function Entrar() {
+                        Submeter("10");
+                    }
+                </script>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .titulo-principal {
+                     font-size: 30px;
+                  }
+                  .campo {
+                     border: 1px solid gray;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                  }
+                  .titulocampo-erro {
+                     text-align: center;
+                     color: red;
+                  }
+                  .botao {
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
