@@ -0,0 +1,428 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. FichaCadastral.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                            Ficha Cadastral (impressão)
+      *>            --------------------------------------------------------
+      *>
+      *>   Relatório de leitura, sem gravação: monta uma versão imprimível
+      *>   do cadastro de cliente (mesmos campos de telaA/telaB de
+      *>   Cliente.cbl), a partir de um cdCliente existente (QUERY_STRING
+      *>   cdCliente=nnnnn) ou em branco, para coleta manual em campo e
+      *>   posterior digitação pela tela normal.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select cliente-arq assign         to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+           select cli-contato-arq assign    to "CLI-CONTATO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cont-chave
+                  file status                is ws-status-cli-contato.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+
+       fd  cli-contato-arq.
+       copy "CLICONT.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=0 cellspacing=1 cellpadding=2".
+
+       01  ws-controle-arquivos.
+           03 ws-status-cliente                     pic x(02)       value "00".
+              88 ws-cliente-ok                                      value "00".
+              88 ws-cliente-nao-encontrado                          value "23" "35".
+           03 ws-status-cli-contato                  pic x(02)       value "00".
+              88 ws-cli-contato-ok                                  value "00".
+              88 ws-cli-contato-nao-encontrado                      value "23" "35".
+
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-cd-cliente-param                    pic 9(05)       value zeros.
+
+       01  ws-ind-cliente-encontrado                 pic x(01)       value "N".
+          88 ws-cliente-encontrado                                  value "S".
+
+       01  ws-ind-fim-contato                        pic x(01)       value "N".
+          88 ws-fim-contato                                         value "S".
+          88 ws-continua-contato                                    value "N".
+
+       01  ws-ds-categoria                          pic x(15)       value spaces.
+       01  ws-ds-tipo-pessoa                         pic x(18)       value spaces.
+       01  ws-ds-situacao                           pic x(10)       value spaces.
+
+      *>   Telefones fixos (prioridade 1-3) e e-mails, na mesma técnica de
+      *>   2330-carregar-contatos/2335-copiar-linha-contato de Cliente.cbl,
+      *>   simplificada para exibição (sem os campos de formulário do CGI).
+       01  ws-contato-sequencia                      pic 9(01)       value zero.
+       01  ws-tab-telefones.
+           03 ws-tel-linha                          occurs 3 times.
+              05 ws-tel-ddd                          pic 9(02).
+              05 ws-tel-numero                       pic x(10).
+              05 ws-tel-celular                      pic x(01).
+                 88 ws-tel-eh-celular                             value "S".
+       01  ws-tab-emails-ficha.
+           03 ws-eml-linha                          occurs 20 times pic x(60).
+       01  ws-eml-qtd                               pic 9(03)       value zeros.
+       01  ws-eml-tab-idx                            pic 9(03)       value zeros.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            perform 1150-obter-parametros
+            perform 1200-carregar-cliente
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open input cliente-arq
+            open input cli-contato-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-parametros section.
+       1150.
+            move zeros                               to ws-cd-cliente-param
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "cdCliente=" into ws-ds-tipo-pessoa
+                                                                        ws-cd-cliente-param
+            end-if
+            move spaces                              to ws-ds-tipo-pessoa
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-carregar-cliente: com cdCliente informado e existente, traz
+      *>   o registro e os contatos para exibição. Sem parâmetro (ou
+      *>   cliente inexistente), a ficha sai em branco para preenchimento
+      *>   manual no papel.
+       1200-carregar-cliente section.
+       1200.
+            initialize                               reg-cliente
+            move "N"                                to ws-ind-cliente-encontrado
+            if   ws-cd-cliente-param = zeros
+                 exit section
+            end-if
+            move ws-cd-cliente-param                to cli-cd-cliente
+            read cliente-arq
+                key is cli-cd-cliente
+                invalid key
+                     initialize                       reg-cliente
+                not invalid key
+                     set  ws-cliente-encontrado        to true
+                     perform 1250-carregar-contatos
+            end-read
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1250-carregar-contatos: varre CLI-CONTATO.DAT do cliente atual
+      *>   (mesma técnica de 2330-carregar-contatos em Cliente.cbl).
+       1250-carregar-contatos section.
+       1250.
+            move zero                                to ws-contato-sequencia
+            move zero                                to ws-eml-qtd
+            move cli-cd-cliente                     to cont-cd-cliente
+            move zero                                to cont-sequencia
+            set  ws-continua-contato                 to true
+            start cli-contato-arq key is greater than or equal cont-chave
+                invalid key
+                     set ws-fim-contato               to true
+            end-start
+
+            perform until ws-fim-contato
+                read cli-contato-arq next record
+                    at end
+                         set ws-fim-contato            to true
+                    not at end
+                         if   cont-cd-cliente not = cli-cd-cliente
+                              set ws-fim-contato        to true
+                         else
+                              perform 1255-copiar-linha-contato
+                         end-if
+                end-read
+            end-perform
+            .
+
+       1250-exit.
+            exit.
+
+      *>===================================================================================
+       1255-copiar-linha-contato section.
+       1255.
+            evaluate true
+                when cont-tipo-telefone
+                     if   ws-contato-sequencia < 3
+                          add 1                        to ws-contato-sequencia
+                          move cont-ddd                 to ws-tel-ddd(ws-contato-sequencia)
+                          move cont-numero              to ws-tel-numero(ws-contato-sequencia)
+                          move cont-celular              to ws-tel-celular(ws-contato-sequencia)
+                     end-if
+                when cont-tipo-email
+                     if   ws-eml-qtd < 20
+                          add 1                         to ws-eml-qtd
+                          move cont-email                to ws-eml-linha(ws-eml-qtd)
+                     end-if
+            end-evaluate
+            .
+
+       1255-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 2100-descricoes-apresentacao
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-descricoes-apresentacao: converte os campos codificados
+      *>   (categoria, tipoPessoa, situação) nos rótulos usados na tela,
+      *>   mesma tabela de 2100-descricao-categoria de RelClientes.cbl.
+       2100-descricoes-apresentacao section.
+       2100.
+            evaluate cli-categoria
+                when 1 move "Mercado"                   to ws-ds-categoria
+                when 2 move "Padaria"                   to ws-ds-categoria
+                when 3 move "Mercearia"                 to ws-ds-categoria
+                when 4 move "Bar"                       to ws-ds-categoria
+                when 5 move "Night Club"                to ws-ds-categoria
+                when 6 move "Tabacaria"                 to ws-ds-categoria
+                when other
+                       move spaces                       to ws-ds-categoria
+            end-evaluate
+
+            evaluate true
+                when cli-pessoa-juridica move "Pessoa Juridica"  to ws-ds-tipo-pessoa
+                when cli-pessoa-fisica   move "Pessoa Fisica"    to ws-ds-tipo-pessoa
+                when other               move spaces              to ws-ds-tipo-pessoa
+            end-evaluate
+
+            evaluate true
+                when cli-ativo     move "Ativo"        to ws-ds-situacao
+                when cli-bloqueado move "Bloqueado"     to ws-ds-situacao
+                when cli-inativo   move "Inativo"       to ws-ds-situacao
+                when other         move spaces           to ws-ds-situacao
+            end-evaluate
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close cliente-arq
+            close cli-contato-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-style
+            exec html
+                <body bgcolor=White>
+                <table width=90% :tabela-padrao class="botoes-topo">
+                    <tr>
+                        <td align=right>
+                            <button onclick="window.print();">Imprimir</button>
+                        </td>
+                    </tr>
+                </table>
+                <table width=90% :tabela-padrao>
+                    <tr>
+                        <td colspan=4 class="titulo-ficha">Ficha Cadastral de Cliente</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Código</td>
+                        <td>:cli-cd-cliente</td>
+                        <td class=titulocampo>Situação</td>
+                        <td>:ws-ds-situacao</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Razão Social</td>
+                        <td colspan=3>:cli-razao-social</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Nome Fantasia</td>
+                        <td>:cli-nome-fantasia</td>
+                        <td class=titulocampo>Categoria</td>
+                        <td>:ws-ds-categoria</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Tipo Pessoa</td>
+                        <td>:ws-ds-tipo-pessoa</td>
+                        <td class=titulocampo>CPF/CNPJ</td>
+                        <td>:cli-cpf-cnpj</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Inscrição Estadual</td>
+                        <td>:cli-insc-estadual</td>
+                        <td class=titulocampo>UF</td>
+                        <td>:cli-uf</td>
+                    </tr>
+                    <tr>
+                        <td colspan=4 class="titulo-ficha">Endereço</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>CEP</td>
+                        <td>:cli-cep</td>
+                        <td class=titulocampo>Número</td>
+                        <td>:cli-numero</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Logradouro</td>
+                        <td colspan=3>:cli-logradouro</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Complemento</td>
+                        <td colspan=3>:cli-complemento</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Bairro</td>
+                        <td>:cli-bairro</td>
+                        <td class=titulocampo>Município</td>
+                        <td>:cli-municipio</td>
+                    </tr>
+                    <tr>
+                        <td colspan=4 class="titulo-ficha">Contato</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Nome</td>
+                        <td colspan=3>:cli-nm-contato</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Telefone</td>
+                        <td>(:cli-ddd-contato) :cli-fone-contato</td>
+                        <td class=titulocampo>E-mail</td>
+                        <td>:cli-email-contato</td>
+                    </tr>
+            end-exec
+            perform 8000-linhas-telefones
+            perform 8000-linhas-emails
+            exec html
+                </table>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-telefones section.
+       8000.
+            perform varying ws-contato-sequencia from 1 by 1
+                    until ws-contato-sequencia > 3
+                exec html
+                    <tr>
+                        <td class=titulocampo>Telefone :ws-contato-sequencia</td>
+                        <td>(:ws-tel-ddd(ws-contato-sequencia)) :ws-tel-numero(ws-contato-sequencia)</td>
+                        <td class=titulocampo>Celular</td>
+                        <td>:ws-tel-celular(ws-contato-sequencia)</td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-emails section.
+       8000.
+            perform varying ws-eml-tab-idx from 1 by 1
+                    until ws-eml-tab-idx > ws-eml-qtd
+                exec html
+                    <tr>
+                        <td class=titulocampo>E-mail</td>
+                        <td colspan=3>:ws-eml-linha(ws-eml-tab-idx)</td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .titulo-ficha {
+                     font-size: 16px;
+                     font-weight: bold;
+                     background: #DDDDDD;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                     width: 15%;
+                  }
+                  .botoes-topo {
+                     margin-bottom: 10px;
+                  }
+                  @media print {
+                     .botoes-topo {
+                        display: none;
+                     }
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
