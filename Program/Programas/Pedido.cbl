@@ -0,0 +1,878 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. Pedido.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    Pedido
+      *>            --------------------------------------------------------
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select pedido-arq assign          to "PEDIDO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ped-cd-pedido
+                  file status                is ws-status-pedido.
+
+           select pedido-item-arq assign     to "PEDIDO-ITEM.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is pit-chave
+                  file status                is ws-status-pedido-item.
+
+           select produto-arq assign         to "PRODUTO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is prd-cd-produto
+                  file status                is ws-status-produto.
+
+           select cliente-arq assign        to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  pedido-arq.
+       copy "PEDIDO.CPY".
+
+       fd  pedido-item-arq.
+       copy "PEDIDOIT.CPY".
+
+       fd  produto-arq.
+       copy "PROD.CPY".
+
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-pedido                      pic x(02)       value "00".
+              88 ws-pedido-ok                                       value "00".
+              88 ws-pedido-nao-encontrado                           value "23" "35".
+           03 ws-status-pedido-item                  pic x(02)       value "00".
+              88 ws-pedido-item-ok                                  value "00".
+              88 ws-pedido-item-nao-encontrado                      value "23" "35".
+           03 ws-status-produto                      pic x(02)       value "00".
+              88 ws-produto-ok                                      value "00".
+              88 ws-produto-nao-encontrado                          value "23" "35".
+           03 ws-status-cliente                      pic x(02)       value "00".
+              88 ws-cliente-ok                                      value "00".
+              88 ws-cliente-nao-encontrado                          value "23" "35".
+           03 ws-status-sessao                       pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Operador logado, resolvido via SESSAO.DAT a partir do parâmetro
+      *>   sessao= recebido no QUERY_STRING; "SISTEMA" quando não há sessão
+      *>   válida (chamada direta/manual sem passar por Login.cbl).
+       01  ws-operador-logado                        pic x(10)       value "SISTEMA".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn).
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-form-sessao                         pic 9(10)       value zeros.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-salvar                                    value "10".
+              88 ws-opcao-pesquisar                                 value "20".
+              88 ws-opcao-carregar                                  value "30".
+              88 ws-opcao-novo                                      value "50".
+              88 ws-opcao-incluir-item                              value "60".
+
+      *>   Campos recebidos do formulário, mapeados a partir dos name= via
+      *>   getfield do htmlpp.
+       01  ws-form-pedido.
+           03 ws-form-cd-pedido                     pic 9(07)       value zeros.
+           03 ws-form-cd-cliente                    pic 9(05)       value zeros.
+           03 ws-form-cd-vendedor                   pic 9(05)       value zeros.
+           03 ws-form-situacao                      pic x(01)       value "A".
+           03 ws-form-texto-pesquisa                 pic x(40)       value spaces.
+           03 ws-form-item-cd-produto                pic 9(05)       value zeros.
+           03 ws-form-item-quantidade                pic 9(05)       value zeros.
+
+       01  ws-ind-pedido-existente                   pic x(01)       value "N".
+          88 ws-pedido-existente                                    value "S".
+
+      *>   Pesquisa de pedidos por código ou cdCliente.
+       01  ws-pesquisa-pedido.
+           03 ws-pesq-termo                          pic x(40)       value spaces.
+           03 ws-pesq-qtd-resultados                 pic 9(03)       value zeros.
+           03 ws-pesq-max-resultados                 pic 9(03)       value 50.
+           03 ws-pesq-fim-arquivo                    pic x(01)       value "N".
+              88 ws-pesq-eof                                         value "S".
+           03 ws-pesq-achou                          pic x(01)       value "N".
+              88 ws-pesq-encontrou                                   value "S".
+       01  ws-tab-pesquisa.
+           03 ws-pesq-linha                          occurs 50 times.
+              05 ws-pesq-r-cd                        pic 9(07).
+              05 ws-pesq-r-cd-cliente                 pic 9(05).
+              05 ws-pesq-r-valor-total                pic 9(09)v9(02).
+       01  ws-pesq-tab-idx                           pic 9(03)       value zeros.
+
+      *>   Itens do pedido carregado, montada por 2330-carregar-itens e
+      *>   desenhada por 8000-linhas-itens (mesma técnica de
+      *>   ws-tab-tarefas em Cliente.cbl).
+       01  ws-tab-itens.
+           03 ws-item-linha                          occurs 100 times.
+              05 ws-item-r-sequencia                  pic 9(05).
+              05 ws-item-r-cd-produto                 pic 9(05).
+              05 ws-item-r-descricao                  pic x(40).
+              05 ws-item-r-quantidade                 pic 9(05).
+              05 ws-item-r-preco-unitario              pic 9(07)v9(02).
+              05 ws-item-r-valor-total                 pic 9(09)v9(02).
+       01  ws-item-qtd                               pic 9(03)       value zeros.
+       01  ws-item-tab-idx                           pic 9(03)       value zeros.
+       01  ws-proxima-sequencia-item                  pic 9(05)       value zeros.
+       01  ws-total-calculado-pedido                  pic 9(09)v9(02) value zeros.
+       01  ws-ind-fim-item                            pic x(01)       value "N".
+          88 ws-item-eof                                             value "S".
+          88 ws-item-continua                                       value "N".
+
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open i-o pedido-arq
+            if   ws-pedido-nao-encontrado
+                 open output pedido-arq
+                 close pedido-arq
+                 open i-o pedido-arq
+            end-if
+
+            open i-o pedido-item-arq
+            if   ws-pedido-item-nao-encontrado
+                 open output pedido-item-arq
+                 close pedido-item-arq
+                 open i-o pedido-item-arq
+            end-if
+
+            open i-o produto-arq
+            if   ws-produto-nao-encontrado
+                 open output produto-arq
+                 close produto-arq
+                 open i-o produto-arq
+            end-if
+
+            open input cliente-arq
+            if   ws-cliente-nao-encontrado
+                 open output cliente-arq
+                 close cliente-arq
+                 open input cliente-arq
+            end-if
+
+            open input sessao-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 1150-obter-opcao
+            perform 1160-obter-operador-logado
+            evaluate true
+                when ws-opcao-salvar
+                     perform 1200-obter-campos-formulario
+                     perform 2100-gravar-pedido
+                     perform 2300-carregar-pedido
+                when ws-opcao-pesquisar
+                     perform 1200-obter-campos-formulario
+                     perform 2200-pesquisar-pedido
+                when ws-opcao-carregar
+                     perform 1200-obter-campos-formulario
+                     perform 2300-carregar-pedido
+                when ws-opcao-incluir-item
+                     perform 1200-obter-campos-formulario
+                     perform 2500-incluir-item
+                     perform 2300-carregar-pedido
+                when ws-opcao-novo
+                     perform 2600-novo-pedido
+                when other
+                     continue
+            end-evaluate
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+                 unstring ws-query-string delimited by "sessao=" into ws-mensagem-retorno
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+       1160-obter-operador-logado section.
+       1160.
+            if   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     move ses-cd-operador             to ws-operador-logado
+            end-read
+            .
+
+       1160-exit.
+            exit.
+
+      *>===================================================================================
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-cd-pedido )
+                getfield( ws-form-cd-cliente )
+                getfield( ws-form-cd-vendedor )
+                getfield( ws-form-situacao )
+                getfield( ws-form-texto-pesquisa )
+                getfield( ws-form-item-cd-produto )
+                getfield( ws-form-item-quantidade )
+            end-exec
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-gravar-pedido: inclui ou altera o cabeçalho do pedido
+      *>   conforme o código já exista em PEDIDO.DAT (mesma técnica de
+      *>   2100-gravar-cliente em Cliente.cbl).
+       2100-gravar-pedido section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            if   ws-form-cd-cliente = zeros
+                 move "S"                            to ws-ind-erro
+                 move "Informe o código do cliente." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-cd-cliente                 to cli-cd-cliente
+            read cliente-arq
+                key is cli-cd-cliente
+                invalid key
+                     move "S"                        to ws-ind-erro
+                     move "Cliente não encontrado."   to ws-mensagem-retorno
+                     exit section
+            end-read
+
+            move "N"                                to ws-ind-pedido-existente
+            if   ws-form-cd-pedido not = zeros
+                 move ws-form-cd-pedido               to ped-cd-pedido
+                 read pedido-arq
+                     key is ped-cd-pedido
+                     invalid key
+                          continue
+                     not invalid key
+                          move "S"                    to ws-ind-pedido-existente
+                 end-read
+            end-if
+
+            if   not ws-pedido-existente
+                 perform 2105-obter-proximo-codigo
+            end-if
+
+            move ws-form-cd-cliente                 to ped-cd-cliente
+            move ws-form-cd-vendedor                 to ped-cd-vendedor
+            move ws-form-situacao                    to ped-situacao
+
+            if   ws-pedido-existente
+                 rewrite reg-pedido
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao alterar pedido." to ws-mensagem-retorno
+                 end-rewrite
+            else
+                 move function current-date (1:8)      to ped-data
+                 move zeros                            to ped-valor-total
+                 move function current-date (1:8)      to ped-data-inclusao
+                 move ws-operador-logado               to ped-operador-inclusao
+                 write reg-pedido
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao incluir pedido." to ws-mensagem-retorno
+                 end-write
+            end-if
+
+            if   not ws-com-erro
+                 move ped-cd-pedido                   to ws-form-cd-pedido
+                 move "Pedido gravado."               to ws-mensagem-retorno
+            end-if
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2105-obter-proximo-codigo: lê a chave mais alta de PEDIDO.DAT via
+      *>   START/READ PREVIOUS (mesma técnica de 2145-obter-proxima-
+      *>   sequencia em Cliente.cbl) para atribuir o próximo cdPedido.
+       2105-obter-proximo-codigo section.
+       2105.
+            move high-values                        to ped-cd-pedido
+            start pedido-arq key is less than ped-cd-pedido
+                invalid key
+                     move zeros                      to ped-cd-pedido
+                not invalid key
+                     read pedido-arq previous record
+                         at end
+                              move zeros              to ped-cd-pedido
+                     end-read
+            end-start
+            add 1                                    to ped-cd-pedido
+            .
+
+       2105-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2200-pesquisar-pedido: varredura sequencial por cdPedido ou
+      *>   cdCliente (mesma técnica de 2200-pesquisar-cliente em
+      *>   Cliente.cbl).
+       2200-pesquisar-pedido section.
+       2200.
+            move function trim(ws-form-texto-pesquisa) to ws-pesq-termo
+            move zeros                               to ws-pesq-qtd-resultados
+            move "N"                                 to ws-pesq-fim-arquivo
+            if   ws-pesq-termo = spaces
+                 move "Informe um texto para pesquisa." to ws-mensagem-retorno
+                 exit section
+            end-if
+            if   ws-pesq-termo is not numeric
+                 move "Informe o código do pedido ou do cliente." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move low-values                         to ped-cd-pedido
+            start pedido-arq key is greater than or equal ped-cd-pedido
+                invalid key
+                     set ws-pesq-eof                 to true
+            end-start
+
+            perform until ws-pesq-eof
+                    or ws-pesq-qtd-resultados >= ws-pesq-max-resultados
+                read pedido-arq next record
+                    at end
+                         set ws-pesq-eof              to true
+                    not at end
+                         move "N"                     to ws-pesq-achou
+                         if   ped-cd-pedido = function numval(ws-pesq-termo)
+                         or   ped-cd-cliente = function numval(ws-pesq-termo)
+                              move "S"                 to ws-pesq-achou
+                         end-if
+                         if   ws-pesq-encontrou
+                              add 1                    to ws-pesq-qtd-resultados
+                              move ped-cd-pedido        to ws-pesq-r-cd(ws-pesq-qtd-resultados)
+                              move ped-cd-cliente       to ws-pesq-r-cd-cliente(ws-pesq-qtd-resultados)
+                              move ped-valor-total      to ws-pesq-r-valor-total(ws-pesq-qtd-resultados)
+                         end-if
+                end-read
+            end-perform
+
+            if   ws-pesq-qtd-resultados = 0
+                 move "Nenhum pedido encontrado."    to ws-mensagem-retorno
+            end-if
+            .
+
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+       2300-carregar-pedido section.
+       2300.
+            if   ws-form-cd-pedido = zeros
+                 exit section
+            end-if
+            move ws-form-cd-pedido                  to ped-cd-pedido
+            read pedido-arq
+                key is ped-cd-pedido
+                invalid key
+                     move "Pedido não encontrado."   to ws-mensagem-retorno
+                not invalid key
+                     move ped-cd-pedido               to ws-form-cd-pedido
+                     move ped-cd-cliente               to ws-form-cd-cliente
+                     move ped-cd-vendedor              to ws-form-cd-vendedor
+                     move ped-situacao                to ws-form-situacao
+                     perform 2330-carregar-itens
+            end-read
+            .
+
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2330-carregar-itens: varre PEDIDO-ITEM.DAT pela chave composta do
+      *>   pedido corrente e monta ws-tab-itens (mesma técnica de
+      *>   2330-carregar-contatos/2530-carregar-tarefas em Cliente.cbl).
+       2330-carregar-itens section.
+       2330.
+            move zeros                               to ws-item-qtd
+            move ped-cd-pedido                       to pit-cd-pedido
+            move zeros                               to pit-sequencia
+            start pedido-item-arq key is greater than or equal pit-chave
+                invalid key
+                     set ws-item-eof                 to true
+                not invalid key
+                     set ws-item-continua             to true
+            end-start
+
+            perform until ws-item-eof
+                    or ws-item-qtd >= 100
+                read pedido-item-arq next record
+                    at end
+                         set ws-item-eof              to true
+                    not at end
+                         if   pit-cd-pedido not = ped-cd-pedido
+                              set ws-item-eof          to true
+                         else
+                              add 1                    to ws-item-qtd
+                              move pit-sequencia        to ws-item-r-sequencia(ws-item-qtd)
+                              move pit-cd-produto       to ws-item-r-cd-produto(ws-item-qtd)
+                              move pit-quantidade       to ws-item-r-quantidade(ws-item-qtd)
+                              move pit-preco-unitario    to ws-item-r-preco-unitario(ws-item-qtd)
+                              move pit-valor-total       to ws-item-r-valor-total(ws-item-qtd)
+                              move spaces               to ws-item-r-descricao(ws-item-qtd)
+                              move pit-cd-produto       to prd-cd-produto
+                              read produto-arq
+                                  key is prd-cd-produto
+                                  invalid key
+                                       continue
+                                  not invalid key
+                                       move prd-descricao to ws-item-r-descricao(ws-item-qtd)
+                              end-read
+                         end-if
+                end-read
+            end-perform
+            .
+
+       2330-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2500-incluir-item: acrescenta um item ao pedido já gravado
+      *>   (cdPedido precisa existir — o cabeçalho é salvo antes) buscando
+      *>   o preço corrente do produto e recalculando o total do pedido
+      *>   (mesma técnica de 2500-incluir-tarefa em Cliente.cbl).
+       2500-incluir-item section.
+       2500.
+            move "N"                                to ws-ind-erro
+            if   ws-form-cd-pedido = zeros
+                 move "S"                            to ws-ind-erro
+                 move "Salve o pedido antes de incluir itens." to ws-mensagem-retorno
+                 exit section
+            end-if
+            if   ws-form-item-cd-produto = zeros
+            or   ws-form-item-quantidade = zeros
+                 move "S"                            to ws-ind-erro
+                 move "Informe o produto e a quantidade." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-item-cd-produto             to prd-cd-produto
+            read produto-arq
+                key is prd-cd-produto
+                invalid key
+                     move "S"                        to ws-ind-erro
+                     move "Produto não encontrado."  to ws-mensagem-retorno
+                     exit section
+            end-read
+
+            move ws-form-cd-pedido                  to ped-cd-pedido
+            perform 2505-obter-proxima-sequencia-item
+
+            move ws-form-cd-pedido                  to pit-cd-pedido
+            move ws-proxima-sequencia-item            to pit-sequencia
+            move ws-form-item-cd-produto             to pit-cd-produto
+            move ws-form-item-quantidade             to pit-quantidade
+            move prd-preco-venda                     to pit-preco-unitario
+            compute pit-valor-total = pit-quantidade * pit-preco-unitario
+            write reg-pedido-item
+                invalid key
+                     move "S"                        to ws-ind-erro
+                     move "Erro ao incluir item."    to ws-mensagem-retorno
+            end-write
+
+            if   not ws-com-erro
+                 perform 2510-recalcular-total-pedido
+                 move "Item incluído."               to ws-mensagem-retorno
+            end-if
+            .
+
+       2500-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2505-obter-proxima-sequencia-item: mesma técnica START/READ
+      *>   PREVIOUS usada em 2145-obter-proxima-sequencia (Cliente.cbl).
+       2505-obter-proxima-sequencia-item section.
+       2505.
+            move ped-cd-pedido                      to pit-cd-pedido
+            move 99999                               to pit-sequencia
+            start pedido-item-arq key is less than or equal pit-chave
+                invalid key
+                     move zeros                      to ws-proxima-sequencia-item
+                not invalid key
+                     read pedido-item-arq previous record
+                         at end
+                              move zeros              to ws-proxima-sequencia-item
+                         not at end
+                              if   pit-cd-pedido = ped-cd-pedido
+                                   move pit-sequencia  to ws-proxima-sequencia-item
+                              else
+                                   move zeros          to ws-proxima-sequencia-item
+                              end-if
+                     end-read
+            end-start
+            add 1                                    to ws-proxima-sequencia-item
+            .
+
+       2505-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2510-recalcular-total-pedido: soma os itens do pedido corrente e
+      *>   regrava ped-valor-total no cabeçalho.
+       2510-recalcular-total-pedido section.
+       2510.
+            move zeros                                to ws-total-calculado-pedido
+            move ped-cd-pedido                       to pit-cd-pedido
+            move zeros                               to pit-sequencia
+            start pedido-item-arq key is greater than or equal pit-chave
+                invalid key
+                     set ws-item-eof                 to true
+                not invalid key
+                     set ws-item-continua             to true
+            end-start
+            perform until ws-item-eof
+                read pedido-item-arq next record
+                    at end
+                         set ws-item-eof              to true
+                    not at end
+                         if   pit-cd-pedido not = ped-cd-pedido
+                              set ws-item-eof          to true
+                         else
+                              add pit-valor-total       to ws-total-calculado-pedido
+                         end-if
+                end-read
+            end-perform
+
+            read pedido-arq
+                key is ped-cd-pedido
+                invalid key
+                     continue
+                not invalid key
+                     move ws-total-calculado-pedido    to ped-valor-total
+                     rewrite reg-pedido
+                         invalid key
+                              continue
+                     end-rewrite
+            end-read
+            .
+
+       2510-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2600-novo-pedido: limpa o formulário para inclusão de um novo
+      *>   pedido (mesma técnica prevista para 2600-novo-cliente).
+       2600-novo-pedido section.
+       2600.
+            move zeros                                to ws-form-cd-pedido
+            move zeros                                to ws-form-cd-cliente
+            move zeros                                to ws-form-cd-vendedor
+            move "A"                                 to ws-form-situacao
+            move zeros                                to ws-form-item-cd-produto
+            move zeros                                to ws-form-item-quantidade
+            move zeros                                to ws-item-qtd
+            move spaces                              to ws-mensagem-retorno
+            .
+
+       2600-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close pedido-arq
+            close pedido-item-arq
+            close produto-arq
+            close cliente-arq
+            close sessao-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-scripts-tela
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3 onload="InicializarTela();">
+                <form name=frmPedido id=frmPedido method=post action="Pedido.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <input type=hidden name=sessao id=sessao value=":ws-form-sessao">
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=6 class="titulocampo">:ws-mensagem-retorno</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Pedido&nbsp;</td>
+                        <td colspan=2>
+                            <input name=cdPedido size=7 maxlength=7 value=":ws-form-cd-pedido" class="campo" readonly tabIndex=1>
+                            <input name=textoPesquisa size=15 maxlength=40 value="" class="campo" title="Codigo pedido ou cliente" tabIndex=2>
+                            <img title="Pesquisar Pedido" style="cursor:hand; width:16; height:16;" onClick="PesquisaPedido();" src="Icones/busca.gif" tabIndex=2>
+                            <img title="Carregar Pedido" style="cursor:hand; width:16; height:16;" onClick="CarregarPedido();" src="Icones/check.gif" tabIndex=3>
+                        </td>
+                        <td class=titulocampo>Situação&nbsp;</td>
+                        <td colspan=2>
+                            <select name=situacao class="combo" tabIndex=6>
+                                <option value="A">Aberto</option>
+                                <option value="F">Fechado</option>
+                                <option value="C">Cancelado</option>
+                            </select>
+                        </td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Cliente&nbsp;</td>
+                        <td colspan=2><input name=cdCliente size=5 maxlength=5 value="" class="campo" obrigatorio=1 tabIndex=4></td>
+                        <td class=titulocampo>Vendedor&nbsp;</td>
+                        <td colspan=2><input name=cdVendedor size=5 maxlength=5 value="" class="campo" tabIndex=5></td>
+                    </tr>
+                    <tr>
+                        <td colspan=6>&nbsp;</td>
+                    </tr>
+            end-exec
+            if   ws-pesq-qtd-resultados > 0
+                 exec html
+                    <tr>
+                        <td colspan=6>
+                            <table width=100% :tabela-padrao>
+                                <tr>
+                                    <td class=titulocampo>Pedido</td>
+                                    <td class=titulocampo>Cliente</td>
+                                    <td class=titulocampo>Total</td>
+                                    <td class=titulocampo>&nbsp;</td>
+                                </tr>
+                 end-exec
+                 perform 8000-linhas-pesquisa
+                 exec html
+                            </table>
+                        </td>
+                    </tr>
+                 end-exec
+            end-if
+            exec html
+                    <tr>
+                        <td colspan=6>
+                            <fieldset>
+                            <legend>Itens</legend>
+                            <input name=itemCdProduto size=5 maxlength=5 value="" class="campo" title="Codigo produto" tabIndex=7>
+                            <input name=itemQuantidade size=5 maxlength=5 value="" class="campo" title="Quantidade" tabIndex=8>
+                            <button class=botao name=BotIncluirItem onclick='IncluirItem();' style="width:110px;" tabindex=9><label>Incluir Item</label></button>
+                            <table width=100% :tabela-padrao>
+                                <tr>
+                                    <td class=titulocampo>Produto</td>
+                                    <td class=titulocampo>Descrição</td>
+                                    <td class=titulocampo>Qtd</td>
+                                    <td class=titulocampo>Preço Unit.</td>
+                                    <td class=titulocampo>Total</td>
+                                </tr>
+            end-exec
+            perform 8000-linhas-itens
+            exec html
+                            </table>
+                            </fieldset>
+                        </td>
+                    </tr>
+                    <tr>
+                        <td colspan=6>
+                            <button class=botao name=BotNovo   onclick='Novo();'   style="width:70px;" tabindex=10><label>&nbsp;<U>N</U>ovo&nbsp;   </label></button>&nbsp;
+                            <button class=botao name=BotSalvar onclick='TelSalvar();' style="width:70px;" tabindex=11><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
+                        </td>
+                    </tr>
+                </table>
+                </form>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-pesquisa section.
+       8000.
+            perform varying ws-pesq-tab-idx from 1 by 1
+                    until ws-pesq-tab-idx > ws-pesq-qtd-resultados
+                exec html
+                    <tr>
+                        <td>:ws-pesq-r-cd(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-cd-cliente(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-valor-total(ws-pesq-tab-idx)</td>
+                        <td><img title="Carregar" style="cursor:hand; width:16; height:16;"
+                                 onClick="CarregarPedidoCodigo(:ws-pesq-r-cd(ws-pesq-tab-idx));" src="Icones/check.gif"></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-itens section.
+       8000.
+            perform varying ws-item-tab-idx from 1 by 1
+                    until ws-item-tab-idx > ws-item-qtd
+                exec html
+                    <tr>
+                        <td>:ws-item-r-cd-produto(ws-item-tab-idx)</td>
+                        <td>:ws-item-r-descricao(ws-item-tab-idx)</td>
+                        <td><div align=center>:ws-item-r-quantidade(ws-item-tab-idx)</div></td>
+                        <td><div align=right>:ws-item-r-preco-unitario(ws-item-tab-idx)</div></td>
+                        <td><div align=right>:ws-item-r-valor-total(ws-item-tab-idx)</div></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .campo {
+                     border: 1px solid gray;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                  }
+                  .botao {
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-scripts-tela section.
+       8000.
+            exec html
+                <script>
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmPedido.action = "Pedido.exe?opcao=" + opcao + "&sessao=" + document.all.sessao.value;
+                        document.all.frmPedido.submit();
+                    }
+
+                    function Novo() {
+                        Submeter("50");
+                    }
+
+                    function TelSalvar() {
+                        Submeter("10");
+                    }
+
+                    function PesquisaPedido() {
+                        Submeter("20");
+                    }
+
+                    function CarregarPedido() {
+                        Submeter("30");
+                    }
+
+                    function CarregarPedidoCodigo(cdPedido) {
+                        document.all.cdPedido.value = cdPedido;
+                        Submeter("30");
+                    }
+
+                    function IncluirItem() {
+                        Submeter("60");
+                    }
+
+                    function InicializarTela() {
+                        document.all.cdCliente.value  = ":ws-form-cd-cliente";
+                        document.all.cdVendedor.value = ":ws-form-cd-vendedor";
+                        document.all.situacao.value   = ":ws-form-situacao";
+                    }
+                </script>
+            end-exec.
+            .
+
+       8000-exit.
+            exit.
