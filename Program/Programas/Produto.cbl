@@ -0,0 +1,565 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. Produto.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    Produto
+      *>            --------------------------------------------------------
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select produto-arq assign       to "PRODUTO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is prd-cd-produto
+                  file status                is ws-status-produto.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  produto-arq.
+       copy "PROD.CPY".
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-produto                    pic x(02)       value "00".
+              88 ws-produto-ok                                     value "00".
+              88 ws-produto-nao-encontrado                         value "23" "35".
+           03 ws-status-sessao                      pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Operador logado, obtido via SESSAO.DAT a partir do parâmetro
+      *>   sessao=nn (gravado por Login.cbl); "SISTEMA" é o padrão quando
+      *>   a tela é aberta sem uma sessão (ex.: chamada direta em teste).
+       01  ws-operador-logado                        pic x(10)       value "SISTEMA".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn).
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-form-sessao                        pic 9(10)       value zeros.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-salvar                                    value "10".
+              88 ws-opcao-pesquisar                                 value "20".
+              88 ws-opcao-carregar                                  value "30".
+              88 ws-opcao-novo                                      value "50".
+
+      *>   Campos recebidos do formulário, mapeados a partir dos name= via
+      *>   getfield do htmlpp.
+       01  ws-form-produto.
+           03 ws-form-cd-produto                   pic 9(05)       value zeros.
+           03 ws-form-descricao                     pic x(40)       value spaces.
+           03 ws-form-unidade                       pic x(03)       value spaces.
+           03 ws-form-preco-venda                    pic 9(07)v9(02) value zeros.
+           03 ws-form-situacao                      pic x(01)       value "A".
+           03 ws-form-texto-pesquisa                 pic x(40)       value spaces.
+
+      *>   Pesquisa de produtos por descrição ou código.
+       01  ws-pesquisa-produto.
+           03 ws-pesq-termo                          pic x(40)       value spaces.
+           03 ws-pesq-campo-atual                     pic x(40)       value spaces.
+           03 ws-pesq-idx                            pic 9(03)       value zeros.
+           03 ws-pesq-lim                            pic 9(03)       value zeros.
+           03 ws-pesq-achou                          pic x(01)       value "N".
+              88 ws-pesq-encontrou                                   value "S".
+           03 ws-pesq-qtd-resultados                 pic 9(03)       value zeros.
+           03 ws-pesq-max-resultados                 pic 9(03)       value 50.
+           03 ws-pesq-fim-arquivo                    pic x(01)       value "N".
+              88 ws-pesq-eof                                         value "S".
+       01  ws-tab-pesquisa.
+           03 ws-pesq-linha                          occurs 50 times.
+              05 ws-pesq-r-cd                        pic 9(05).
+              05 ws-pesq-r-descricao                  pic x(40).
+       01  ws-pesq-tab-idx                           pic 9(03)       value zeros.
+
+       01  ws-ind-cliente-existente                   pic x(01)       value "N".
+          88 ws-produto-existente                                   value "S".
+
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open i-o produto-arq
+            if   ws-produto-nao-encontrado
+                 open output produto-arq
+                 close produto-arq
+                 open i-o produto-arq
+            end-if
+
+            open input sessao-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 1150-obter-opcao
+            perform 1160-obter-operador-logado
+            evaluate true
+                when ws-opcao-salvar
+                     perform 1200-obter-campos-formulario
+                     perform 2100-gravar-produto
+                when ws-opcao-pesquisar
+                     perform 1200-obter-campos-formulario
+                     perform 2200-pesquisar-produto
+                when ws-opcao-carregar
+                     perform 1200-obter-campos-formulario
+                     perform 2300-carregar-produto
+                when ws-opcao-novo
+                     perform 2600-novo-produto
+                when other
+                     continue
+            end-evaluate
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+                 unstring ws-query-string delimited by "sessao=" into ws-mensagem-retorno
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1160-obter-operador-logado: resolve o operador logado a partir
+      *>   da sessão recebida na URL (gravada por Login.cbl em
+      *>   SESSAO.DAT). Sem sessão válida mantém o padrão "SISTEMA".
+       1160-obter-operador-logado section.
+       1160.
+            if   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     move ses-cd-operador             to ws-operador-logado
+            end-read
+            .
+
+       1160-exit.
+            exit.
+
+      *>===================================================================================
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-cd-produto )
+                getfield( ws-form-descricao )
+                getfield( ws-form-unidade )
+                getfield( ws-form-preco-venda )
+                getfield( ws-form-situacao )
+                getfield( ws-form-texto-pesquisa )
+            end-exec
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-gravar-produto: inclui ou altera o produto conforme o
+      *>   código já exista em PRODUTO.DAT (mesma técnica de
+      *>   2100-gravar-cliente/2105 em Cliente.cbl).
+       2100-gravar-produto section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            if   ws-form-descricao = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe a descrição do produto." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-cd-produto                 to prd-cd-produto
+            move "N"                                to ws-ind-cliente-existente
+            read produto-arq
+                key is prd-cd-produto
+                invalid key
+                     continue
+                not invalid key
+                     move "S"                        to ws-ind-cliente-existente
+            end-read
+
+            move ws-form-descricao                   to prd-descricao
+            move ws-form-unidade                     to prd-unidade
+            move ws-form-preco-venda                  to prd-preco-venda
+            move ws-form-situacao                    to prd-situacao
+
+            if   ws-produto-existente
+                 rewrite reg-produto
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao alterar produto." to ws-mensagem-retorno
+                 end-rewrite
+            else
+                 move function current-date (1:8)      to prd-data-inclusao
+                 move ws-operador-logado                to prd-operador-inclusao
+                 write reg-produto
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao incluir produto." to ws-mensagem-retorno
+                 end-write
+            end-if
+            if   not ws-com-erro
+                 move "Produto gravado."             to ws-mensagem-retorno
+            end-if
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2200-pesquisar-produto: varredura sequencial por código ou nome
+      *>   (mesma técnica de 2200-pesquisar-cliente em Cliente.cbl).
+       2200-pesquisar-produto section.
+       2200.
+            move function trim(ws-form-texto-pesquisa) to ws-pesq-termo
+            move zeros                               to ws-pesq-qtd-resultados
+            move "N"                                 to ws-pesq-fim-arquivo
+            if   ws-pesq-termo = spaces
+                 move "Informe um texto para pesquisa." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move low-values                         to prd-cd-produto
+            start produto-arq key is greater than or equal prd-cd-produto
+                invalid key
+                     set ws-pesq-eof                 to true
+            end-start
+
+            perform until ws-pesq-eof
+                    or ws-pesq-qtd-resultados >= ws-pesq-max-resultados
+                read produto-arq next record
+                    at end
+                         set ws-pesq-eof              to true
+                    not at end
+                         perform 2210-produto-contem-texto
+                         if   ws-pesq-encontrou
+                              add 1                    to ws-pesq-qtd-resultados
+                              move prd-cd-produto       to ws-pesq-r-cd(ws-pesq-qtd-resultados)
+                              move prd-descricao       to ws-pesq-r-descricao(ws-pesq-qtd-resultados)
+                         end-if
+                end-read
+            end-perform
+
+            if   ws-pesq-qtd-resultados = 0
+                 move "Nenhum produto encontrado."  to ws-mensagem-retorno
+            end-if
+            .
+
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2210-produto-contem-texto: verifica se o termo pesquisado
+      *>   aparece na descrição ou no código do produto corrente (mesma
+      *>   técnica de 2210-cliente-contem-texto/2220-contem-texto em
+      *>   Cliente.cbl).
+       2210-produto-contem-texto section.
+       2210.
+            move "N"                                 to ws-pesq-achou
+
+            move prd-descricao                       to ws-pesq-campo-atual
+            perform 2220-contem-texto
+            if   not ws-pesq-encontrou
+            and  ws-pesq-termo is numeric
+            and  prd-cd-produto = function numval(ws-pesq-termo)
+                 move "S"                             to ws-pesq-achou
+            end-if
+            .
+
+       2210-exit.
+            exit.
+
+      *>===================================================================================
+       2220-contem-texto section.
+       2220.
+            compute ws-pesq-lim = length of ws-pesq-campo-atual
+                                 - length of function trim(ws-pesq-termo) + 1
+            if   ws-pesq-lim < 1
+                 exit section
+            end-if
+            perform varying ws-pesq-idx from 1 by 1 until ws-pesq-idx > ws-pesq-lim
+                    or ws-pesq-encontrou
+                if   ws-pesq-campo-atual(ws-pesq-idx:length of function trim(ws-pesq-termo))
+                     = function trim(ws-pesq-termo)
+                     move "S"                        to ws-pesq-achou
+                end-if
+            end-perform
+            .
+
+       2220-exit.
+            exit.
+
+      *>===================================================================================
+       2300-carregar-produto section.
+       2300.
+            move ws-form-cd-produto                 to prd-cd-produto
+            read produto-arq
+                key is prd-cd-produto
+                invalid key
+                     move "Produto não encontrado."  to ws-mensagem-retorno
+                not invalid key
+                     move prd-cd-produto              to ws-form-cd-produto
+                     move prd-descricao               to ws-form-descricao
+                     move prd-unidade                 to ws-form-unidade
+                     move prd-preco-venda              to ws-form-preco-venda
+                     move prd-situacao                to ws-form-situacao
+                     move "Produto carregado."        to ws-mensagem-retorno
+            end-read
+            .
+
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2600-novo-produto: limpa o formulário para inclusão de um novo
+      *>   produto (mesma técnica prevista para 2600-novo-cliente).
+       2600-novo-produto section.
+       2600.
+            move zeros                                to ws-form-cd-produto
+            move spaces                              to ws-form-descricao
+            move spaces                              to ws-form-unidade
+            move zeros                                to ws-form-preco-venda
+            move "A"                                 to ws-form-situacao
+            move spaces                              to ws-mensagem-retorno
+            .
+
+       2600-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close produto-arq
+            close sessao-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-scripts-tela
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3 onload="InicializarTela();">
+                <form name=frmProduto id=frmProduto method=post action="Produto.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <input type=hidden name=sessao id=sessao value=":ws-form-sessao">
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=6 class="titulocampo">:ws-mensagem-retorno</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Código&nbsp;</td>
+                        <td colspan=2>
+                            <input name=cdProduto size=5 maxlength=5 value=":ws-form-cd-produto" class="campo" tabIndex=1>
+                            <input name=textoPesquisa size=15 maxlength=40 value="" class="campo" title="Nome ou codigo" tabIndex=2>
+                            <img title="Pesquisar Produto" style="cursor:hand; width:16; height:16;" onClick="PesquisaProduto();" src="Icones/busca.gif" tabIndex=2>
+                            <img title="Carregar Produto" style="cursor:hand; width:16; height:16;" onClick="CarregarProduto();" src="Icones/check.gif" tabIndex=3>
+                        </td>
+                        <td class=titulocampo>Situação&nbsp;</td>
+                        <td colspan=2>
+                            <select name=situacao class="combo" tabIndex=6>
+                                <option value="A">Ativo</option>
+                                <option value="I">Inativo</option>
+                            </select>
+                        </td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Descrição&nbsp;</td>
+                        <td colspan=5><input name=descricao style="width:270px;" maxlength=40 value="" class="campo" obrigatorio=1 tabIndex=4></td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Unidade&nbsp;</td>
+                        <td><input name=unidade size=3 maxlength=3 value="" class="campo" tabIndex=5></td>
+                        <td class=titulocampo>Preço de Venda&nbsp;</td>
+                        <td colspan=2><input name=precoVenda size=10 maxlength=10 value="" class="campo" tabIndex=6></td>
+                    </tr>
+                    <tr>
+                        <td colspan=6>&nbsp;</td>
+                    </tr>
+            end-exec
+            if   ws-pesq-qtd-resultados > 0
+                 exec html
+                    <tr>
+                        <td colspan=6>
+                            <table width=100% :tabela-padrao>
+                                <tr>
+                                    <td class=titulocampo>Código</td>
+                                    <td class=titulocampo>Descrição</td>
+                                    <td class=titulocampo>&nbsp;</td>
+                                </tr>
+                 end-exec
+                 perform 8000-linhas-pesquisa
+                 exec html
+                            </table>
+                        </td>
+                    </tr>
+                 end-exec
+            end-if
+            exec html
+                    <tr>
+                        <td colspan=6>
+                            <button class=botao name=BotNovo   onclick='Novo();'   style="width:70px;" tabindex=10><label>&nbsp;<U>N</U>ovo&nbsp;   </label></button>&nbsp;
+                            <button class=botao name=BotSalvar onclick='TelSalvar();' style="width:70px;" tabindex=11><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
+                        </td>
+                    </tr>
+                </table>
+                </form>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-pesquisa section.
+       8000.
+            perform varying ws-pesq-tab-idx from 1 by 1
+                    until ws-pesq-tab-idx > ws-pesq-qtd-resultados
+                exec html
+                    <tr>
+                        <td>:ws-pesq-r-cd(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-descricao(ws-pesq-tab-idx)</td>
+                        <td><img title="Carregar" style="cursor:hand; width:16; height:16;"
+                                 onClick="CarregarProdutoCodigo(:ws-pesq-r-cd(ws-pesq-tab-idx));" src="Icones/check.gif"></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .campo {
+                     border: 1px solid gray;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                  }
+                  .botao {
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-scripts-tela section.
+       8000.
+            exec html
+                <script>
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmProduto.action = "Produto.exe?opcao=" + opcao + "&sessao=" + document.all.sessao.value;
+                        document.all.frmProduto.submit();
+                    }
+
+                    function Novo() {
+                        Submeter("50");
+                    }
+
+                    function TelSalvar() {
+                        Submeter("10");
+                    }
+
+                    function PesquisaProduto() {
+                        Submeter("20");
+                    }
+
+                    function CarregarProduto() {
+                        Submeter("30");
+                    }
+
+                    function CarregarProdutoCodigo(cdProduto) {
+                        document.all.cdProduto.value = cdProduto;
+                        Submeter("30");
+                    }
+
+                    function InicializarTela() {
+                        document.all.descricao.value           = ":ws-form-descricao";
+                        document.all.unidade.value             = ":ws-form-unidade";
+                        document.all.precoVenda.value          = ":ws-form-preco-venda";
+                        document.all.situacao.value            = ":ws-form-situacao";
+                    }
+                </script>
+            end-exec.
+            .
+
+       8000-exit.
+            exit.
