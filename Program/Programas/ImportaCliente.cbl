@@ -0,0 +1,252 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. ImportaCliente.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    ImportaCliente
+      *>            --------------------------------------------------------
+      *>
+      *>   Rotina de importação em lote de clientes, lendo um extrato de
+      *>   texto delimitado (razaoSocial;tipoPessoa;cpfCnpj;logradouro;
+      *>   numero;bairro;municipio;uf;cep) e gravando cada linha em
+      *>   CLIENTE.DAT, usando a mesma técnica de UNSTRING delimited by
+      *>   demonstrada em Programa_5.cbl. O código do cliente é atribuído
+      *>   automaticamente a partir do maior cd-cliente já gravado, já que
+      *>   o arquivo de importação não traz código nenhum.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select importa-arq assign        to "IMPORT_CLIENTES.TXT"
+                  organization               is line sequential
+                  file status                is ws-status-importa.
+           select cliente-arq assign        to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  importa-arq.
+       01  reg-importa                              pic x(200).
+
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       01  ws-controle-arquivos.
+           03 ws-status-importa                     pic x(02)       value "00".
+              88 ws-importa-ok                                      value "00".
+              88 ws-importa-fim-arquivo                             value "10".
+           03 ws-status-cliente                     pic x(02)       value "00".
+              88 ws-cliente-ok                                      value "00".
+              88 ws-cliente-nao-encontrado                          value "23" "35".
+
+       01  ws-ind-fim-importacao                     pic x(01)       value "N".
+          88 ws-fim-importacao                                      value "S".
+
+      *>   Campos extraídos de cada linha do arquivo de importação, na
+      *>   mesma ordem em que aparecem no extrato (delimitado por ";").
+       01  ws-linha-importada.
+           03 ws-imp-razao-social                    pic x(40)       value spaces.
+           03 ws-imp-tipo-pessoa                     pic x(01)       value spaces.
+           03 ws-imp-cpf-cnpj                        pic x(14)       value spaces.
+           03 ws-imp-logradouro                      pic x(30)       value spaces.
+           03 ws-imp-numero                          pic x(06)       value spaces.
+           03 ws-imp-bairro                          pic x(30)       value spaces.
+           03 ws-imp-municipio                       pic x(30)       value spaces.
+           03 ws-imp-uf                              pic x(02)       value spaces.
+           03 ws-imp-cep                             pic x(08)       value spaces.
+
+       01  ws-proximo-codigo                         pic 9(05)       value zeros.
+
+      *>   Campos de apoio para 1150-extrair-digitos (mesma técnica de
+      *>   1290-extrair-digitos em Cliente.cbl), usados para limpar o
+      *>   cpfCnpj do extrato antes de gravar no campo numérico.
+       01  ws-doc-texto-limpo                        pic x(14)       value spaces.
+       01  ws-doc-qtd-digitos                        pic 9(02)       value zeros.
+       01  ws-doc-char                               pic x(01)       value space.
+       01  ws-doc-pos                                pic 9(02)       value zeros.
+
+       01  ws-totais-importacao.
+           03 ws-total-lidas                        pic 9(05)       value zeros.
+           03 ws-total-importadas                    pic 9(05)       value zeros.
+           03 ws-total-rejeitadas                    pic 9(05)       value zeros.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+           stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            open input importa-arq
+            open i-o cliente-arq
+            if   ws-cliente-nao-encontrado
+                 open output cliente-arq
+                 close cliente-arq
+                 open i-o cliente-arq
+            end-if
+            perform 1100-obter-proximo-codigo
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1100-obter-proximo-codigo: varre CLIENTE.DAT do início ao fim
+      *>   para achar o maior cd-cliente já gravado (mesma técnica de
+      *>   varredura sequencial usada em 2200-pesquisar-cliente), já que
+      *>   o extrato importado não informa código nenhum.
+       1100-obter-proximo-codigo section.
+       1100.
+            move zeros                               to ws-proximo-codigo
+            move low-values                          to cli-cd-cliente
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     continue
+            end-start
+            perform until ws-cliente-nao-encontrado
+                read cliente-arq next record
+                    at end
+                         set ws-cliente-nao-encontrado to true
+                    not at end
+                         if   cli-cd-cliente > ws-proximo-codigo
+                              move cli-cd-cliente       to ws-proximo-codigo
+                         end-if
+                end-read
+            end-perform
+            add 1                                    to ws-proximo-codigo
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1150-extrair-digitos-doc: remove máscara (pontos, traço, barra)
+      *>   do cpfCnpj lido do extrato, deixando só os dígitos em
+      *>   ws-doc-texto-limpo (mesma técnica de 1290-extrair-digitos em
+      *>   Cliente.cbl), para não gravar texto mascarado no campo numérico
+      *>   cli-cpf-cnpj.
+       1150-extrair-digitos-doc section.
+       1150.
+            move spaces                              to ws-doc-texto-limpo
+            move zeros                                to ws-doc-qtd-digitos
+            perform varying ws-doc-pos from 1 by 1
+                    until ws-doc-pos > length of ws-imp-cpf-cnpj
+                move ws-imp-cpf-cnpj(ws-doc-pos:1)    to ws-doc-char
+                if   ws-doc-char is numeric
+                     add 1                             to ws-doc-qtd-digitos
+                     move ws-doc-char
+                          to ws-doc-texto-limpo(ws-doc-qtd-digitos:1)
+                end-if
+            end-perform
+            .
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform until ws-fim-importacao
+                read importa-arq
+                    at end
+                         move "S"                    to ws-ind-fim-importacao
+                    not at end
+                         add 1                        to ws-total-lidas
+                         perform 2100-processar-linha
+                end-read
+            end-perform
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-processar-linha: faz o parse da linha delimitada por ";"
+      *>   com UNSTRING (mesma técnica de Programa_5.cbl) e grava o
+      *>   cliente resultante em CLIENTE.DAT.
+       2100-processar-linha section.
+       2100.
+            move spaces                              to ws-linha-importada
+            unstring reg-importa delimited by ";" into ws-imp-razao-social
+                                                       ws-imp-tipo-pessoa
+                                                       ws-imp-cpf-cnpj
+                                                       ws-imp-logradouro
+                                                       ws-imp-numero
+                                                       ws-imp-bairro
+                                                       ws-imp-municipio
+                                                       ws-imp-uf
+                                                       ws-imp-cep
+            end-unstring
+
+            if   function trim(ws-imp-razao-social) = spaces
+                 add 1                                to ws-total-rejeitadas
+                 exit section
+            end-if
+
+            perform 1150-extrair-digitos-doc
+
+            initialize                                reg-cliente
+            move ws-proximo-codigo                    to cli-cd-cliente
+            move ws-imp-razao-social                  to cli-razao-social
+            move ws-imp-tipo-pessoa                   to cli-tipo-pessoa
+            if   ws-doc-qtd-digitos > 0
+                 move ws-doc-texto-limpo(1:ws-doc-qtd-digitos) to cli-cpf-cnpj
+            else
+                 move zeros                            to cli-cpf-cnpj
+            end-if
+            move ws-imp-logradouro                    to cli-logradouro
+            move ws-imp-numero                        to cli-numero
+            move ws-imp-bairro                        to cli-bairro
+            move ws-imp-municipio                     to cli-municipio
+            move ws-imp-uf                             to cli-uf
+            move ws-imp-cep                            to cli-cep
+            move "A"                                  to cli-situacao
+            move function current-date (1:8)          to cli-data-inclusao
+            move "IMPORT"                              to cli-operador-inclusao
+
+            write reg-cliente
+                invalid key
+                     add 1                             to ws-total-rejeitadas
+                not invalid key
+                     add 1                             to ws-total-importadas
+                     add 1                             to ws-proximo-codigo
+            end-write
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            display "Linhas lidas.......: " ws-total-lidas
+            display "Clientes importados: " ws-total-importadas
+            display "Linhas rejeitadas..: " ws-total-rejeitadas
+            close importa-arq
+            close cliente-arq
+            .
+
+       3000-exit.
+            exit.
