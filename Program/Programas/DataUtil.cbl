@@ -0,0 +1,187 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. DataUtil.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    DataUtil
+      *>            --------------------------------------------------------
+      *>
+      *>   Subprograma utilitário de datas, combinando em um só lugar a
+      *>   lógica antes duplicada em Programa_2.cbl (último dia do mês,
+      *>   ano bissexto) e Programa_4.cbl (nome do mês, dia da semana).
+      *>   Recebe uma data (ano/mes/dia) via LINKAGE e devolve último dia
+      *>   do mês informado, se o ano é bissexto, o nome do mês e o nome
+      *>   do dia da semana correspondente, para que qualquer tela ou
+      *>   relatório chame o mesmo utilitário em vez de manter sua própria
+      *>   cópia das tabelas de mês/dia da semana.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+      *>===================================================================================
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+      *>===================================================================================
+       data division.
+       working-storage section.
+
+       01  ws-campos-trabalho.
+           03 ws-resultado                         pic 9(09)       value zeros.
+           03 ws-resto                             pic 9(09)       value zeros.
+           03 ws-dt-8-inv                          pic 9(08)       value zeros.
+           03 ws-data-inv.
+              05 ws-data-ano-inv                   pic 9(04)       value zeros.
+              05 ws-data-mes-inv                   pic 9(02)       value zeros.
+              05 ws-data-dia-inv                   pic 9(02)       value zeros.
+
+       01  ws-tabela-mes-ano.
+           03 ws-mes-ano.
+              05 filler                            pic x(09)       value "Janeiro".
+              05 filler                            pic x(09)       value "Feveriero".
+              05 filler                            pic x(09)       value "Marco".
+              05 filler                            pic x(09)       value "Abril".
+              05 filler                            pic x(09)       value "Maio".
+              05 filler                            pic x(09)       value "Junho".
+              05 filler                            pic x(09)       value "Julho".
+              05 filler                            pic x(09)       value "Agosto".
+              05 filler                            pic x(09)       value "Setembro".
+              05 filler                            pic x(09)       value "Outubro".
+              05 filler                            pic x(09)       value "Novembro".
+              05 filler                            pic x(09)       value "Dezembro".
+           03 ws-rmes-ano redefines ws-mes-ano.
+              05 ws-campo-mes occurs 12 times.
+                 07 ws-mes                         pic x(09).
+
+       01  ws-tabela-ult-dia-mes.
+           03 ws-ult-dia-meses                                     value "312831303130313130313031".
+              05 ws-ult-dia                        pic 9(02)       occurs 12.
+
+       01  ws-tabela-dia-semana.
+           03 ws-dia-semana.
+              05 filler                            pic x(15)       value "Segunda-Feira".
+              05 filler                            pic x(15)       value "Terca-Feira".
+              05 filler                            pic x(15)       value "Quarta-Feira".
+              05 filler                            pic x(15)       value "Quinta-Feira".
+              05 filler                            pic x(15)       value "Sexta-Feira".
+              05 filler                            pic x(15)       value "Sabado".
+              05 filler                            pic x(15)       value "Domingo".
+           03 ws-rdia-semana redefines ws-dia-semana occurs 7.
+              05 ws-dia                            pic x(15).
+
+      *>===================================================================================
+       linkage section.
+       01  ws-parametros-data-util.
+           03 ln-data-ano                          pic 9(04).
+           03 ln-data-mes                          pic 9(02).
+           03 ln-data-dia                          pic 9(02).
+           03 ln-ultimo-dia-mes                    pic 9(02).
+           03 ln-bissexto                          pic x(01).
+              88 ln-ano-bissexto                                   value "S".
+           03 ln-nome-mes                          pic x(09).
+           03 ln-nome-dia-semana                   pic x(15).
+           03 ln-mensagem-erro                     pic x(40).
+
+      *>===================================================================================
+       procedure division using ws-parametros-data-util.
+
+      *>===================================================================================
+       0000-controle section.
+       0000.
+            move zeros                              to ln-ultimo-dia-mes
+            move "N"                                to ln-bissexto
+            move spaces                             to ln-nome-mes
+            move spaces                             to ln-nome-dia-semana
+            move spaces                             to ln-mensagem-erro
+
+            if   ln-data-mes < 1
+            or   ln-data-mes > 12
+                 move "Mes invalido."                to ln-mensagem-erro
+                 exit section
+            end-if
+
+            perform 1100-verificar-bissexto
+            perform 1200-obter-ultimo-dia-mes
+
+            if   ln-data-dia < 1
+            or   ln-data-dia > ln-ultimo-dia-mes
+                 move "Dia invalido."                to ln-mensagem-erro
+                 exit section
+            end-if
+
+            move ws-campo-mes(ln-data-mes)          to ln-nome-mes
+            perform 1300-obter-dia-semana
+            .
+       0000-saida.
+           goback.
+
+      *>===================================================================================
+      *>   1100-verificar-bissexto: ano é bissexto se divisível por 4 e (não
+      *>   divisível por 100 ou divisível por 400).
+       1100-verificar-bissexto section.
+       1100.
+            divide ln-data-ano by 4 giving ws-resultado remainder ws-resto
+            if   ws-resto = 0
+                 divide ln-data-ano by 100 giving ws-resultado remainder ws-resto
+                 if   ws-resto = 0
+                      divide ln-data-ano by 400 giving ws-resultado remainder ws-resto
+                      if   ws-resto = 0
+                           set ln-ano-bissexto      to true
+                      else
+                           move "N"                 to ln-bissexto
+                      end-if
+                 else
+                      set ln-ano-bissexto           to true
+                 end-if
+            else
+                 move "N"                           to ln-bissexto
+            end-if
+            .
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-obter-ultimo-dia-mes: consulta a tabela fixa de últimos dias
+      *>   e ajusta fevereiro conforme o ano ser bissexto ou não.
+       1200-obter-ultimo-dia-mes section.
+       1200.
+            if   ln-data-mes = 2
+                 if   ln-ano-bissexto
+                      move 29                        to ln-ultimo-dia-mes
+                 else
+                      move 28                        to ln-ultimo-dia-mes
+                 end-if
+            else
+                 move ws-ult-dia(ln-data-mes)        to ln-ultimo-dia-mes
+            end-if
+            .
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1300-obter-dia-semana: usa function integer-of-date/rem para
+      *>   achar o dia da semana da data informada.
+       1300-obter-dia-semana section.
+       1300.
+            move ln-data-dia                        to ws-data-dia-inv
+            move ln-data-mes                        to ws-data-mes-inv
+            move ln-data-ano                        to ws-data-ano-inv
+            move ws-data-inv                        to ws-dt-8-inv
+
+            compute ws-resto = function rem(function integer-of-date(ws-dt-8-inv), 7)
+            if   ws-resto = 0
+                 move 7                              to ws-resto
+            end-if
+
+            move ws-rdia-semana(ws-resto)            to ln-nome-dia-semana
+            .
+       1300-exit.
+            exit.
