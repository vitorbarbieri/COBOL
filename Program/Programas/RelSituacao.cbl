@@ -0,0 +1,246 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. RelSituacao.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                 Relatório de Clientes Bloqueados/Inativos
+      *>            --------------------------------------------------------
+      *>
+      *>   Relatório de leitura, sem gravação: lista todo cliente em
+      *>   situação Bloqueado ou Inativo com dataSituacao e motivo/
+      *>   dsMotivo, para o time de cobrança trabalhar uma única lista em
+      *>   vez de abrir cadastro por cadastro. Chamado pelo menu
+      *>   ("3 - Relatórios") como Clientes Bloqueados/Inativos.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select cliente-arq assign         to "CLIENTE.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is cli-cd-cliente
+                  file status                is ws-status-cliente.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  cliente-arq.
+       copy "CLIENTE.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       01  ws-controle-arquivos.
+           03 ws-status-cliente                     pic x(02)       value "00".
+              88 ws-cliente-ok                                      value "00".
+              88 ws-cliente-nao-encontrado                          value "23" "35".
+
+       01  ws-ind-fim-cliente                       pic x(01)       value "N".
+          88 ws-cliente-eof                                         value "S".
+          88 ws-cliente-continua                                    value "N".
+
+      *>   Tabela em memória com os clientes bloqueados/inativos lidos
+      *>   (mesma técnica de ws-tab-pesquisa em Cliente.cbl).
+       01  ws-tab-relatorio.
+           03 ws-rel-linha                          occurs 500 times.
+              05 ws-rel-cd-cliente                   pic 9(05).
+              05 ws-rel-razao-social                  pic x(40).
+              05 ws-rel-situacao                     pic x(01).
+              05 ws-rel-data-situacao                 pic 9(08).
+              05 ws-rel-motivo                       pic 9(01).
+              05 ws-rel-ds-motivo                     pic x(60).
+       01  ws-rel-qtd                               pic 9(03)       value zeros.
+       01  ws-rel-tab-idx                            pic 9(03)       value zeros.
+
+       01  ws-ds-situacao-atual                       pic x(10)       value spaces.
+       01  ws-ds-motivo-atual                         pic x(15)       value spaces.
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            perform 1200-carregar-clientes-bloqueados
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open input cliente-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-carregar-clientes-bloqueados: varre CLIENTE.DAT
+      *>   sequencialmente e guarda em ws-tab-relatorio os clientes em
+      *>   situação Bloqueado ou Inativo (mesma técnica de varredura
+      *>   sequencial de 2200-pesquisar-cliente em Cliente.cbl).
+       1200-carregar-clientes-bloqueados section.
+       1200.
+            move zeros                                to ws-rel-qtd
+            if   ws-cliente-nao-encontrado
+                 exit section
+            end-if
+            move low-values                          to cli-cd-cliente
+            start cliente-arq key is greater than or equal cli-cd-cliente
+                invalid key
+                     set ws-cliente-eof               to true
+                not invalid key
+                     set ws-cliente-continua           to true
+            end-start
+
+            perform until ws-cliente-eof
+                    or ws-rel-qtd >= 500
+                read cliente-arq next record
+                    at end
+                         set ws-cliente-eof            to true
+                    not at end
+                         if   cli-bloqueado or cli-inativo
+                              add 1                     to ws-rel-qtd
+                              move cli-cd-cliente        to ws-rel-cd-cliente(ws-rel-qtd)
+                              move cli-razao-social       to ws-rel-razao-social(ws-rel-qtd)
+                              move cli-situacao          to ws-rel-situacao(ws-rel-qtd)
+                              move cli-data-situacao      to ws-rel-data-situacao(ws-rel-qtd)
+                              move cli-motivo            to ws-rel-motivo(ws-rel-qtd)
+                              move cli-ds-motivo          to ws-rel-ds-motivo(ws-rel-qtd)
+                         end-if
+                end-read
+            end-perform
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       2100-descricao-situacao section.
+       2100.
+            evaluate ws-rel-situacao(ws-rel-tab-idx)
+                when "B" move "Bloqueado"                to ws-ds-situacao-atual
+                when "I" move "Inativo"                  to ws-ds-situacao-atual
+                when other
+                       move spaces                       to ws-ds-situacao-atual
+            end-evaluate
+            evaluate ws-rel-motivo(ws-rel-tab-idx)
+                when 1 move "Inadimplente"                to ws-ds-motivo-atual
+                when 2 move "Outro"                       to ws-ds-motivo-atual
+                when other
+                       move spaces                        to ws-ds-motivo-atual
+            end-evaluate
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close cliente-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3>
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=6 class="titulo-relatorio">Clientes Bloqueados/Inativos</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Código</td>
+                        <td class=titulocampo>Razão Social</td>
+                        <td class=titulocampo>Situação</td>
+                        <td class=titulocampo>Data Situação</td>
+                        <td class=titulocampo>Motivo</td>
+                        <td class=titulocampo>Observação</td>
+                    </tr>
+            end-exec
+            perform varying ws-rel-tab-idx from 1 by 1
+                    until ws-rel-tab-idx > ws-rel-qtd
+                perform 2100-descricao-situacao
+                exec html
+                    <tr>
+                        <td>:ws-rel-cd-cliente(ws-rel-tab-idx)</td>
+                        <td>:ws-rel-razao-social(ws-rel-tab-idx)</td>
+                        <td>:ws-ds-situacao-atual</td>
+                        <td>:ws-rel-data-situacao(ws-rel-tab-idx)</td>
+                        <td>:ws-ds-motivo-atual</td>
+                        <td>:ws-rel-ds-motivo(ws-rel-tab-idx)</td>
+                    </tr>
+                end-exec
+            end-perform
+            if   ws-rel-qtd = 0
+                 exec html
+                    <tr>
+                        <td colspan=6>Nenhum cliente bloqueado ou inativo encontrado.</td>
+                    </tr>
+                 end-exec
+            end-if
+            exec html
+                </table>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .titulo-relatorio {
+                     font-size: 20px;
+                     font-weight: bold;
+                  }
+                  .titulocampo {
+                     text-align: left;
+                     background: #DDDDDD;
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
