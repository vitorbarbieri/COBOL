@@ -0,0 +1,612 @@
+      $set preprocess (htmlpp) endp webserver(isapi) case reentrant(2)
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id. Veiculo.
+       author. Vitor Barbieri.
+
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                                    Veiculo
+      *>            --------------------------------------------------------
+      *>
+      *>   Cadastro dos veículos de entrega (placa, motorista, rota),
+      *>   usando a validação de placa MERCOSUL de Programa_3.cbl (INSPECT
+      *>   converting caracteres/caracteres-i) para rejeitar placa mal
+      *>   formada no momento de Salvar.
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       input-output section.
+       file-control.
+           select veiculo-arq assign        to "VEICULO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is vei-cd-veiculo
+                  file status                is ws-status-veiculo.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
+
+      *>===================================================================================
+       data division.
+       file section.
+       fd  veiculo-arq.
+       copy "VEIC.CPY".
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
+
+      *>===================================================================================
+       working-storage section.
+       78  tabela-padrao                           value "border=1 cellspacing=1 cellpadding=0 bordercolor=White bordercolordark=White bordercolorlight=DimGray class=WindowScreen".
+
+       78  caracteres                              value "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       78  caracteres-i                            value "AAAAAAAAAAAAAAAAAAAAAAAAAA9999999999".
+
+       01  ws-controle-arquivos.
+           03 ws-status-veiculo                     pic x(02)       value "00".
+              88 ws-veiculo-ok                                      value "00".
+              88 ws-veiculo-nao-encontrado                          value "23" "35".
+           03 ws-status-sessao                      pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Operador logado, obtido via SESSAO.DAT a partir do parâmetro
+      *>   sessao=nn (gravado por Login.cbl); "SISTEMA" é o padrão quando
+      *>   a tela é aberta sem uma sessão (ex.: chamada direta em teste).
+       01  ws-operador-logado                        pic x(10)       value "SISTEMA".
+
+      *>   Parâmetro de ação recebido via QUERY_STRING (opcao=nn).
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-form-sessao                        pic 9(10)       value zeros.
+           03 ws-opcao                              pic x(02)       value "00".
+              88 ws-opcao-abrir-tela                                value "00".
+              88 ws-opcao-salvar                                    value "10".
+              88 ws-opcao-pesquisar                                 value "20".
+              88 ws-opcao-carregar                                  value "30".
+              88 ws-opcao-novo                                      value "50".
+
+      *>   Campos recebidos do formulário, mapeados a partir dos name= via
+      *>   getfield do htmlpp.
+       01  ws-form-veiculo.
+           03 ws-form-cd-veiculo                    pic 9(05)       value zeros.
+           03 ws-form-placa                         pic x(07)       value spaces.
+           03 ws-form-motorista                     pic x(40)       value spaces.
+           03 ws-form-rota                          pic x(30)       value spaces.
+           03 ws-form-situacao                      pic x(01)       value "A".
+           03 ws-form-texto-pesquisa                 pic x(40)       value spaces.
+
+      *>   Validação da placa MERCOSUL (mesma técnica de Programa_3.cbl).
+       01  ws-validacao-placa.
+           03 ws-placa-convertida                    pic x(07)       value spaces.
+           03 ws-placa-valida                       pic x(01)       value "N".
+              88 ws-placa-eh-valida                                 value "S".
+
+      *>   Pesquisa de veículos por placa, motorista ou código.
+       01  ws-pesquisa-veiculo.
+           03 ws-pesq-termo                          pic x(40)       value spaces.
+           03 ws-pesq-campo-atual                     pic x(40)       value spaces.
+           03 ws-pesq-idx                            pic 9(03)       value zeros.
+           03 ws-pesq-lim                            pic 9(03)       value zeros.
+           03 ws-pesq-achou                          pic x(01)       value "N".
+              88 ws-pesq-encontrou                                   value "S".
+           03 ws-pesq-qtd-resultados                 pic 9(03)       value zeros.
+           03 ws-pesq-max-resultados                 pic 9(03)       value 50.
+           03 ws-pesq-fim-arquivo                    pic x(01)       value "N".
+              88 ws-pesq-eof                                         value "S".
+       01  ws-tab-pesquisa.
+           03 ws-pesq-linha                          occurs 50 times.
+              05 ws-pesq-r-cd                        pic 9(05).
+              05 ws-pesq-r-placa                     pic x(07).
+              05 ws-pesq-r-motorista                 pic x(40).
+       01  ws-pesq-tab-idx                           pic 9(03)       value zeros.
+
+       01  ws-ind-veiculo-existente                   pic x(01)       value "N".
+          88 ws-veiculo-existente                                    value "S".
+
+       01  ws-mensagem-retorno                       pic x(120)      value spaces.
+       01  ws-ind-erro                              pic x(01)       value "N".
+          88 ws-com-erro                                            value "S".
+
+      *>===================================================================================
+       procedure division.
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            .
+
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+            perform 1100-abrir-arquivos
+            .
+
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       1100-abrir-arquivos section.
+       1100.
+            open i-o veiculo-arq
+            if   ws-veiculo-nao-encontrado
+                 open output veiculo-arq
+                 close veiculo-arq
+                 open i-o veiculo-arq
+            end-if
+
+            open input sessao-arq
+            .
+
+       1100-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+            perform 1150-obter-opcao
+            perform 1160-obter-operador-logado
+            evaluate true
+                when ws-opcao-salvar
+                     perform 1200-obter-campos-formulario
+                     perform 2100-gravar-veiculo
+                when ws-opcao-pesquisar
+                     perform 1200-obter-campos-formulario
+                     perform 2200-pesquisar-veiculo
+                when ws-opcao-carregar
+                     perform 1200-obter-campos-formulario
+                     perform 2300-carregar-veiculo
+                when ws-opcao-novo
+                     perform 2600-novo-veiculo
+                when other
+                     continue
+            end-evaluate
+            perform 8000-tela
+            .
+
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       1150-obter-opcao section.
+       1150.
+            move "00"                               to ws-opcao
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "opcao=" into ws-mensagem-retorno
+                                                                     ws-opcao
+                 unstring ws-query-string delimited by "sessao=" into ws-mensagem-retorno
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-mensagem-retorno
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1160-obter-operador-logado: resolve o operador logado a partir
+      *>   da sessão recebida na URL (gravada por Login.cbl em
+      *>   SESSAO.DAT). Sem sessão válida mantém o padrão "SISTEMA".
+       1160-obter-operador-logado section.
+       1160.
+            if   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     move ses-cd-operador             to ws-operador-logado
+            end-read
+            .
+
+       1160-exit.
+            exit.
+
+      *>===================================================================================
+       1200-obter-campos-formulario section.
+       1200.
+            exec html
+                getfield( ws-form-cd-veiculo )
+                getfield( ws-form-placa )
+                getfield( ws-form-motorista )
+                getfield( ws-form-rota )
+                getfield( ws-form-situacao )
+                getfield( ws-form-texto-pesquisa )
+            end-exec
+            .
+
+       1200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1250-validar-placa: confere se a placa digitada está no formato
+      *>   MERCOSUL (AAA9A99), convertendo letras/dígitos com o mesmo
+      *>   INSPECT de Programa_3.cbl.
+       1250-validar-placa section.
+       1250.
+            move "N"                                to ws-placa-valida
+            move ws-form-placa                      to ws-placa-convertida
+            inspect ws-placa-convertida converting caracteres to caracteres-i
+            if   ws-placa-convertida = "AAA9A99"
+                 move "S"                            to ws-placa-valida
+            end-if
+            .
+
+       1250-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2100-gravar-veiculo: inclui ou altera o veículo conforme o
+      *>   código já exista em VEICULO.DAT, rejeitando placa fora do
+      *>   padrão MERCOSUL antes de gravar (mesma técnica de
+      *>   2100-gravar-vendedor em Vendedor.cbl).
+       2100-gravar-veiculo section.
+       2100.
+            move "N"                                to ws-ind-erro
+            move spaces                             to ws-mensagem-retorno
+            if   ws-form-motorista = spaces
+                 move "S"                            to ws-ind-erro
+                 move "Informe o motorista."          to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            perform 1250-validar-placa
+            if   not ws-placa-eh-valida
+                 move "S"                            to ws-ind-erro
+                 move "Placa fora do padrao MERCOSUL (AAA9A99)."
+                                                     to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move ws-form-cd-veiculo                 to vei-cd-veiculo
+            move "N"                                to ws-ind-veiculo-existente
+            read veiculo-arq
+                key is vei-cd-veiculo
+                invalid key
+                     continue
+                not invalid key
+                     move "S"                        to ws-ind-veiculo-existente
+            end-read
+
+            move ws-form-placa                      to vei-placa
+            move ws-form-motorista                   to vei-motorista
+            move ws-form-rota                       to vei-rota
+            move ws-form-situacao                    to vei-situacao
+
+            if   ws-veiculo-existente
+                 rewrite reg-veiculo
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao alterar veiculo." to ws-mensagem-retorno
+                 end-rewrite
+            else
+                 move function current-date (1:8)      to vei-data-inclusao
+                 move ws-operador-logado               to vei-operador-inclusao
+                 write reg-veiculo
+                     invalid key
+                          move "S"                    to ws-ind-erro
+                          move "Erro ao incluir veiculo." to ws-mensagem-retorno
+                 end-write
+            end-if
+            if   not ws-com-erro
+                 move "Veiculo gravado."              to ws-mensagem-retorno
+            end-if
+            .
+
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2200-pesquisar-veiculo: varredura sequencial por código, placa ou
+      *>   motorista (mesma técnica de 2200-pesquisar-vendedor).
+       2200-pesquisar-veiculo section.
+       2200.
+            move function trim(ws-form-texto-pesquisa) to ws-pesq-termo
+            move zeros                               to ws-pesq-qtd-resultados
+            move "N"                                 to ws-pesq-fim-arquivo
+            if   ws-pesq-termo = spaces
+                 move "Informe um texto para pesquisa." to ws-mensagem-retorno
+                 exit section
+            end-if
+
+            move low-values                         to vei-cd-veiculo
+            start veiculo-arq key is greater than or equal vei-cd-veiculo
+                invalid key
+                     set ws-pesq-eof                 to true
+            end-start
+
+            perform until ws-pesq-eof
+                    or ws-pesq-qtd-resultados >= ws-pesq-max-resultados
+                read veiculo-arq next record
+                    at end
+                         set ws-pesq-eof              to true
+                    not at end
+                         perform 2210-veiculo-contem-texto
+                         if   ws-pesq-encontrou
+                              add 1                    to ws-pesq-qtd-resultados
+                              move vei-cd-veiculo        to ws-pesq-r-cd(ws-pesq-qtd-resultados)
+                              move vei-placa             to ws-pesq-r-placa(ws-pesq-qtd-resultados)
+                              move vei-motorista         to ws-pesq-r-motorista(ws-pesq-qtd-resultados)
+                         end-if
+                end-read
+            end-perform
+
+            if   ws-pesq-qtd-resultados = 0
+                 move "Nenhum veiculo encontrado."   to ws-mensagem-retorno
+            end-if
+            .
+
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2210-veiculo-contem-texto: verifica se o termo pesquisado aparece
+      *>   na placa, no motorista ou no código do veículo corrente (mesma
+      *>   técnica de 2210-vendedor-contem-texto).
+       2210-veiculo-contem-texto section.
+       2210.
+            move "N"                                 to ws-pesq-achou
+
+            move vei-placa                           to ws-pesq-campo-atual
+            perform 2220-contem-texto
+            if   not ws-pesq-encontrou
+                 move vei-motorista                   to ws-pesq-campo-atual
+                 perform 2220-contem-texto
+            end-if
+            if   not ws-pesq-encontrou
+            and  ws-pesq-termo is numeric
+            and  vei-cd-veiculo = function numval(ws-pesq-termo)
+                 move "S"                             to ws-pesq-achou
+            end-if
+            .
+
+       2210-exit.
+            exit.
+
+      *>===================================================================================
+       2220-contem-texto section.
+       2220.
+            compute ws-pesq-lim = length of ws-pesq-campo-atual
+                                 - length of function trim(ws-pesq-termo) + 1
+            if   ws-pesq-lim < 1
+                 exit section
+            end-if
+            perform varying ws-pesq-idx from 1 by 1 until ws-pesq-idx > ws-pesq-lim
+                    or ws-pesq-encontrou
+                if   ws-pesq-campo-atual(ws-pesq-idx:length of function trim(ws-pesq-termo))
+                     = function trim(ws-pesq-termo)
+                     move "S"                        to ws-pesq-achou
+                end-if
+            end-perform
+            .
+
+       2220-exit.
+            exit.
+
+      *>===================================================================================
+       2300-carregar-veiculo section.
+       2300.
+            move ws-form-cd-veiculo                  to vei-cd-veiculo
+            read veiculo-arq
+                key is vei-cd-veiculo
+                invalid key
+                     move "Veiculo não encontrado."   to ws-mensagem-retorno
+                not invalid key
+                     move vei-cd-veiculo               to ws-form-cd-veiculo
+                     move vei-placa                    to ws-form-placa
+                     move vei-motorista                to ws-form-motorista
+                     move vei-rota                     to ws-form-rota
+                     move vei-situacao                 to ws-form-situacao
+                     move "Veiculo carregado."          to ws-mensagem-retorno
+            end-read
+            .
+
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+      *>   2600-novo-veiculo: limpa o formulário para inclusão de um novo
+      *>   veículo (mesma técnica de 2600-novo-vendedor).
+       2600-novo-veiculo section.
+       2600.
+            move zeros                                to ws-form-cd-veiculo
+            move spaces                               to ws-form-placa
+            move spaces                               to ws-form-motorista
+            move spaces                               to ws-form-rota
+            move "A"                                  to ws-form-situacao
+            move spaces                               to ws-mensagem-retorno
+            .
+
+       2600-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+            close veiculo-arq
+            close sessao-arq
+            .
+
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-tela section.
+       8000.
+            perform 8000-scripts-tela
+            perform 8000-style
+            exec html
+                <body bgcolor=#D3D3D3 onload="InicializarTela();">
+                <form name=frmVeiculo id=frmVeiculo method=post action="Veiculo.exe">
+                <input type=hidden name=opcao id=opcao value="00">
+                <input type=hidden name=sessao id=sessao value=":ws-form-sessao">
+                <table width=100% :tabela-padrao>
+                    <tr>
+                        <td colspan=6 class="titulocampo">:ws-mensagem-retorno</td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Código&nbsp;</td>
+                        <td colspan=2>
+                            <input name=cdVeiculo size=5 maxlength=5 value=":ws-form-cd-veiculo" class="campo" tabIndex=1>
+                            <input name=textoPesquisa size=15 maxlength=40 value="" class="campo" title="Placa ou motorista" tabIndex=2>
+                            <img title="Pesquisar Veiculo" style="cursor:hand; width:16; height:16;" onClick="PesquisaVeiculo();" src="Icones/busca.gif" tabIndex=2>
+                            <img title="Carregar Veiculo" style="cursor:hand; width:16; height:16;" onClick="CarregarVeiculo();" src="Icones/check.gif" tabIndex=3>
+                        </td>
+                        <td class=titulocampo>Situação&nbsp;</td>
+                        <td colspan=2>
+                            <select name=situacao class="combo" tabIndex=7>
+                                <option value="A">Ativo</option>
+                                <option value="I">Inativo</option>
+                            </select>
+                        </td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Placa&nbsp;</td>
+                        <td colspan=2><input name=placa size=8 maxlength=7 value="" class="campo" obrigatorio=1 title="Formato MERCOSUL AAA9A99" tabIndex=4></td>
+                        <td class=titulocampo>Rota&nbsp;</td>
+                        <td colspan=2><input name=rota style="width:150px;" maxlength=30 value="" class="campo" tabIndex=6></td>
+                    </tr>
+                    <tr>
+                        <td class=titulocampo>Motorista&nbsp;</td>
+                        <td colspan=5><input name=motorista style="width:270px;" maxlength=40 value="" class="campo" obrigatorio=1 tabIndex=5></td>
+                    </tr>
+                    <tr>
+                        <td colspan=6>&nbsp;</td>
+                    </tr>
+            end-exec
+            if   ws-pesq-qtd-resultados > 0
+                 exec html
+                    <tr>
+                        <td colspan=6>
+                            <table width=100% :tabela-padrao>
+                                <tr>
+                                    <td class=titulocampo>Código</td>
+                                    <td class=titulocampo>Placa</td>
+                                    <td class=titulocampo>Motorista</td>
+                                    <td class=titulocampo>&nbsp;</td>
+                                </tr>
+                 end-exec
+                 perform 8000-linhas-pesquisa
+                 exec html
+                            </table>
+                        </td>
+                    </tr>
+                 end-exec
+            end-if
+            exec html
+                    <tr>
+                        <td colspan=6>
+                            <button class=botao name=BotNovo   onclick='Novo();'   style="width:70px;" tabindex=10><label>&nbsp;<U>N</U>ovo&nbsp;   </label></button>&nbsp;
+                            <button class=botao name=BotSalvar onclick='TelSalvar();' style="width:70px;" tabindex=11><label>&nbsp;<U>S</U>alvar&nbsp; </label></button>&nbsp;
+                        </td>
+                    </tr>
+                </table>
+                </form>
+                </body>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-linhas-pesquisa section.
+       8000.
+            perform varying ws-pesq-tab-idx from 1 by 1
+                    until ws-pesq-tab-idx > ws-pesq-qtd-resultados
+                exec html
+                    <tr>
+                        <td>:ws-pesq-r-cd(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-placa(ws-pesq-tab-idx)</td>
+                        <td>:ws-pesq-r-motorista(ws-pesq-tab-idx)</td>
+                        <td><img title="Carregar" style="cursor:hand; width:16; height:16;"
+                                 onClick="CarregarVeiculoCodigo(:ws-pesq-r-cd(ws-pesq-tab-idx));" src="Icones/check.gif"></td>
+                    </tr>
+                end-exec
+            end-perform
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-style section.
+       8000.
+            exec html
+               <style>
+                  .campo {
+                     border: 1px solid gray;
+                  }
+                  .titulocampo {
+                     text-align: right;
+                  }
+                  .botao {
+                  }
+               </style>
+            end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-scripts-tela section.
+       8000.
+            exec html
+                <script>
+                    function Submeter(opcao) {
+                        document.all.opcao.value = opcao;
+                        document.all.frmVeiculo.action = "Veiculo.exe?opcao=" + opcao + "&sessao=" + document.all.sessao.value;
+                        document.all.frmVeiculo.submit();
+                    }
+
+                    function Novo() {
+                        Submeter("50");
+                    }
+
+                    function TelSalvar() {
+                        Submeter("10");
+                    }
+
+                    function PesquisaVeiculo() {
+                        Submeter("20");
+                    }
+
+                    function CarregarVeiculo() {
+                        Submeter("30");
+                    }
+
+                    function CarregarVeiculoCodigo(cdVeiculo) {
+                        document.all.cdVeiculo.value = cdVeiculo;
+                        Submeter("30");
+                    }
+
+                    function InicializarTela() {
+                        document.all.placa.value      = ":ws-form-placa";
+                        document.all.motorista.value  = ":ws-form-motorista";
+                        document.all.rota.value       = ":ws-form-rota";
+                        document.all.situacao.value   = ":ws-form-situacao";
+                    }
+                </script>
+            end-exec.
+            .
+
+       8000-exit.
+            exit.
