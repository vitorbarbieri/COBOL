@@ -19,14 +19,38 @@
 
        input-output section.
        file-control.
+           select sessao-arq assign         to "SESSAO.DAT"
+                  organization               is indexed
+                  access mode                is dynamic
+                  record key                 is ses-id
+                  file status                is ws-status-sessao.
 
       *>===================================================================================
        data division.
+       file section.
+       fd  sessao-arq.
+       copy "SESSAO.CPY".
 
       *>===================================================================================
        working-storage section.
        78   espaços                                value "&nbsp;&nbsp;&nbsp;&nbsp;&nbsp;&nbsp;".
 
+       01  ws-controle-arquivos.
+           03 ws-status-sessao                      pic x(02)       value "00".
+              88 ws-sessao-ok                                       value "00".
+              88 ws-sessao-nao-encontrado                           value "23" "35".
+
+      *>   Sessão recebida via QUERY_STRING (sessao=nn), gravada por
+      *>   Login.cbl. Sem uma sessão válida em SESSAO.DAT o menú não é
+      *>   exibido.
+       01  ws-parametros-cgi.
+           03 ws-query-string                       pic x(200)      value spaces.
+           03 ws-form-sessao                        pic 9(10)       value zeros.
+
+       01  ws-ind-sessao-valida                      pic x(01)       value "N".
+          88 ws-sessao-valida                                        value "S".
+       01  ws-nome-operador-logado                    pic x(30)       value spaces.
+
       *>===================================================================================
        procedure division.
        0000-controle section.
@@ -43,23 +67,77 @@
        1000-inicializacao section.
        1000.
             perform 1100-abrir-arquivos
+            perform 1150-obter-sessao
+            perform 1200-validar-sessao
             .
 
        1000-exit.
             exit.
 
       *>===================================================================================
+      *>   1100-abrir-arquivos: cria SESSAO.DAT se ainda não existir (mesma
+      *>   técnica de 1100-abrir-arquivos em Login.cbl).
        1100-abrir-arquivos section.
        1100.
+            open input sessao-arq
+            if   ws-sessao-nao-encontrado
+                 open output sessao-arq
+                 close sessao-arq
+                 open input sessao-arq
+            end-if
             .
 
        1100-exit.
             exit.
 
+      *>===================================================================================
+       1150-obter-sessao section.
+       1150.
+            move zeros                              to ws-form-sessao
+            accept ws-query-string                  from environment "QUERY_STRING"
+            if   ws-query-string not = spaces
+                 unstring ws-query-string delimited by "sessao=" into ws-nome-operador-logado
+                                                                     ws-form-sessao
+            end-if
+            move spaces                             to ws-nome-operador-logado
+            .
+
+       1150-exit.
+            exit.
+
+      *>===================================================================================
+      *>   1200-validar-sessao: confere se a sessão informada existe em
+      *>   SESSAO.DAT. Sem sessão válida, 2000-processamento exibe a
+      *>   mensagem de login necessário em vez do menú.
+       1200-validar-sessao section.
+       1200.
+            move "N"                                to ws-ind-sessao-valida
+            if   ws-sessao-nao-encontrado
+            or   ws-form-sessao = zeros
+                 exit section
+            end-if
+            move ws-form-sessao                     to ses-id
+            read sessao-arq
+                key is ses-id
+                invalid key
+                     continue
+                not invalid key
+                     set  ws-sessao-valida            to true
+                     move ses-nome-operador            to ws-nome-operador-logado
+            end-read
+            .
+
+       1200-exit.
+            exit.
+
       *>===================================================================================
        2000-processamento section.
        2000.
-            perform 8000-tela
+            if   ws-sessao-valida
+                 perform 8000-tela
+            else
+                 perform 8000-tela-login-necessario
+            end-if
             .
 
        2000-exit.
@@ -68,6 +146,7 @@
       *>===================================================================================
        3000-finalizacao section.
        3000.
+            close sessao-arq
             .
 
        3000-exit.
@@ -97,6 +176,11 @@
                      margin: 15px 0 15px 0;
                   }
 
+                  .operador-logado {
+                     font-size: 12px;
+                     float: right;
+                  }
+
                   a {
                      text-decoration: none;
                      color: black;
@@ -116,15 +200,74 @@
             perform 8000-style
             exec html
                <body bgcolor=#D3D3D3>
-               <table border=0>
+               <table border=0 width=100%>
                   <tr>
-                     <td colspan= 4 class="titulo-principal">Ideal Venda
+                     <td colspan= 4 class="titulo-principal">Ideal Venda</td>
+                     <td class="operador-logado">Operador: :ws-nome-operador-logado &nbsp; <a onclick="Sair();">Sair</a></td>
                   <tr>
                      <td>&nbsp;
                   <tr>
                      <td colspan=2><strong>1 - Cadastramentos</strong>
                   <tr>
-                     <td><a onclick="novaJanela('Cliente.exe?opcao=0','top=0, left=0, width=800, height=600');"><label>:espaços</label>1.1 - Cliente</a>
+                     <td><a onclick="novaJanela('Cliente.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=800, height=600');"><label>:espaços</label>1.1 - Cliente</a>
+                  <tr>
+                     <td><a onclick="novaJanela('Vendedor.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=600, height=400');"><label>:espaços</label>1.2 - Vendedor</a>
+                  <tr>
+                     <td><a onclick="novaJanela('Produto.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=600, height=400');"><label>:espaços</label>1.3 - Produto</a>
+                  <tr>
+                     <td><a onclick="novaJanela('Fornecedor.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=600, height=400');"><label>:espaços</label>1.4 - Fornecedor</a>
+                  <tr>
+                     <td><a onclick="novaJanela('Veiculo.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=600, height=400');"><label>:espaços</label>1.5 - Veiculo</a>
+                  <tr>
+                     <td>&nbsp;
+                  <tr>
+                     <td colspan=2><strong>2 - Movimentações</strong>
+                  <tr>
+                     <td><a onclick="novaJanela('Pedido.exe?opcao=0&sessao=:ws-form-sessao','top=0, left=0, width=800, height=600');"><label>:espaços</label>2.1 - Pedido de Venda</a>
+                  <tr>
+                     <td>&nbsp;
+                  <tr>
+                     <td colspan=2><strong>3 - Relatórios</strong>
+                  <tr>
+                     <td><a onclick="novaJanela('RelClientes.exe?agrupar=0&sessao=:ws-form-sessao','top=0, left=0, width=800, height=600');"><label>:espaços</label>3.1 - Listagem de Clientes</a>
+                  <tr>
+                     <td><a onclick="novaJanela('RelClientes.exe?agrupar=1&sessao=:ws-form-sessao','top=0, left=0, width=800, height=600');"><label>:espaços</label>3.2 - Clientes por Categoria</a>
+                  <tr>
+                     <td><a onclick="novaJanela('RelSituacao.exe?sessao=:ws-form-sessao','top=0, left=0, width=800, height=600');"><label>:espaços</label>3.3 - Clientes Bloqueados/Inativos</a>
+                  <tr>
+                     <td><a onclick="novaJanela('FichaCadastral.exe?cdCliente=0','top=0, left=0, width=800, height=600');"><label>:espaços</label>3.4 - Ficha Cadastral (impressão)</a>
+                  <tr>
+                     <td>&nbsp;
+               </table>
+             end-exec
+            .
+
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+      *>   8000-tela-login-necessario: exibido quando não há sessão válida
+      *>   (sem sessao=nn na URL, ou sessão inexistente/expirada em
+      *>   SESSAO.DAT) — encaminha para Login.exe em vez do menú.
+       8000-tela-login-necessario section.
+       8000.
+            perform 8000-style
+            exec html
+               <body bgcolor=#D3D3D3>
+               <table border=0>
+                  <tr>
+                     <td class="titulo-principal">Ideal Venda
+                  <tr>
+                     <td>&nbsp;
+                  <tr>
+                     <td>Sessão inválida ou expirada. <a onclick="novaJanela('Login.exe?opcao=0','top=0, left=0, width=400, height=250');">Fazer login</a>
+               </table>
+               <script>
+                   function novaJanela(programa, tamanho) {
+                       var myWindow = window.open(programa, "", tamanho);
+                       return myWindow;
+                   }
+               </script>
              end-exec
             .
 
@@ -140,6 +283,10 @@
                         var myWindow = window.open(programa, "", tamanho);
                         return myWindow;
                     }
+
+                    function Sair() {
+                        document.location.href = "Login.exe";
+                    }
                 </script>
             end-exec.
             .
