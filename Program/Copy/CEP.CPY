@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *>  CEP.CPY
+      *>  Layout do registro do arquivo mestre de CEPs (CEP.DAT), chave cep-cep.
+      *>  Alimentado por carga em lote através de ImportaCep.cbl (mesma
+      *>  técnica de UNSTRING de Programa_5.cbl/ImportaCliente.cbl);
+      *>  consultado pelos ícones "Pesquisar CEP"/"Verificar CEP" da tela
+      *>  de Cliente.
+      *>===================================================================================
+       01  reg-cep.
+           03 cep-cep                               pic 9(08).
+           03 cep-tp-logradouro                      pic 9(01).
+           03 cep-logradouro                        pic x(30).
+           03 cep-bairro                            pic x(30).
+           03 cep-municipio                         pic x(30).
+           03 cep-uf                                pic x(02).
