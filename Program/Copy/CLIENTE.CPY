@@ -0,0 +1,41 @@
+      *>===================================================================================
+      *>  CLIENTE.CPY
+      *>  Layout do registro mestre de clientes (CLIENTE.DAT), chave cd-cliente.
+      *>===================================================================================
+       01  reg-cliente.
+           03 cli-cd-cliente                       pic 9(05).
+           03 cli-tipo-pessoa                       pic 9(01).
+              88 cli-pessoa-juridica                            value 1.
+              88 cli-pessoa-fisica                              value 2.
+           03 cli-cpf-cnpj                          pic 9(14).
+           03 cli-razao-social                      pic x(40).
+           03 cli-nome-fantasia                     pic x(30).
+           03 cli-categoria                         pic 9(01).
+           03 cli-insc-estadual                     pic x(18).
+           03 cli-insc-estadual-isento               pic x(01).
+              88 cli-isento-icms                                value "S".
+           03 cli-uf                                pic x(02).
+           03 cli-cd-vendedor                       pic 9(05).
+           03 cli-nm-contato                        pic x(40).
+           03 cli-ddd-contato                        pic 9(02).
+           03 cli-fone-contato                      pic x(10).
+           03 cli-email-contato                      pic x(60).
+           03 cli-cep                               pic 9(08).
+           03 cli-numero                            pic x(06).
+           03 cli-tp-logradouro                      pic 9(01).
+           03 cli-logradouro                        pic x(30).
+           03 cli-tp-complemento                     pic 9(01).
+           03 cli-complemento                       pic x(30).
+           03 cli-bairro                            pic x(30).
+           03 cli-municipio                         pic x(30).
+           03 cli-situacao                          pic x(01).
+              88 cli-ativo                                      value "A".
+              88 cli-bloqueado                                  value "B".
+              88 cli-inativo                                    value "I".
+           03 cli-data-situacao                      pic 9(08).
+           03 cli-motivo                            pic 9(01).
+           03 cli-ds-motivo                          pic x(60).
+           03 cli-data-inclusao                      pic 9(08).
+           03 cli-operador-inclusao                   pic x(10).
+           03 cli-lock-operador                      pic x(10).
+           03 cli-lock-data-hora                      pic 9(14).
