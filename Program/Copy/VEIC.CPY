@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *>  VEIC.CPY
+      *>  Layout do registro mestre de veículos de entrega (VEICULO.DAT),
+      *>  chave vei-cd-veiculo. Usado por Veiculo.cbl.
+      *>===================================================================================
+       01  reg-veiculo.
+           03 vei-cd-veiculo                        pic 9(05).
+           03 vei-placa                             pic x(07).
+           03 vei-motorista                         pic x(40).
+           03 vei-rota                              pic x(30).
+           03 vei-situacao                          pic x(01).
+              88 vei-ativo                                        value "A".
+              88 vei-inativo                                      value "I".
+           03 vei-data-inclusao                      pic 9(08).
+           03 vei-operador-inclusao                   pic x(10).
