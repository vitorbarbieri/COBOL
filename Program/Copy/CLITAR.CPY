@@ -0,0 +1,18 @@
+      *>===================================================================================
+      *>  CLITAR.CPY
+      *>  Tarefas de acompanhamento do cliente (CLI-TAREFA.DAT), telaC.
+      *>  Uma linha por tarefa (chave cd-cliente+sequencia); tar-situacao
+      *>  controla se a tarefa está pendente ou já foi concluída.
+      *>===================================================================================
+       01  reg-cli-tarefa.
+           03 tar-chave.
+              05 tar-cd-cliente                     pic 9(05).
+              05 tar-sequencia                       pic 9(05).
+           03 tar-descricao                         pic x(60).
+           03 tar-data-prevista                      pic x(10).
+           03 tar-data-conclusao                      pic x(10).
+           03 tar-situacao                          pic x(01).
+              88 tar-pendente                                     value "P".
+              88 tar-concluida                                    value "C".
+           03 tar-operador                          pic x(10).
+           03 tar-data-inclusao                      pic 9(08).
