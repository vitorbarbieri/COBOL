@@ -0,0 +1,13 @@
+      *>===================================================================================
+      *>  PEDIDOIT.CPY
+      *>  Layout dos itens de um pedido de venda (PEDIDO-ITEM.DAT), chave
+      *>  composta pit-cd-pedido+pit-sequencia. Usado por Pedido.cbl.
+      *>===================================================================================
+       01  reg-pedido-item.
+           03 pit-chave.
+              05 pit-cd-pedido                      pic 9(07).
+              05 pit-sequencia                       pic 9(05).
+           03 pit-cd-produto                        pic 9(05).
+           03 pit-quantidade                        pic 9(05).
+           03 pit-preco-unitario                     pic 9(07)v9(02).
+           03 pit-valor-total                        pic 9(09)v9(02).
