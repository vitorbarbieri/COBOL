@@ -0,0 +1,22 @@
+      *>===================================================================================
+      *>  CLICONT.CPY
+      *>  Contatos do cliente (CLI-CONTATO.DAT), telaB: telefones fixos
+      *>  (prioridade 1 a 3) e e-mails adicionados à lista. Chave composta
+      *>  cd-cliente+sequencia; sequencias 1-3 são reservadas aos telefones
+      *>  fixos, sequencias 4 em diante são os e-mails da lista.
+      *>===================================================================================
+       01  reg-cli-contato.
+           03 cont-chave.
+              05 cont-cd-cliente                     pic 9(05).
+              05 cont-sequencia                       pic 9(05).
+           03 cont-tipo                              pic x(01).
+              88 cont-tipo-telefone                               value "T".
+              88 cont-tipo-email                                  value "E".
+           03 cont-prioridade                         pic 9(01).
+           03 cont-ddd                               pic 9(02).
+           03 cont-numero                            pic x(10).
+           03 cont-celular                           pic x(01).
+              88 cont-eh-celular                                  value "S".
+           03 cont-email                             pic x(60).
+           03 cont-hr-inicial                         pic x(05).
+           03 cont-hr-final                           pic x(05).
