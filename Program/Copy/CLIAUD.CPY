@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *>  CLIAUD.CPY
+      *>  Trilha de auditoria de campos do cliente (CLI-AUDITORIA.DAT).
+      *>  Uma linha por campo alterado (razaoSocial, nomeFantasia,
+      *>  categoria, endereço) a cada Salvar que muda algum deles, com
+      *>  valor anterior, valor novo, operador e data/hora.
+      *>===================================================================================
+       01  reg-cli-auditoria.
+           03 aud-chave.
+              05 aud-cd-cliente                      pic 9(05).
+              05 aud-sequencia                        pic 9(05).
+           03 aud-data-hora                          pic 9(14).
+           03 aud-campo                              pic x(20).
+           03 aud-valor-anterior                      pic x(40).
+           03 aud-valor-novo                         pic x(40).
+           03 aud-operador                           pic x(10).
