@@ -0,0 +1,14 @@
+      *>===================================================================================
+      *>  SESSAO.CPY
+      *>  Layout do controle de sessões (SESSAO.DAT), chave ses-id.
+      *>  Uma sessão é criada por Login.cbl quando o operador se autentica
+      *>  e é repassada aos demais programas via QUERY_STRING (sessao=nn),
+      *>  no mesmo espírito do parâmetro opcao=nn já usado por todo o
+      *>  sistema, permitindo identificar o operador logado sem exigir
+      *>  cookies/sessão de servidor web.
+      *>===================================================================================
+       01  reg-sessao.
+           03 ses-id                                pic 9(10).
+           03 ses-cd-operador                       pic x(10).
+           03 ses-nome-operador                     pic x(30).
+           03 ses-data-hora-login                    pic 9(14).
