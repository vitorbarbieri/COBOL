@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *>  VEND.CPY
+      *>  Layout do registro mestre de vendedores (VENDEDOR.DAT), chave
+      *>  vnd-cd-vendedor. Usado por Vendedor.cbl e referenciado por
+      *>  cli-cd-vendedor em CLIENTE.CPY.
+      *>===================================================================================
+       01  reg-vendedor.
+           03 vnd-cd-vendedor                       pic 9(05).
+           03 vnd-nome                              pic x(40).
+           03 vnd-comissao-percentual                pic 9(03)v9(02).
+           03 vnd-situacao                          pic x(01).
+              88 vnd-ativo                                        value "A".
+              88 vnd-inativo                                      value "I".
+           03 vnd-data-inclusao                      pic 9(08).
+           03 vnd-operador-inclusao                   pic x(10).
