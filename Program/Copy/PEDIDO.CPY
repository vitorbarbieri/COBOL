@@ -0,0 +1,17 @@
+      *>===================================================================================
+      *>  PEDIDO.CPY
+      *>  Layout do cabeçalho de pedido de venda (PEDIDO.DAT), chave
+      *>  ped-cd-pedido. Usado por Pedido.cbl.
+      *>===================================================================================
+       01  reg-pedido.
+           03 ped-cd-pedido                         pic 9(07).
+           03 ped-cd-cliente                        pic 9(05).
+           03 ped-cd-vendedor                       pic 9(05).
+           03 ped-data                              pic 9(08).
+           03 ped-situacao                          pic x(01).
+              88 ped-aberto                                        value "A".
+              88 ped-fechado                                       value "F".
+              88 ped-cancelado                                     value "C".
+           03 ped-valor-total                        pic 9(09)v9(02).
+           03 ped-data-inclusao                       pic 9(08).
+           03 ped-operador-inclusao                    pic x(10).
