@@ -0,0 +1,17 @@
+      *>===================================================================================
+      *>  CLISIT.CPY
+      *>  Histórico de mudanças de situação do cliente (CLI-SITUACAO.DAT).
+      *>  Uma linha é gravada a cada mudança de situacao (Ativo/Bloqueado/
+      *>  Inativo), preservando data/hora, situação anterior/nova, motivo e
+      *>  o operador responsável.
+      *>===================================================================================
+       01  reg-cli-situacao.
+           03 sit-chave.
+              05 sit-cd-cliente                     pic 9(05).
+              05 sit-sequencia                       pic 9(05).
+           03 sit-data-hora                          pic 9(14).
+           03 sit-situacao-anterior                  pic x(01).
+           03 sit-situacao-nova                      pic x(01).
+           03 sit-motivo                            pic 9(01).
+           03 sit-ds-motivo                          pic x(60).
+           03 sit-operador                          pic x(10).
