@@ -0,0 +1,12 @@
+      *>===================================================================================
+      *>  OPERADOR.CPY
+      *>  Layout do cadastro de operadores (OPERADOR.DAT), chave
+      *>  opr-cd-operador. Usado por Login.cbl para autenticação.
+      *>===================================================================================
+       01  reg-operador.
+           03 opr-cd-operador                       pic x(10).
+           03 opr-senha                             pic x(15).
+           03 opr-nome                              pic x(30).
+           03 opr-situacao                          pic x(01).
+              88 opr-ativo                                         value "A".
+              88 opr-inativo                                       value "I".
