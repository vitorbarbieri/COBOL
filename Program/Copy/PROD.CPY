@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *>  PROD.CPY
+      *>  Layout do registro mestre de produtos (PRODUTO.DAT), chave
+      *>  prd-cd-produto. Usado por Produto.cbl.
+      *>===================================================================================
+       01  reg-produto.
+           03 prd-cd-produto                        pic 9(05).
+           03 prd-descricao                         pic x(40).
+           03 prd-unidade                           pic x(03).
+           03 prd-preco-venda                        pic 9(07)v9(02).
+           03 prd-situacao                          pic x(01).
+              88 prd-ativo                                        value "A".
+              88 prd-inativo                                      value "I".
+           03 prd-data-inclusao                      pic 9(08).
+           03 prd-operador-inclusao                   pic x(10).
