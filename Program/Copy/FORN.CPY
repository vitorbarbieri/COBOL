@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *>  FORN.CPY
+      *>  Layout do registro mestre de fornecedores (FORNECEDOR.DAT), chave
+      *>  frn-cd-fornecedor. Usado por Fornecedor.cbl.
+      *>===================================================================================
+       01  reg-fornecedor.
+           03 frn-cd-fornecedor                     pic 9(05).
+           03 frn-razao-social                       pic x(40).
+           03 frn-cnpj                              pic 9(14).
+           03 frn-ddd-contato                        pic 9(02).
+           03 frn-fone-contato                       pic x(10).
+           03 frn-situacao                          pic x(01).
+              88 frn-ativo                                        value "A".
+              88 frn-inativo                                      value "I".
+           03 frn-data-inclusao                      pic 9(08).
+           03 frn-operador-inclusao                   pic x(10).
